@@ -3,12 +3,12 @@
                10  MB-CLIENT.
                    15 MB-CLIENT3                  PIC 9(3).
                    15 FILLER                      PIC X(1).
-               10  FILLER                         PIC X(6).
+               10  FILLER                         PIC X(1).
            05  MB-ACCOUNT-FIELDS.
                10  MB-ACCOUNT                 PIC S9(13) COMP-3.
                10  MB-OTHER-ACCOUNT.
                    15 MB-FORMATTED-ACCOUNT    PIC 9(10).
-                   15 FILLER                  PIC X(10).
+                   15 FILLER                  PIC X(5).
                10  MB-SSN                     PIC 9(9)   COMP-3.
                10  MB-SSN-TIN-CODE            PIC X.
       *            88  THIS-IS-NOGOOD         VALUE SPACE.
@@ -16,6 +16,11 @@
       *            88  THIS-IS-SSN            VALUE '2'.
                10  MB-CO-SSN                  PIC 9(9)   COMP-3.
                10  MB-CO-SSN-TIN-CODE         PIC X.
+      * full, unmasked SSN/TIN, always populated regardless of any
+      * per-client print-masking option below, for internal
+      * reconciliation use only - never printed
+               10  MB-SSN-FULL                PIC 9(9)   COMP-3.
+               10  MB-CO-SSN-FULL             PIC 9(9)   COMP-3.
            05  MB-NAME-ADDRESS.
                10  MB-FOREIGN-ADDRESS         PIC X.
                10  MB-BILL-NAME               PIC X(60).
@@ -54,6 +59,11 @@
                        20  MB-STATEMENT-YY-R  PIC 9(3).
                        20  MB-STATEMENT-MM-R  PIC 9(2).
                        20  MB-STATEMENT-DD-R  PIC 9(2).
+                   15  MB-STATEMENT-DATE-R2 REDEFINES MB-STATEMENT-DATE.
+                       20  FILLER             PIC X(2).
+                       20  MB-STATEMENT-YY-R2 PIC X(2).
+                       20  MB-STATEMENT-MM-R2 PIC X(2).
+                       20  MB-STATEMENT-DD-R2 PIC X(2).
                    15  MB-LOAN-DUE-DATE.
                        20 MB-LOAN-DUE-YY      PIC X(4).
                        20 MB-LOAN-DUE-MM      PIC X(2).
@@ -203,7 +213,16 @@
                10 MB-FLEXFIELD1             PIC X(12).
                10 MB-FLEXFIELD2             PIC X(12).
                10 MB-FLEXFIELD3             PIC X(12).
-           05  FILLER                       PIC X(4).
+      * SCRA interest-rate relief, general to any client (see
+      * MB1100-SCRA-F in mb1500.cbl and BUILD-SCRA-FIELDS in
+      * SETMB2000) - MB-0277-FIELDS below keeps its own copy for
+      * whatever 0277-specific print processing already reads it
+           05  MB-SCRA-FIELDS.
+               10 MB-SCRA-F                 PIC X.
+               10 MB-SCRA-DATE-3            PIC X(6).
+               10 MB-SCRA-DATE-4            PIC X(6).
+               10 MB-SCRA-BILLING-INTEREST  PIC S9(2)V9(5) COMP-3.
+           05  FILLER                       PIC X(1).
            05  MB-POCKET-CODES.
                10 MB-POCKET-1               PIC X.
                10 MB-POCKET-2               PIC X.
@@ -212,6 +231,13 @@
                10 MB-POCKET-5               PIC X.
                10 MB-POCKET-6               PIC X.
                10 MB-POCKET-7               PIC X.
+      * same 7 bytes as MB-POCKET-CODES above, viewed as a table so
+      * the print/mail control report can walk all 7 insert slots
+      * with a single PERFORM VARYING instead of 7 separate IFs
+           05  MB-POCKET-TABLE REDEFINES MB-POCKET-CODES.
+               10 MB-POCKET-ENTRY           PIC X
+                                             OCCURS 7 TIMES
+                                             INDEXED BY MB-POCKET-IDX.
            05  MB-CLIENT-FIELDS               PIC X(160).
            05  MB-0133-FIELDS REDEFINES MB-CLIENT-FIELDS.
                10  MB-0133-ONLINE-INSERT      PIC X.
@@ -488,7 +514,13 @@
            05  EbpPaymentAmount               PIC 9(9).99.
            05  EBP-AMT REDEFINES EbpPaymentAmount PIC X(12).
            05  MB-EBPP-SW                     PIC X(1).
-           05  FILLER                         PIC X(1).
+      * which REDEFINES of MB-SERVICER-FIELDS below actually applies
+      * to this record, so a downstream reader can self-check instead
+      * of having to already know each client's servicing platform
+      * out of band (clients have migrated platforms before)
+           05  MB-SERVICER-TYPE               PIC X(1).
+               88 MB-SERVICER-IS-ALLTEL        VALUE 'A'.
+               88 MB-SERVICER-IS-FISERV        VALUE 'F'.
            05  MB-SERVICER-FIELDS             PIC X(150).
            05  MB-ALLTEL-FIELDS REDEFINES MB-SERVICER-FIELDS.
                10  MB-DIST-TYPE               PIC X.
@@ -643,7 +675,7 @@
                    15  MB-FLEXFIELD4          PIC X(25).
                    15  MB-FLEXFIELD5          PIC X(40).
                    15  MB-FLEXFIELD6          PIC X(50).
-               10  FILLER                     PIC X(65).
+               10  FILLER                     PIC X(51).
       ***  REMITTANCE DATA 
       ***  05  FILLER                         PIC X(83).
            05  MB-REMITTANCE-IMB-CODE         PIC X(65).
@@ -702,5 +734,21 @@
                10  MB-PLANET-CODE             PIC S9(13)  COMP-3.
                10  MB-PLANET-AMOUNT           PIC S9(7)V99 COMP-3.
                10  MB-PLANET-DATE             PIC X(6).
+           05  MB-EMAIL-BILLING-FIELDS.
+               10  MB-BORR-EMAIL-ADDR            PIC X(66).
+               10  MB-BORR-DUE-DATE              PIC X(10).
+               10  MB-BORR-PMT-DUE               PIC S9(11)V99 COMP-3.
+               10  MB-1021-ACCELERATED-AMOUNT    PIC S9(9)V99 COMP-3.
+               10  MB-1021-ACC-INT-DUE-CALC-AMT  PIC S9(9)V99 COMP-3.
+               10  MB-ACCELERATED-AMOUNT         PIC S9(9)V99 COMP-3.
+               10  MB-ACCELERATED-REASON-CODE    PIC X(2).
+               10  MB-DELQ-DAYS                  PIC 9(5) COMP-3.
+               10  MB-DRAFT-IND                  PIC X.
+               10  MB-FOR1-SALE-DATE.
+                   15  MB-FOR1-SALE-DATE-YR      PIC S9(3) COMP-3.
+                   15  MB-FOR1-SALE-DATE-MO      PIC S9(2).
+                   15  MB-FOR1-SALE-DATE-DA      PIC S9(2).
+               10  MB-E-CONSENT                  PIC X.
+               10  MB-EBPP-IND                   PIC XX.
            05  FILLER                             PIC X(8).
 
