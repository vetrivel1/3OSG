@@ -159,7 +159,7 @@
            05  mb-2nd-annual-ser-fee           PIC S9(1)V9(8) COMP-3.
            05  mb-2nd-prin-bal                 PIC S9(7)V9(2) COMP-3.
            05  mb-2nd-p-i                      PIC S9(5)V9(2) COMP-3.
-           05  mb-2nd-annual-int               PIC S9(0)V9(7) COMP-3.
+           05  mb-2nd-annual-int               PIC SV9(7) COMP-3.
            05  mb-bill-addr-foreign            PIC X(1).
            05  mb-dont-process                 PIC X(1).
            05  mb-pif-stop                     PIC X(1).
@@ -384,7 +384,7 @@
            05  PRE-PET-PAID-TO-DATE            PIC S9(9)V99 COMP-3.
            05  PRE-PET-REMAINING-BAL           PIC S9(9)V99 COMP-3.
            05  NO-CHANGE-SCHED-IND             PIC X.
-           05  BIWEEKLY-PYMNT-TABLE OCCURS 2 TIMES.
+           05  BIWEEKLY-PYMNT-TABLE OCCURS 26 TIMES.
                10  BIWK-DUE-DATE.
                    15  BIWK-DUE-YR             PIC 9(3) COMP-3.
                    15  BIWK-DUE-MO             PIC XX.
