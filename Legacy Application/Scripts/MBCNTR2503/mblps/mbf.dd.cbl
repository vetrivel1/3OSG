@@ -8,5 +8,8 @@
               10 FEE-BALANCE-TABLE OCCURS 36 TIMES.
                  15  FEE-BAL PIC S9(7)V99 COMP-3.
            05 TOTAL-FEE-BAL PIC S9(9)V99 COMP-3.
-           05 FILLER PIC X(3799).
+           05 FEE-CODE-DATA.
+              10 FEE-CODE-TABLE OCCURS 36 TIMES.
+                 15  FEE-CODE PIC X(2).
+           05 FILLER PIC X(3727).
            
