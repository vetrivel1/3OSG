@@ -22,5 +22,8 @@
               10 HIST-EFF-DD             PIC 99.
               10 HIST-DUE-DD             PIC 99.
               10 FILLER                  PIC X(9).
-           05 FILLER                     PIC X(3362).
+           05 DELQ-OVERFLOW-COUNT        PIC 9(3) COMP-3.
+           05 DELQ-OVERFLOW-IND          PIC X.
+              88 DELQ-OVERFLOW                   VALUE 'Y'.
+           05 FILLER                     PIC X(3359).
 
