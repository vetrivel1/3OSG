@@ -1,9 +1,25 @@
        01  CNP750-RECON-REC.
            05  R-TYPE                       PIC X.
+               88  RECON-PRIMARY-REC            VALUE '1'.
+               88  RECON-OVERFLOW-REC           VALUE '2'.
            05  R-ACCOUNT                    PIC S9(13) COMP-3.
            05  R-DISB-DATA OCCURS 3 TIMES.
                10  R-DISB-TRAN                PIC XXX.
                10  R-DISB-DESC                PIC X(15).
                10  R-DISB-AMT                 PIC S9(7)V99 COMP-3.
            05  FILLER                          PIC X(673).
+      *
+      * an account with more than 3 disbursements in the period
+      * chains one or more overflow records behind the primary
+      * record, same account number, R-TYPE = '2'; RO-DISB-DATA
+      * gives each overflow record room for 30 more
+      *
+       01  CNP750-RECON-OVFL-REC REDEFINES CNP750-RECON-REC.
+           05  RO-TYPE                      PIC X.
+           05  RO-ACCOUNT                   PIC S9(13) COMP-3.
+           05  RO-DISB-DATA OCCURS 30 TIMES.
+               10  RO-DISB-TRAN               PIC XXX.
+               10  RO-DISB-DESC               PIC X(15).
+               10  RO-DISB-AMT                PIC S9(7)V99 COMP-3.
+           05  FILLER                         PIC X(52).
 
