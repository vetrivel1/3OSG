@@ -49,7 +49,25 @@
                10  mb-fee-date                 PIC X(6).
                10  mb-fee-amt                  PIC S9(7)V99 COMP-3.
                10  mb-fee-code                 PIC X(1).
-           05  mb-eor                          PIC X(512).
+               10  mb-fee-code-desc            PIC X(16).
+      *--------------------------------------------------------------
+      * MB1S-EXTENSION-AREA - reserved space for fields added to this
+      * extract layout later.  PMTDEF-RSN/-TY/-AM/-BA/-EFF-DT just
+      * below were chipped off the end of what used to be one blind
+      * 512-byte mb-eor filler here, with nothing marking off what
+      * was left - the next field needed to be reverse-engineered
+      * from the surrounding comments instead of just being there.
+      * Take space from the largest MB1S-EXT-RESERVE-nn entry that
+      * still fits; rename the one you use to the new field name and,
+      * if you didn't need all of it, redeclare the leftover bytes as
+      * a new, smaller MB1S-EXT-RESERVE-nn entry so what remains is
+      * still accounted for and documented.
+      *--------------------------------------------------------------
+           05  MB1S-EXTENSION-AREA.
+               10  MB1S-EXT-RESERVE-01         PIC X(128).
+               10  MB1S-EXT-RESERVE-02         PIC X(128).
+               10  MB1S-EXT-RESERVE-03         PIC X(128).
+               10  MB1S-EXT-RESERVE-04         PIC X(128).
            05  mb-2to1-ind                     PIC X(1).
            05  mb-susp-act-cd                  PIC X(4).
            05  mb-disb-proc-date.
@@ -64,4 +82,4 @@
                10 PMTDEF-EFF-DT-YR             PIC S9(3) COMP-3.
                10 PMTDEF-EFF-DT-MO             PIC XX.
                10 PMTDEF-EFF-DT-DA             PIC XX.
-           05  FILLER                          PIC X(2963).
+           05  FILLER                          PIC X(2723).
