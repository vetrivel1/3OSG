@@ -53,4 +53,22 @@
            05 POST-PET-FEES-REMAIN-DUE     PIC S9(9)V99 COMP-3.
            05 POST-PET-FEES-APPROVED-SLB   PIC S9(9)V99 COMP-3.
            05 POST-PET-REPAY-AMT           PIC S9(9)V99 COMP-3.
+           05 CO-DEBTOR-NAME              PIC X(30).
+           05 CO-DEBTOR-ADDR-LINE1        PIC X(30).
+           05 CO-DEBTOR-ADDR-LINE2        PIC X(30).
+           05 CO-DEBTOR-STREET            PIC X(30).
+           05 CO-DEBTOR-CITY              PIC X(21).
+           05 CO-DEBTOR-STATE             PIC X(2).
+           05 CO-DEBTOR-ZIP               PIC X(5).
+           05 CO-DEBTOR-ZIP-SUFFIX        PIC X(4).
+           05 TRUSTEE-NAME                PIC X(30).
+           05 TRUSTEE-ADDR-LINE1          PIC X(30).
+           05 TRUSTEE-ADDR-LINE2          PIC X(30).
+           05 TRUSTEE-STREET              PIC X(30).
+           05 TRUSTEE-CITY                PIC X(21).
+           05 TRUSTEE-STATE               PIC X(2).
+           05 TRUSTEE-ZIP                 PIC X(5).
+           05 TRUSTEE-ZIP-SUFFIX          PIC X(4).
+           05 POST3-PET-PAID-TO-DATE       PIC S9(9)V99 COMP-3.
+           05 POST3-PET-UNPAID-BAL         PIC S9(9)V99 COMP-3.
 
