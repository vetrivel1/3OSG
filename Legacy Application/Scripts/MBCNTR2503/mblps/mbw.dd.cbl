@@ -51,10 +51,11 @@
              15 mbw-fee-date                   PIC x(6).
              15 mbw-fee-amt                    PIC s9(7)v99 comp-3.
              15 mbw-fee-code                   PIC x.
+             15 mbw-fee-code-desc              PIC x(16).
           10 filler                            PIC x(512).
           10 mbw-2to1-ind                      PIC x.
           10 mbw-susp-act-cd                   PIC x(4).
           10 mbw-disb-proc-yr                  PIC 9(3) comp-3.
           10 mbw-disb-proc-mo                  PIC x(2).
           10 mbw-disb-proc-da                  PIC x(2).
-          10 filler                            PIC x(2989).
+          10 filler                            PIC x(2749).
