@@ -159,4 +159,13 @@
                10  TI-STACK                   PIC 9(6).
                10  FILLER                     PIC X(8).
            05  TI-CLIENT-FIELDS               PIC X(30).
+           05  TI-PROPERTY-TABLE OCCURS 1 TO 10 TIMES
+                   DEPENDING ON TI-NUM-PROPERTIES
+                   INDEXED BY TI-PROP-IDX.
+               10  TI-PROPERTY-STREET         PIC X(30).
+               10  TI-PROPERTY-CITY           PIC X(21).
+               10  TI-PROPERTY-STATE          PIC X(2).
+               10  TI-PROPERTY-ZIP            PIC X(5).
+               10  TI-PROPERTY-ZIP-4          PIC X(4).
+               10  TI-PROPERTY-1098-INT       PIC S9(9)V99 COMP-3.
 
