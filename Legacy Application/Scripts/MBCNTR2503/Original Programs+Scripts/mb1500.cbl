@@ -319,7 +319,9 @@
               10 MB1100-ARM-INT-ONLY-TOT     PIC S9(9)V99 COMP-3.
               10 MB1100-ARM-FULLY-AM-TOT     PIC S9(9)V99 COMP-3.
               10 MB1100-INTEREST-DUE         PIC S9(9)V99 COMP-3.
-      * scra fields are for 0277 only?
+      * SCRA (Servicemembers Civil Relief Act) interest-rate relief -
+      * carried for any client, not just 0277; see MB-SCRA-FIELDS
+      * in mblps.dd.cbl and BUILD-SCRA-FIELDS in SETMB2000
               10 MB1100-SCRA-F               PIC X.
               10 MB1100-SCRA-DATE-3          PIC X(6).
               10 MB1100-SCRA-DATE-4          PIC X(6).
@@ -385,6 +387,7 @@
                  15 MB1500-E-CONSENT        PIC X.
                  15 MB1500-DRAFT-IND        PIC X.
                  15 MB1500-EBPP-IND         PIC XX.
+                     88 MB1500-EBPP-ENROLLED     VALUE 'EB'.
                  15 MB1500-FOR1-SALE-DATE-YR PIC S9(3) comp-3.
                  15 MB1500-FOR1-SALE-DATE-MO PIC S9(2).
                  15 MB1500-FOR1-SALE-DATE-DA PIC S9(2).
@@ -394,5 +397,40 @@
                  15 MB1500-CO-BORR-EMAIL-ADDR  PIC X(66).
                  15 MB1500-ACC-INT-DUE-CALC   PIC S9(9)V99 comp-3.
                  15 MB1500-0310-LANGUAGE-CODE PIC X(2).
-                 15 FILLER                    PIC X(233).
+                 15 MB1500-DISASTER-ID        PIC X(20).
+                 15 MB1500-IMPACT-SEVERITY    PIC X.
+                 15 MB1500-DISASTER-RELIEF    PIC X.
+                 15 MB1500-FEMA-ASSIST        PIC X.
+                 15 MB1500-NON-FEMA-ASSIST    PIC X.
+                 15 MB1500-DISASTER-EXP-DATE.
+                    20 MB1500-DISASTER-EXP-YY PIC 9(3) COMP-3.
+                    20 MB1500-DISASTER-EXP-MM PIC XX.
+                    20 MB1500-DISASTER-EXP-DD PIC XX.
+                 15 MB1500-PSA-BEGIN-DATE.
+                    20 MB1500-PSA-BEGIN-YY    PIC 9(3) COMP-3.
+                    20 MB1500-PSA-BEGIN-MM    PIC XX.
+                    20 MB1500-PSA-BEGIN-DD    PIC XX.
+                 15 MB1500-PSA-END-DATE.
+                    20 MB1500-PSA-END-YY      PIC 9(3) COMP-3.
+                    20 MB1500-PSA-END-MM      PIC XX.
+                    20 MB1500-PSA-END-DD      PIC XX.
+                 15 MB1500-PSA-CURRENT-BAL    PIC S9(7)V99 COMP-3.
+                 15 MB1500-PSA-TERM-DATE.
+                    20 MB1500-PSA-TERM-YY     PIC 9(3) COMP-3.
+                    20 MB1500-PSA-TERM-MM     PIC XX.
+                    20 MB1500-PSA-TERM-DD     PIC XX.
+                 15 MB1500-PSA-TERM-REFUND-AMT PIC S9(7)V99 COMP-3.
+                 15 MB1500-CHARGE-OFF-BALANCE PIC S9(9)V99 COMP-3.
+                 15 MB1500-CHARGE-OFF-DATE.
+                    20 MB1500-CHARGE-OFF-YY   PIC 9(3) COMP-3.
+                    20 MB1500-CHARGE-OFF-MM   PIC XX.
+                    20 MB1500-CHARGE-OFF-DD   PIC XX.
+                 15 MB1500-LITIGATION-STATUS-CD PIC X(2).
+                 15 MB1500-REPAY-PLAN-TYPE    PIC X(2).
+                 15 MB1500-REPAY-PLAN-STATUS-CD PIC X(1).
+                 15 MB1500-REPAY-PLAN-NXT-DUE-YY PIC S9(3) COMP-3.
+                 15 MB1500-REPAY-PLAN-NXT-DUE-MM PIC 9(2).
+                 15 MB1500-REPAY-PLAN-NXT-DUE-DD PIC 9(2).
+                 15 MB1500-REPAY-PLAN-NXT-DUE-AMT PIC S9(9)V9(2) COMP-3.
+                 15 FILLER                    PIC X(146).
 
