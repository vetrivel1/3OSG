@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MSGCOUNT1.
+       AUTHOR.      ej.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SETMB2000's own output - the MB-REC billing extract - read
+      * back in here so the canned message codes it carries for each
+      * client (MB-MSG1-CODE/MB-MSG2-CODE, MB-0277-BILL-MESSAGE,
+      * MB-0547-MESS) can be tallied by client and code across a run,
+      * something no standing report currently does
+           SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN1-STATUS.
+      * message-code frequency report, one line per distinct
+      * client/code combination seen across the run
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
+                  ORGANIZATION RECORD SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IN1-FILE
+           RECORD CONTAINS 2116 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MB-REC.
+       copy '/users/devel/mb2000.cbl'.
+      *
+       FD OUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                      PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  VARIABLES.
+           05  IN1-PATH.
+               10 IN1-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN1-NAME             PIC X(64).
+           05  OUT-PATH.
+               10 OUT-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 OUT-NAME             PIC X(64).
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(100).
+           05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  MSG-LINE-CTR            PIC 9(7)  VALUE 0.
+           05  EOF-SW                  PIC 9(1)  VALUE 0.
+           05  WS-RPT-ACCOUNT          PIC X(10) VALUE SPACES.
+           05  WS-MSG-CLIENT           PIC X(4)  VALUE SPACES.
+           05  WS-MSG-CODE             PIC X(2)  VALUE SPACES.
+           05  MSG-IDX                 PIC S9(4) COMP VALUE 0.
+           05  WS-MSG-TALLY-COUNT      PIC S9(4) COMP VALUE 0.
+           05  MSG-TALLY-FOUND-SW      PIC X(1)  VALUE 'N'.
+               88  MSG-TALLY-FOUND               VALUE 'Y'.
+      *
+       01  MSG-TALLY-TABLE.
+           05  MSG-TALLY-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-MSG-TALLY-COUNT
+                   INDEXED BY MSG-TALLY-IDX.
+               10  MSG-TALLY-CLIENT        PIC X(4).
+               10  MSG-TALLY-CODE          PIC X(2).
+               10  MSG-TALLY-QTY           PIC 9(7) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       A010-MAIN-LINE.
+           DISPLAY SPACES UPON CRT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
+               INTO IN1-NAME OUT-NAME.
+           DISPLAY '* * * * B E G I N   M S G C O U N T 1 . C B L'
+               UPON CRT AT 1401.
+           IF IN1-NAME = SPACES OR OUT-NAME = SPACES
+               DISPLAY '!!!! ENTER INPUT FILE AND OUTPUT FILE'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   ON COMMAND LINE !!!!'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT IN1-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! INPUT FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM READ-EXTRACT.
+           PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
+           PERFORM END-RTN.
+
+       READ-EXTRACT.
+           READ IN1-FILE AT END MOVE 1 TO EOF-SW.
+           IF EOF-SW = 0
+               ADD 1                   TO REC-CTR.
+
+       001-MAIN.
+           PERFORM TALLY-MESSAGE-CODES.
+           PERFORM READ-EXTRACT.
+       001-MAIN-EXIT.
+           EXIT.
+
+      *
+      * only some clients carry canned message codes, and they carry
+      * them in different shapes - 0277 and 0547 each get a string of
+      * one-character slots, everybody else shares the two-character
+      * MB-MSG1-CODE/MB-MSG2-CODE pair in the MBFIVAR2 layout; tally
+      * whichever applies to this record's client
+      *
+       TALLY-MESSAGE-CODES.
+           MOVE MB-CLIENT              TO WS-MSG-CLIENT.
+           IF MB-CLIENT = '0277'
+               PERFORM VARYING MSG-IDX FROM 1 BY 1
+                       UNTIL MSG-IDX > 15
+                   IF MB-0277-BILL-MESSAGE (MSG-IDX) NOT = SPACE
+                       MOVE SPACES         TO WS-MSG-CODE
+                       MOVE MB-0277-BILL-MESSAGE (MSG-IDX)
+                                           TO WS-MSG-CODE (1:1)
+                       PERFORM FIND-OR-ADD-MSG-ENTRY
+                   END-IF
+               END-PERFORM
+           ELSE
+           IF MB-CLIENT = '0547'
+               PERFORM VARYING MSG-IDX FROM 1 BY 1
+                       UNTIL MSG-IDX > 10
+                   IF MB-0547-MESS (MSG-IDX) NOT = SPACE
+                       MOVE SPACES         TO WS-MSG-CODE
+                       MOVE MB-0547-MESS (MSG-IDX)
+                                           TO WS-MSG-CODE (1:1)
+                       PERFORM FIND-OR-ADD-MSG-ENTRY
+                   END-IF
+               END-PERFORM
+           ELSE
+               IF MB-MSG1-CODE NOT = SPACES
+                   MOVE MB-MSG1-CODE       TO WS-MSG-CODE
+                   PERFORM FIND-OR-ADD-MSG-ENTRY
+               END-IF
+               IF MB-MSG2-CODE NOT = SPACES
+                   MOVE MB-MSG2-CODE       TO WS-MSG-CODE
+                   PERFORM FIND-OR-ADD-MSG-ENTRY
+               END-IF.
+
+       FIND-OR-ADD-MSG-ENTRY.
+           MOVE 'N'                    TO MSG-TALLY-FOUND-SW.
+           IF WS-MSG-TALLY-COUNT > 0
+               SET MSG-TALLY-IDX TO 1
+               SEARCH MSG-TALLY-ENTRY
+                   AT END
+                       MOVE 'N'        TO MSG-TALLY-FOUND-SW
+                   WHEN MSG-TALLY-CLIENT (MSG-TALLY-IDX) = WS-MSG-CLIENT
+                   AND  MSG-TALLY-CODE (MSG-TALLY-IDX) = WS-MSG-CODE
+                       MOVE 'Y'        TO MSG-TALLY-FOUND-SW
+               END-SEARCH.
+           IF NOT MSG-TALLY-FOUND
+               ADD 1                   TO WS-MSG-TALLY-COUNT
+               SET MSG-TALLY-IDX TO WS-MSG-TALLY-COUNT
+               MOVE WS-MSG-CLIENT      TO
+                                   MSG-TALLY-CLIENT (MSG-TALLY-IDX)
+               MOVE WS-MSG-CODE        TO
+                                   MSG-TALLY-CODE (MSG-TALLY-IDX)
+               MOVE 0                  TO
+                                   MSG-TALLY-QTY (MSG-TALLY-IDX)
+           END-IF.
+           ADD 1                       TO
+                                   MSG-TALLY-QTY (MSG-TALLY-IDX).
+
+       WRITE-MSG-SUMMARY-LINES.
+           PERFORM VARYING MSG-TALLY-IDX FROM 1 BY 1
+                   UNTIL MSG-TALLY-IDX > WS-MSG-TALLY-COUNT
+               ADD 1                    TO MSG-LINE-CTR
+               MOVE SPACES              TO OUT-REC
+               STRING MSG-TALLY-CLIENT (MSG-TALLY-IDX)
+                                        DELIMITED BY SIZE
+                      '  MESSAGE CODE ' DELIMITED BY SIZE
+                      MSG-TALLY-CODE (MSG-TALLY-IDX)
+                                        DELIMITED BY SIZE
+                      '  COUNT '        DELIMITED BY SIZE
+                      MSG-TALLY-QTY (MSG-TALLY-IDX)
+                                        DELIMITED BY SIZE
+                   INTO OUT-REC
+               WRITE OUT-REC
+           END-PERFORM.
+
+       END-RTN.
+           PERFORM WRITE-MSG-SUMMARY-LINES.
+           DISPLAY 'FINAL TOTALS FOR MSGCOUNT1' UPON CRT AT 0915.
+           DISPLAY REC-CTR  'EXTRACT RECORDS READ       =' UPON CRT
+               AT 1125.
+           DISPLAY MSG-LINE-CTR 'MESSAGE-CODE SUMMARY LINES =' UPON CRT
+               AT 1225.
+           MOVE 0                      TO RETURN-CODE.
+           CLOSE IN1-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
