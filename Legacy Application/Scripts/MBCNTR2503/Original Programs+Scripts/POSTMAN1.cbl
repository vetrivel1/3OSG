@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  POSTMAN1.
+       AUTHOR.      ej.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SETMB2000's own output - the MB-REC billing extract - read
+      * back in here so the planet-code/date/amount fields it carries
+      * (but never exports anywhere in this codebase) can be turned
+      * into an independent postal manifest, one line per mailpiece,
+      * to check the print vendor's Informed Visibility reporting
+      * against instead of just taking their word for what was mailed
+           SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN1-STATUS.
+      * postal manifest export, one line per mailpiece plus a job
+      * total at the end
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
+                  ORGANIZATION RECORD SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IN1-FILE
+           RECORD CONTAINS 2116 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MB-REC.
+       copy '/users/devel/mb2000.cbl'.
+      *
+       FD OUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                      PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  VARIABLES.
+           05  IN1-PATH.
+               10 IN1-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN1-NAME             PIC X(64).
+           05  OUT-PATH.
+               10 OUT-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 OUT-NAME             PIC X(64).
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(100).
+           05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  MANIFEST-CTR            PIC 9(7)  VALUE 0.
+           05  EOF-SW                  PIC 9(1)  VALUE 0.
+           05  WS-RPT-ACCOUNT          PIC X(10) VALUE SPACES.
+           05  WS-PLANET-CODE-DISP     PIC 9(13)        VALUE 0.
+           05  WS-PLANET-AMOUNT-DISP   PIC Z,ZZZ,ZZ9.99 VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       A010-MAIN-LINE.
+           DISPLAY SPACES UPON CRT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
+               INTO IN1-NAME OUT-NAME.
+           DISPLAY '* * * * B E G I N   P O S T M A N 1 . C B L'
+               UPON CRT AT 1401.
+           IF IN1-NAME = SPACES OR OUT-NAME = SPACES
+               DISPLAY '!!!! ENTER INPUT FILE AND OUTPUT FILE'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   ON COMMAND LINE !!!!'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT IN1-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! INPUT FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM READ-EXTRACT.
+           PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
+           PERFORM END-RTN.
+
+       READ-EXTRACT.
+           READ IN1-FILE AT END MOVE 1 TO EOF-SW.
+           IF EOF-SW = 0
+               ADD 1                   TO REC-CTR.
+
+       001-MAIN.
+           IF MB-PLANET-CODE = 0
+               PERFORM READ-EXTRACT
+               GO TO 001-MAIN-EXIT.
+           ADD 1                       TO MANIFEST-CTR
+           PERFORM WRITE-MANIFEST-LINE
+           PERFORM READ-EXTRACT.
+       001-MAIN-EXIT.
+           EXIT.
+
+       WRITE-MANIFEST-LINE.
+           MOVE MB-ACCOUNT              TO WS-RPT-ACCOUNT.
+           MOVE MB-PLANET-CODE          TO WS-PLANET-CODE-DISP.
+           MOVE MB-PLANET-AMOUNT        TO WS-PLANET-AMOUNT-DISP.
+           MOVE SPACES                  TO OUT-REC.
+           STRING MB-CLIENT               DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT         DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-PLANET-CODE-DISP    DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  MB-PLANET-DATE         DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-PLANET-AMOUNT-DISP  DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  MB-JOB                 DELIMITED BY SIZE
+               INTO OUT-REC.
+           WRITE OUT-REC.
+
+       END-RTN.
+           DISPLAY 'FINAL TOTALS FOR POSTMAN1' UPON CRT AT 0915.
+           DISPLAY REC-CTR  'EXTRACT RECORDS READ       =' UPON CRT
+               AT 1125.
+           DISPLAY MANIFEST-CTR 'MANIFEST LINES WRITTEN =' UPON CRT
+               AT 1225.
+           MOVE 0                      TO RETURN-CODE.
+           CLOSE IN1-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
