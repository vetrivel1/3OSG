@@ -10,10 +10,113 @@
        FILE-CONTROL.
       * /users/public/12345p.asc
             SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
-                   ORGANIZATION RECORD SEQUENTIAL.
+                   ORGANIZATION RECORD SEQUENTIAL
+                   FILE STATUS IS IN1-STATUS.
       * /users/public/out/12345p.set
             SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
                    ORGANIZATION RECORD SEQUENTIAL.
+      * client dispatch control file - which clients use a generic
+      * account-formatting handler vs. their own BUILD-nnnn paragraph
+            SELECT CLIENT-DISPATCH-FILE ASSIGN TO DYNAMIC CD-PATH
+                   ORGANIZATION RECORD SEQUENTIAL
+                   FILE STATUS IS CD-STATUS.
+      * per-client expected loan-number width control file - clients
+      * listed here get the auto-detected width (6/7/13, set below at
+      * READ-MBILL time) checked against their known-good width, so a
+      * corrupted extract that happens to pass the NUMERIC test for
+      * the wrong width stops the run instead of silently mis-billing
+      * every record
+            SELECT CLIENT-WIDTH-FILE ASSIGN TO DYNAMIC CW-PATH
+                   ORGANIZATION RECORD SEQUENTIAL
+                   FILE STATUS IS CW-STATUS.
+      * per-client masked-SSN control file - clients listed here get
+      * MB-SSN/MB-CO-SSN (the fields that actually get printed)
+      * truncated to last-4; the full number always stays available
+      * on MB-SSN-FULL/MB-CO-SSN-FULL for internal reconciliation
+            SELECT SSN-MASK-FILE ASSIGN TO DYNAMIC SSN-MASK-PATH
+                   ORGANIZATION RECORD SEQUENTIAL
+                   FILE STATUS IS SSN-MASK-STATUS.
+      * posted draft-transaction extract from tran750/recon750 - one
+      * line per account/date a TPV draft actually posted, loaded into
+      * TRAN750-TABLE at startup the same way SSN-MASK-FILE is, so a
+      * draft-enrolled account (MB-DRAFT-IND) that never shows up here
+      * at all this cycle can be caught instead of waiting for the
+      * loan to go delinquent
+            SELECT TRAN750-FILE ASSIGN TO DYNAMIC TRAN750-PATH
+                   ORGANIZATION RECORD SEQUENTIAL
+                   FILE STATUS IS TRAN750-STATUS.
+      * restart checkpoint - last REC-CTR successfully written to
+      * OUT-FILE, so a rerun after an abend can resume instead of
+      * reprocessing the whole extract
+            SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC CHKPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL
+                   FILE STATUS IS CKPT-STATUS.
+      * permanent, ever-growing log of end-of-job totals, one line
+      * appended per run, for volume trending and job-history audits
+            SELECT TOTALS-FILE ASSIGN TO DYNAMIC TOTALS-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * summary report of loans currently flagged in an active
+      * disaster relief program - travels with OUT-NAME
+            SELECT DISASTER-RPT-FILE ASSIGN TO DYNAMIC DISASTER-RPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * PSA (Pooling & Servicing Agreement) detail for investor
+      * reporting - travels with OUT-NAME
+            SELECT PSA-RPT-FILE ASSIGN TO DYNAMIC PSA-RPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * charge-off/litigation notice list - loans this run flagged to
+      * have their normal coupon/statement suppressed - travels with
+      * OUT-NAME
+            SELECT CHGOFF-RPT-FILE ASSIGN TO DYNAMIC CHGOFF-RPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * repayment-plan compliance exceptions - active plans whose next
+      * scheduled payment has passed while the loan is still
+      * delinquent - travels with OUT-NAME
+            SELECT REPAYPLAN-RPT-FILE ASSIGN TO DYNAMIC
+                   REPAYPLAN-RPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * dated e-consent/EBPP enrollment snapshot - one line per loan
+      * carrying either flag, so successive runs' copies of this file
+      * build up a history of when a loan's enrollment status was
+      * seen, instead of this program only ever knowing the current
+      * value - travels with OUT-NAME
+            SELECT ECONSENT-RPT-FILE ASSIGN TO DYNAMIC ECONSENT-RPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * general-purpose per-run exception/audit log shared by several
+      * unrelated checks added below (email-captured-but-not-enrolled,
+      * suppressed-loan audit, tickler items, duplicate detection,
+      * language-preference audit, message-code usage, and the
+      * MB-TOTAL-AMOUNT-DUE reconciliation check) - each WRITE-xxx-
+      * EXCEPT-LINE paragraph tags its own line so the one file can be
+      * split back out into its own report later if a given exception
+      * type ever grows enough to want that - travels with OUT-NAME
+            SELECT EXCEPT-RPT-FILE ASSIGN TO DYNAMIC EXCEPT-RPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * dated modification snapshot - one line per loan with a current
+      * modification on file, written every run the same way ECONSENT-
+      * RPT-FILE is above.  MB1100-MODIFICATION/MB-HMP-FIELDS only
+      * ever carry a loan's latest modification, so a loan modified,
+      * defaulted, and modified again leaves no trace of the earlier
+      * one in the extract itself; a retained series of these dated
+      * files is where that timeline actually lives - travels with
+      * OUT-NAME
+            SELECT MODHIST-RPT-FILE ASSIGN TO DYNAMIC MODHIST-RPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * print/mail production control totals by insert pocket code -
+      * one summary line per distinct code seen across the run,
+      * written once at end of job - travels with OUT-NAME
+            SELECT POCKET-RPT-FILE ASSIGN TO DYNAMIC POCKET-RPT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
+      * per-client output-layout control file - clients listed here
+      * with layout 'P' get the mbp.dd.cbl COBOL-LAYOUT record instead
+      * of MB-REC, loaded into CLIENT-LAYOUT-TABLE at startup the same
+      * way CLIENT-DISPATCH-FILE is
+            SELECT CLIENT-LAYOUT-FILE ASSIGN TO DYNAMIC CLO-PATH
+                   ORGANIZATION RECORD SEQUENTIAL
+                   FILE STATUS IS CLO-STATUS.
+      * the mbp.dd.cbl-shaped extract for clients dispatched to that
+      * layout by CLIENT-LAYOUT-TABLE - travels with OUT-NAME
+            SELECT MBP-OUT-FILE ASSIGN TO DYNAMIC MBP-OUT-PATH
+                   ORGANIZATION RECORD SEQUENTIAL.
       *
        DATA DIVISION.
       *
@@ -26,26 +129,1446 @@
        01 IN1-REC                      PIC X(1500).
 
        FD OUT-FILE
-           RECORD CONTAINS 2000 CHARACTERS
+           RECORD CONTAINS 2116 CHARACTERS
            DATA RECORD IS MB-REC.
        copy '/users/devel/mb2000.cbl'.
       *
+       FD  CLIENT-DISPATCH-FILE
+           RECORD CONTAINS 5 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CD-REC.
+       01  CD-REC.
+           05  CD-REC-CLIENT           PIC X(4).
+           05  CD-REC-HANDLER          PIC X(1).
+      *
+       FD  CLIENT-WIDTH-FILE
+           RECORD CONTAINS 6 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CW-REC.
+       01  CW-REC.
+           05  CW-REC-CLIENT           PIC X(4).
+           05  CW-REC-WIDTH            PIC 9(2).
+      *
+       FD  SSN-MASK-FILE
+           RECORD CONTAINS 4 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SM-REC.
+       01  SM-REC                      PIC X(4).
+      *
+       FD  TRAN750-FILE
+           RECORD CONTAINS 21 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TRAN750-REC.
+       01  TRAN750-REC.
+           05  TRAN750-ACCOUNT         PIC 9(13).
+           05  TRAN750-POST-DATE       PIC 9(8).
+      *
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 7 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CKPT-REC.
+       01  CKPT-REC                    PIC 9(7).
+      *
+       FD  TOTALS-FILE
+           RECORD CONTAINS 48 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TOTALS-REC.
+       01  TOTALS-REC.
+           05  TOT-CLIENT               PIC X(4).
+           05  TOT-JOB                  PIC X(7).
+           05  TOT-RUN-DATE             PIC 9(8).
+           05  TOT-REC-CTR              PIC 9(7).
+           05  TOT-REJECT-CTR           PIC 9(7).
+           05  TOT-DUP-CTR              PIC 9(7).
+           05  FILLER                   PIC X(8).
+      *
+       FD  DISASTER-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS DISASTER-RPT-REC.
+       01  DISASTER-RPT-REC             PIC X(132).
+      *
+       FD  PSA-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PSA-RPT-REC.
+       01  PSA-RPT-REC                  PIC X(132).
+      *
+       FD  CHGOFF-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHGOFF-RPT-REC.
+       01  CHGOFF-RPT-REC               PIC X(132).
+      *
+       FD  REPAYPLAN-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REPAYPLAN-RPT-REC.
+       01  REPAYPLAN-RPT-REC            PIC X(132).
+      *
+       FD  ECONSENT-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS ECONSENT-RPT-REC.
+       01  ECONSENT-RPT-REC             PIC X(132).
+      *
+       FD  EXCEPT-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS EXCEPT-RPT-REC.
+       01  EXCEPT-RPT-REC               PIC X(132).
+      *
+       FD  MODHIST-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MODHIST-RPT-REC.
+       01  MODHIST-RPT-REC              PIC X(132).
+      *
+       FD  POCKET-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS POCKET-RPT-REC.
+       01  POCKET-RPT-REC               PIC X(132).
+      *
+       FD  CLIENT-LAYOUT-FILE
+           RECORD CONTAINS 5 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CLO-REC.
+       01  CLO-REC.
+           05  CLO-REC-CLIENT           PIC X(4).
+           05  CLO-REC-LAYOUT           PIC X(1).
+      *
+      * mbp.dd.cbl's field names collide with this program's own -
+      * some deliberately, because DISASTER-PRINT-FIELDS/PSA-PRINT-
+      * FIELDS/CHARGEOFF-PRINT-FIELDS/REPAYPLAN-PRINT-FIELDS/
+      * TPV-PRINT-FIELDS above were declared using mbp.dd.cbl's exact
+      * names in anticipation of this day, and many more by accident,
+      * since both copybooks describe the same loan and share MB-REC's
+      * own naming habits.  COPY the whole layout in under a blanket
+      * MBP- prefix so BUILD-MBP-RECORD can MOVE one to the other
+      * without making any existing unqualified reference elsewhere in
+      * this program ambiguous
+       FD  MBP-OUT-FILE
+           RECORD CONTAINS 5368 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS COBOL-LAYOUT.
+       copy '/users/devel/mbp.cbl'
+           REPLACING
+               ==MB-CLIENT-NO==
+               BY ==MBP-MB-CLIENT-NO==
+               ==MB-LOAN==
+               BY ==MBP-MB-LOAN==
+               ==MB-REC-CODE==
+               BY ==MBP-MB-REC-CODE==
+               ==MB-REC-NO==
+               BY ==MBP-MB-REC-NO==
+               ==MB-NAME-ADD-1==
+               BY ==MBP-MB-NAME-ADD-1==
+               ==MB-NAME-ADD-2==
+               BY ==MBP-MB-NAME-ADD-2==
+               ==MB-NAME-ADD-3==
+               BY ==MBP-MB-NAME-ADD-3==
+               ==MB-NAME-ADD-4==
+               BY ==MBP-MB-NAME-ADD-4==
+               ==MB-NAME-ADD-5==
+               BY ==MBP-MB-NAME-ADD-5==
+               ==MB-CITY==
+               BY ==MBP-MB-CITY==
+               ==MB-STATE==
+               BY ==MBP-MB-STATE==
+               ==MB-ZIP==
+               BY ==MBP-MB-ZIP==
+               ==MB-DASH==
+               BY ==MBP-MB-DASH==
+               ==MB-ZIP-4==
+               BY ==MBP-MB-ZIP-4==
+               ==MB-PROP-NO==
+               BY ==MBP-MB-PROP-NO==
+               ==MB-PROP-DIR==
+               BY ==MBP-MB-PROP-DIR==
+               ==MB-PROP-NAME==
+               BY ==MBP-MB-PROP-NAME==
+               ==MB-PROP-LINE-2==
+               BY ==MBP-MB-PROP-LINE-2==
+               ==MB-PROP-ZIP==
+               BY ==MBP-MB-PROP-ZIP==
+               ==MB-TELE-NO==
+               BY ==MBP-MB-TELE-NO==
+               ==MB-SEC-TELE-NO==
+               BY ==MBP-MB-SEC-TELE-NO==
+               ==MB-SS-NO==
+               BY ==MBP-MB-SS-NO==
+               ==MB-CO-SS-NO==
+               BY ==MBP-MB-CO-SS-NO==
+               ==MB-DUE-YY==
+               BY ==MBP-MB-DUE-YY==
+               ==MB-DUE-MM==
+               BY ==MBP-MB-DUE-MM==
+               ==MB-DUE-DD==
+               BY ==MBP-MB-DUE-DD==
+               ==COUPON-REQ-YY==
+               BY ==MBP-COUPON-REQ-YY==
+               ==COUPON-REQ-MM==
+               BY ==MBP-COUPON-REQ-MM==
+               ==COUPON-REQ-DD==
+               BY ==MBP-COUPON-REQ-DD==
+               ==BEG-HIST-YY==
+               BY ==MBP-BEG-HIST-YY==
+               ==BEG-HIST-MM==
+               BY ==MBP-BEG-HIST-MM==
+               ==BEG-HIST-DD==
+               BY ==MBP-BEG-HIST-DD==
+               ==MB-COUPON-YY==
+               BY ==MBP-MB-COUPON-YY==
+               ==MB-COUPON-MM==
+               BY ==MBP-MB-COUPON-MM==
+               ==MB-COUPON-DD==
+               BY ==MBP-MB-COUPON-DD==
+               ==MB-LAST-ANAL-YY==
+               BY ==MBP-MB-LAST-ANAL-YY==
+               ==MB-LAST-ANAL-MM==
+               BY ==MBP-MB-LAST-ANAL-MM==
+               ==MB-LAST-ANAL-DD==
+               BY ==MBP-MB-LAST-ANAL-DD==
+               ==MB-1ST-IR-CHG-YY==
+               BY ==MBP-MB-1ST-IR-CHG-YY==
+               ==MB-1ST-IR-CHG-MM==
+               BY ==MBP-MB-1ST-IR-CHG-MM==
+               ==MB-1ST-PI-CHG-YY==
+               BY ==MBP-MB-1ST-PI-CHG-YY==
+               ==MB-1ST-PI-CHG-MM==
+               BY ==MBP-MB-1ST-PI-CHG-MM==
+               ==MB-LOAN-MAT-YY==
+               BY ==MBP-MB-LOAN-MAT-YY==
+               ==MB-LOAN-MAT-MM==
+               BY ==MBP-MB-LOAN-MAT-MM==
+               ==MB-TOT-PYMT==
+               BY ==MBP-MB-TOT-PYMT==
+               ==MB-FIRST-P-I==
+               BY ==MBP-MB-FIRST-P-I==
+               ==MB-ESC-MTH==
+               BY ==MBP-MB-ESC-MTH==
+               ==MB-COUNTY-TAX==
+               BY ==MBP-MB-COUNTY-TAX==
+               ==MB-CITY-TAX==
+               BY ==MBP-MB-CITY-TAX==
+               ==MB-HAZ-PREM==
+               BY ==MBP-MB-HAZ-PREM==
+               ==MB-MIP==
+               BY ==MBP-MB-MIP==
+               ==MB-LIEN==
+               BY ==MBP-MB-LIEN==
+               ==MB-O-S-SPREAD==
+               BY ==MBP-MB-O-S-SPREAD==
+               ==MB-A-H-PREM==
+               BY ==MBP-MB-A-H-PREM==
+               ==MB-LIFE-PREM==
+               BY ==MBP-MB-LIFE-PREM==
+               ==MB-REP-RES==
+               BY ==MBP-MB-REP-RES==
+               ==MB-MISC-AMT==
+               BY ==MBP-MB-MISC-AMT==
+               ==MB-HUD-PART==
+               BY ==MBP-MB-HUD-PART==
+               ==MB-BSC-AMT==
+               BY ==MBP-MB-BSC-AMT==
+               ==MB-L-C-AMT==
+               BY ==MBP-MB-L-C-AMT==
+               ==MB-FIRST-PRIN-BAL==
+               BY ==MBP-MB-FIRST-PRIN-BAL==
+               ==MB-ESCROW-BAL==
+               BY ==MBP-MB-ESCROW-BAL==
+               ==MB-ESC-ADV-BAL==
+               BY ==MBP-MB-ESC-ADV-BAL==
+               ==MB-SUSPENSE-BAL==
+               BY ==MBP-MB-SUSPENSE-BAL==
+               ==MB-RES-ESCROW==
+               BY ==MBP-MB-RES-ESCROW==
+               ==MB-REP-RES-BAL==
+               BY ==MBP-MB-REP-RES-BAL==
+               ==MB-ACCRUED-LATE-CHG==
+               BY ==MBP-MB-ACCRUED-LATE-CHG==
+               ==MB-DEFERRED-INT==
+               BY ==MBP-MB-DEFERRED-INT==
+               ==MB-NSF-BAL==
+               BY ==MBP-MB-NSF-BAL==
+               ==MB-OTHER-FEES==
+               BY ==MBP-MB-OTHER-FEES==
+               ==MB-PRIN-YTD==
+               BY ==MBP-MB-PRIN-YTD==
+               ==MB-INTEREST-YTD==
+               BY ==MBP-MB-INTEREST-YTD==
+               ==MB-TAXES-YTD==
+               BY ==MBP-MB-TAXES-YTD==
+               ==MB-HAZARD-YTD==
+               BY ==MBP-MB-HAZARD-YTD==
+               ==MB-MIP-YTD==
+               BY ==MBP-MB-MIP-YTD==
+               ==MB-LIEN-YTD==
+               BY ==MBP-MB-LIEN-YTD==
+               ==MB-L-C-YTD==
+               BY ==MBP-MB-L-C-YTD==
+               ==MB-PRIN-PD==
+               BY ==MBP-MB-PRIN-PD==
+               ==MB-INT-PD==
+               BY ==MBP-MB-INT-PD==
+               ==MB-ESCROW-PD==
+               BY ==MBP-MB-ESCROW-PD==
+               ==MB-L-C-PD==
+               BY ==MBP-MB-L-C-PD==
+               ==MB-BSC-PD==
+               BY ==MBP-MB-BSC-PD==
+               ==MB-A-H-PD==
+               BY ==MBP-MB-A-H-PD==
+               ==MB-LIFE-PD==
+               BY ==MBP-MB-LIFE-PD==
+               ==MB-SUSPENSE-AMT==
+               BY ==MBP-MB-SUSPENSE-AMT==
+               ==MB-TOTAL-RECD==
+               BY ==MBP-MB-TOTAL-RECD==
+               ==MB-TOTAL-DUE==
+               BY ==MBP-MB-TOTAL-DUE==
+               ==MB-INT-PAID==
+               BY ==MBP-MB-INT-PAID==
+               ==MB-TAXES-PAID==
+               BY ==MBP-MB-TAXES-PAID==
+               ==MB-REVISED-STMT-SW==
+               BY ==MBP-MB-REVISED-STMT-SW==
+               ==MB-HI-TYPE==
+               BY ==MBP-MB-HI-TYPE==
+               ==MB-LO-TYPE==
+               BY ==MBP-MB-LO-TYPE==
+               ==MB-BANK==
+               BY ==MBP-MB-BANK==
+               ==MB-AGGR==
+               BY ==MBP-MB-AGGR==
+               ==MB-1ST-BASIS-CODE==
+               BY ==MBP-MB-1ST-BASIS-CODE==
+               ==MB-DIST-TYPE==
+               BY ==MBP-MB-DIST-TYPE==
+               ==MB-GRACE-DAYS==
+               BY ==MBP-MB-GRACE-DAYS==
+               ==MB-PMT-PERIOD==
+               BY ==MBP-MB-PMT-PERIOD==
+               ==MB-ANNUAL-INT==
+               BY ==MBP-MB-ANNUAL-INT==
+               ==MB-BILL-MODE==
+               BY ==MBP-MB-BILL-MODE==
+               ==MB-ZONE==
+               BY ==MBP-MB-ZONE==
+               ==MB-MAN==
+               BY ==MBP-MB-MAN==
+               ==MB-TYPE-ACQ==
+               BY ==MBP-MB-TYPE-ACQ==
+               ==MB-STATE-CODE==
+               BY ==MBP-MB-STATE-CODE==
+               ==MB-LOAN-TERM==
+               BY ==MBP-MB-LOAN-TERM==
+               ==MB-BANKRUPT-CODE==
+               BY ==MBP-MB-BANKRUPT-CODE==
+               ==MB-USER-BILLING-TABLE==
+               BY ==MBP-MB-USER-BILLING-TABLE==
+               ==UBT-POS1==
+               BY ==MBP-UBT-POS1==
+               ==UBT-POS2==
+               BY ==MBP-UBT-POS2==
+               ==UBT-POS3==
+               BY ==MBP-UBT-POS3==
+               ==UBT-POS4==
+               BY ==MBP-UBT-POS4==
+               ==UBT-POS5==
+               BY ==MBP-UBT-POS5==
+               ==UBT-POS6==
+               BY ==MBP-UBT-POS6==
+               ==UBT-POS7==
+               BY ==MBP-UBT-POS7==
+               ==UBT-POS8==
+               BY ==MBP-UBT-POS8==
+               ==UBT-POS9==
+               BY ==MBP-UBT-POS9==
+               ==UBT-POS10==
+               BY ==MBP-UBT-POS10==
+               ==UBT-POS11==
+               BY ==MBP-UBT-POS11==
+               ==UBT-POS12==
+               BY ==MBP-UBT-POS12==
+               ==UBT-POS13==
+               BY ==MBP-UBT-POS13==
+               ==UBT-POS14==
+               BY ==MBP-UBT-POS14==
+               ==UBT-POS15==
+               BY ==MBP-UBT-POS15==
+               ==UBT-POS16==
+               BY ==MBP-UBT-POS16==
+               ==UBT-POS17==
+               BY ==MBP-UBT-POS17==
+               ==UBT-POS18==
+               BY ==MBP-UBT-POS18==
+               ==UBT-POS19==
+               BY ==MBP-UBT-POS19==
+               ==UBT-POS20==
+               BY ==MBP-UBT-POS20==
+               ==MB-STOP-BILL-FLAG==
+               BY ==MBP-MB-STOP-BILL-FLAG==
+               ==MB-BILLING-CYCLE==
+               BY ==MBP-MB-BILLING-CYCLE==
+               ==MB-PAY-OPTION==
+               BY ==MBP-MB-PAY-OPTION==
+               ==MB-DELQ-P-I==
+               BY ==MBP-MB-DELQ-P-I==
+               ==MB-DELQ-ESC==
+               BY ==MBP-MB-DELQ-ESC==
+               ==MB-DELQ-L-C==
+               BY ==MBP-MB-DELQ-L-C==
+               ==MB-DELQ-INS==
+               BY ==MBP-MB-DELQ-INS==
+               ==MB-DELQ-OTHER==
+               BY ==MBP-MB-DELQ-OTHER==
+               ==MB-3-POS-FIELD==
+               BY ==MBP-MB-3-POS-FIELD==
+               ==MB-INT-DUE==
+               BY ==MBP-MB-INT-DUE==
+               ==MB-360-365-FACTOR==
+               BY ==MBP-MB-360-365-FACTOR==
+               ==MB-INT-CALC-OPT==
+               BY ==MBP-MB-INT-CALC-OPT==
+               ==MB-PREV-PAID-THRU-YY==
+               BY ==MBP-MB-PREV-PAID-THRU-YY==
+               ==MB-PREV-PAID-THRU-MM==
+               BY ==MBP-MB-PREV-PAID-THRU-MM==
+               ==MB-PREV-PAID-THRU-DD==
+               BY ==MBP-MB-PREV-PAID-THRU-DD==
+               ==MB-1ST-DUE-YY==
+               BY ==MBP-MB-1ST-DUE-YY==
+               ==MB-1ST-DUE-MM==
+               BY ==MBP-MB-1ST-DUE-MM==
+               ==MB-1ST-DUE-DD==
+               BY ==MBP-MB-1ST-DUE-DD==
+               ==MB-2ND-INV==
+               BY ==MBP-MB-2ND-INV==
+               ==MB-2ND-CAT==
+               BY ==MBP-MB-2ND-CAT==
+               ==MB-2ND-BASIS-CODE==
+               BY ==MBP-MB-2ND-BASIS-CODE==
+               ==MB-2ND-MAN==
+               BY ==MBP-MB-2ND-MAN==
+               ==MB-2ND-ANNUAL-SER-FEE==
+               BY ==MBP-MB-2ND-ANNUAL-SER-FEE==
+               ==MB-2ND-PRIN-BAL==
+               BY ==MBP-MB-2ND-PRIN-BAL==
+               ==MB-2ND-P-I==
+               BY ==MBP-MB-2ND-P-I==
+               ==MB-2ND-ANNUAL-INT==
+               BY ==MBP-MB-2ND-ANNUAL-INT==
+               ==MB-BILL-ADDR-FOREIGN==
+               BY ==MBP-MB-BILL-ADDR-FOREIGN==
+               ==MB-DONT-PROCESS==
+               BY ==MBP-MB-DONT-PROCESS==
+               ==MB-PIF-STOP==
+               BY ==MBP-MB-PIF-STOP==
+               ==MB-FORECLOSURE-STOP==
+               BY ==MBP-MB-FORECLOSURE-STOP==
+               ==MB-BAD-CK-STOP==
+               BY ==MBP-MB-BAD-CK-STOP==
+               ==MB-NO-NOTICES==
+               BY ==MBP-MB-NO-NOTICES==
+               ==MB-DONT-ANALYZE==
+               BY ==MBP-MB-DONT-ANALYZE==
+               ==MB-A-H-FLAG==
+               BY ==MBP-MB-A-H-FLAG==
+               ==MB-LIFE-FLAG==
+               BY ==MBP-MB-LIFE-FLAG==
+               ==MB-DISB-STOP==
+               BY ==MBP-MB-DISB-STOP==
+               ==MB-ARM-PLAN-ID==
+               BY ==MBP-MB-ARM-PLAN-ID==
+               ==MB-ARM-IR-YY==
+               BY ==MBP-MB-ARM-IR-YY==
+               ==MB-ARM-IR-MM==
+               BY ==MBP-MB-ARM-IR-MM==
+               ==MB-ARM-IR-DA==
+               BY ==MBP-MB-ARM-IR-DA==
+               ==MB-ARM-PI-CHG-YY==
+               BY ==MBP-MB-ARM-PI-CHG-YY==
+               ==MB-ARM-PI-CHG-MM==
+               BY ==MBP-MB-ARM-PI-CHG-MM==
+               ==MB-ARM-PI-CHG-DD==
+               BY ==MBP-MB-ARM-PI-CHG-DD==
+               ==MB-MODIFICATION-PROGRAM==
+               BY ==MBP-MB-MODIFICATION-PROGRAM==
+               ==OPT-OUT-SOLICIT-STOP==
+               BY ==MBP-OPT-OUT-SOLICIT-STOP==
+               ==MB-MODIFICATION-TYPE==
+               BY ==MBP-MB-MODIFICATION-TYPE==
+               ==TPV-DRAFT-VAL-IND==
+               BY ==MBP-TPV-DRAFT-VAL-IND==
+               ==TPV-DRAFT-STATUS-CD==
+               BY ==MBP-TPV-DRAFT-STATUS-CD==
+               ==MB-PAYMENT-OPTION-SWITCH==
+               BY ==MBP-MB-PAYMENT-OPTION-SWITCH==
+               ==MB-PAYMENT-OPT-4==
+               BY ==MBP-MB-PAYMENT-OPT-4==
+               ==MB-PAYMENT-OPT-4-TOTDUE==
+               BY ==MBP-MB-PAYMENT-OPT-4-TOTDUE==
+               ==MB-DIST-TYPE-1-INT-ONLY-FLAG==
+               BY ==MBP-MB-DIST-TYPE-1-INT-ONLY-FLAG==
+               ==MB-CORP-ADV-BAL==
+               BY ==MBP-MB-CORP-ADV-BAL==
+               ==MB-PLS-CLI-ID==
+               BY ==MBP-MB-PLS-CLI-ID==
+               ==MTGR-LANG-PREF==
+               BY ==MBP-MTGR-LANG-PREF==
+               ==MB-MODIFICATION-STATUS-YY==
+               BY ==MBP-MB-MODIFICATION-STATUS-YY==
+               ==MB-MODIFICATION-STATUS-MMDD==
+               BY ==MBP-MB-MODIFICATION-STATUS-MMDD==
+               ==AEGIS-FIRST-PAYMENT-YR==
+               BY ==MBP-AEGIS-FIRST-PAYMENT-YR==
+               ==AEGIS-FIRST-PAYMENT-NO==
+               BY ==MBP-AEGIS-FIRST-PAYMENT-NO==
+               ==AEGIS-FIRST-PAYMENT-DA==
+               BY ==MBP-AEGIS-FIRST-PAYMENT-DA==
+               ==AEGIS-EVENT-CODE==
+               BY ==MBP-AEGIS-EVENT-CODE==
+               ==MB-DEFERRED-BALANCE-INDICATOR==
+               BY ==MBP-MB-DEFERRED-BALANCE-INDICATOR==
+               ==MB-POST-PETITION-YY==
+               BY ==MBP-MB-POST-PETITION-YY==
+               ==MB-POST-PETITION-MMDD==
+               BY ==MBP-MB-POST-PETITION-MMDD==
+               ==MB-POST-PETITION-AMOUNT==
+               BY ==MBP-MB-POST-PETITION-AMOUNT==
+               ==MB-MODIFICATION-STATUS==
+               BY ==MBP-MB-MODIFICATION-STATUS==
+               ==MB-MODIFICATION-YY==
+               BY ==MBP-MB-MODIFICATION-YY==
+               ==MB-MODIFICATION-MMDD==
+               BY ==MBP-MB-MODIFICATION-MMDD==
+               ==MB-PAYMENT-OPTION-INDICATOR==
+               BY ==MBP-MB-PAYMENT-OPTION-INDICATOR==
+               ==MB-ORIGINAL-LOAN-AMOUNT==
+               BY ==MBP-MB-ORIGINAL-LOAN-AMOUNT==
+               ==MB-NEG-AM-PB-CAP-VALUE==
+               BY ==MBP-MB-NEG-AM-PB-CAP-VALUE==
+               ==MB-INTEREST-ONLY-EXPIRATION-YY==
+               BY ==MBP-MB-INTEREST-ONLY-EXPIRATION-YY==
+               ==MB-INTEREST-ONLY-EXPIRATION-MMDD==
+               BY ==MBP-MB-INTEREST-ONLY-EXPIRATION-MMDD==
+               ==MB-MONTHLY-BORROWER-ACCRUAL-AMT==
+               BY ==MBP-MB-MONTHLY-BORROWER-ACCRUAL-AMT==
+               ==MB-BORROWER-INCENTIVE-ANNIVERSARY-YY==
+               BY ==MBP-MB-BORROWER-INCENTIVE-ANNIVERSARY-YY==
+               ==MB-BORROWER-INCENTIVE-ANNIVERSARY-MMDD==
+               BY ==MBP-MB-BORROWER-INCENTIVE-ANNIVERSARY-MMDD==
+           ==MB-BORROWER-INCENTIVE-AMOUNT-ACCRUED-ANNIVERSARY-TO-DATE==
+       BY
+       ==MBP-MB-BORROWER-INCENTIVE-AMOUNT-ACCRUED-ANNIVERSARY-TO-DATE==
+               ==MB-TRIAL-MODIFICATION-START-YY==
+               BY ==MBP-MB-TRIAL-MODIFICATION-START-YY==
+               ==MB-TRIAL-MODIFICATION-START-MMDD==
+               BY ==MBP-MB-TRIAL-MODIFICATION-START-MMDD==
+               ==MB-TRIAL-MODIFICATION-END-YY==
+               BY ==MBP-MB-TRIAL-MODIFICATION-END-YY==
+               ==MB-TRIAL-MODIFICATION-END-MMDD==
+               BY ==MBP-MB-TRIAL-MODIFICATION-END-MMDD==
+               ==MB-TRIAL-MODIFICATION-PAYMENT==
+               BY ==MBP-MB-TRIAL-MODIFICATION-PAYMENT==
+               ==POS893-FOR-1==
+               BY ==MBP-POS893-FOR-1==
+               ==MB-INTEREST-ONLY-PI==
+               BY ==MBP-MB-INTEREST-ONLY-PI==
+               ==MB-FULLY-AM-PI==
+               BY ==MBP-MB-FULLY-AM-PI==
+               ==MB-INTEREST-ONLY-TOTDUE==
+               BY ==MBP-MB-INTEREST-ONLY-TOTDUE==
+               ==MB-FULLY-AM-TOTDUE==
+               BY ==MBP-MB-FULLY-AM-TOTDUE==
+               ==MB-SCRA-F==
+               BY ==MBP-MB-SCRA-F==
+               ==MB-SCRA-DATE-3==
+               BY ==MBP-MB-SCRA-DATE-3==
+               ==MB-SCRA-DATE-4==
+               BY ==MBP-MB-SCRA-DATE-4==
+               ==MB-SCRA-BILLING-INTEREST==
+               BY ==MBP-MB-SCRA-BILLING-INTEREST==
+               ==MB-140I==
+               BY ==MBP-MB-140I==
+               ==MB-140J==
+               BY ==MBP-MB-140J==
+               ==MB-140K==
+               BY ==MBP-MB-140K==
+               ==MB-HAMP-INCENTIVE-CODE==
+               BY ==MBP-MB-HAMP-INCENTIVE-CODE==
+               ==MB-MODIFICATION-REASON-CODE==
+               BY ==MBP-MB-MODIFICATION-REASON-CODE==
+               ==MB-MODIFICATION-EFFECTIVE-YY==
+               BY ==MBP-MB-MODIFICATION-EFFECTIVE-YY==
+               ==MB-MODIFICATION-EFFECTIVE-MMDD==
+               BY ==MBP-MB-MODIFICATION-EFFECTIVE-MMDD==
+               ==MB-2-TO-1-INDICATOR==
+               BY ==MBP-MB-2-TO-1-INDICATOR==
+               ==BIA-PD-LIFE==
+               BY ==MBP-BIA-PD-LIFE==
+               ==MB-OFF-SCHD-PEND-DATE-1-YY==
+               BY ==MBP-MB-OFF-SCHD-PEND-DATE-1-YY==
+               ==MB-OFF-SCHD-PEND-DATE-1-MMDD==
+               BY ==MBP-MB-OFF-SCHD-PEND-DATE-1-MMDD==
+               ==MB-OFF-SCHD-PEND-IR-1==
+               BY ==MBP-MB-OFF-SCHD-PEND-IR-1==
+               ==MB-OFF-SCHD-PEND-PI-1==
+               BY ==MBP-MB-OFF-SCHD-PEND-PI-1==
+               ==MB-OFF-SCHD-PEND-DATE-2-YY==
+               BY ==MBP-MB-OFF-SCHD-PEND-DATE-2-YY==
+               ==MB-OFF-SCHD-PEND-DATE-2-MMDD==
+               BY ==MBP-MB-OFF-SCHD-PEND-DATE-2-MMDD==
+               ==MB-OFF-SCHD-PEND-IR-2==
+               BY ==MBP-MB-OFF-SCHD-PEND-IR-2==
+               ==MB-OFF-SCHD-PEND-PI-2==
+               BY ==MBP-MB-OFF-SCHD-PEND-PI-2==
+               ==MB-OFF-SCHD-PEND-DATE-3-YY==
+               BY ==MBP-MB-OFF-SCHD-PEND-DATE-3-YY==
+               ==MB-OFF-SCHD-PEND-DATE-3-MMDD==
+               BY ==MBP-MB-OFF-SCHD-PEND-DATE-3-MMDD==
+               ==MB-OFF-SCHD-PEND-IR-3==
+               BY ==MBP-MB-OFF-SCHD-PEND-IR-3==
+               ==MB-OFF-SCHD-PEND-PI-3==
+               BY ==MBP-MB-OFF-SCHD-PEND-PI-3==
+               ==MB-PRIN-REDUCT-AMT==
+               BY ==MBP-MB-PRIN-REDUCT-AMT==
+               ==MB-PRIN-FB-AMT==
+               BY ==MBP-MB-PRIN-FB-AMT==
+               ==MB-MASTER-POC-NAME==
+               BY ==MBP-MB-MASTER-POC-NAME==
+               ==MB-MASTER-POC-PHONE==
+               BY ==MBP-MB-MASTER-POC-PHONE==
+               ==MB-MASTER-POC-EXT==
+               BY ==MBP-MB-MASTER-POC-EXT==
+               ==MB-BANKRUPTCY-POC-NAME==
+               BY ==MBP-MB-BANKRUPTCY-POC-NAME==
+               ==MB-BANKRUPTCY-POC-PHONE==
+               BY ==MBP-MB-BANKRUPTCY-POC-PHONE==
+               ==MB-BANKRUPTCY-POC-EXT==
+               BY ==MBP-MB-BANKRUPTCY-POC-EXT==
+               ==MB-FORECLOSURE-POC-NAME==
+               BY ==MBP-MB-FORECLOSURE-POC-NAME==
+               ==MB-FORECLOSURE-POC-PHONE==
+               BY ==MBP-MB-FORECLOSURE-POC-PHONE==
+               ==MB-FORECLOSURE-POC-EXT==
+               BY ==MBP-MB-FORECLOSURE-POC-EXT==
+               ==MB-LOSS-MITIGATION-POC-NAME==
+               BY ==MBP-MB-LOSS-MITIGATION-POC-NAME==
+               ==MB-LOSS-MITIGATION-POC-PHONE==
+               BY ==MBP-MB-LOSS-MITIGATION-POC-PHONE==
+               ==MB-LOSS-MITIGATION-POC-EXT==
+               BY ==MBP-MB-LOSS-MITIGATION-POC-EXT==
+               ==MB-MGMT-OFFICE-POC-NAME==
+               BY ==MBP-MB-MGMT-OFFICE-POC-NAME==
+               ==MB-MGMT-OFFICE-POC-PHONE==
+               BY ==MBP-MB-MGMT-OFFICE-POC-PHONE==
+               ==MB-MGMT-OFFICE-POC-EXT==
+               BY ==MBP-MB-MGMT-OFFICE-POC-EXT==
+               ==MB-SERVICE-RELIEF-POC-NAME==
+               BY ==MBP-MB-SERVICE-RELIEF-POC-NAME==
+               ==MB-SERVICE-RELIEF-POC-PHONE==
+               BY ==MBP-MB-SERVICE-RELIEF-POC-PHONE==
+               ==MB-SERVICE-RELIEF-POC-EXT==
+               BY ==MBP-MB-SERVICE-RELIEF-POC-EXT==
+               ==MB-USER-DEFINED-POC-NAME==
+               BY ==MBP-MB-USER-DEFINED-POC-NAME==
+               ==MB-USER-DEFINED-POC-PHONE==
+               BY ==MBP-MB-USER-DEFINED-POC-PHONE==
+               ==MB-USER-DEFINED-POC-EXT==
+               BY ==MBP-MB-USER-DEFINED-POC-EXT==
+               ==MB-MIL-SVC-STATUS==
+               BY ==MBP-MB-MIL-SVC-STATUS==
+               ==MB-PROT-BEGIN-DUE-YY==
+               BY ==MBP-MB-PROT-BEGIN-DUE-YY==
+               ==MB-PROT-BEGIN-DUE-MM==
+               BY ==MBP-MB-PROT-BEGIN-DUE-MM==
+               ==MB-PROT-BEGIN-DUE-DD==
+               BY ==MBP-MB-PROT-BEGIN-DUE-DD==
+               ==MB-PROT-END-DUE-YY==
+               BY ==MBP-MB-PROT-END-DUE-YY==
+               ==MB-PROT-END-DUE-MM==
+               BY ==MBP-MB-PROT-END-DUE-MM==
+               ==MB-PROT-END-DUE-DD==
+               BY ==MBP-MB-PROT-END-DUE-DD==
+               ==MS-RATE==
+               BY ==MBP-MS-RATE==
+               ==CURR-1ST-PRIN-DUE-AMT==
+               BY ==MBP-CURR-1ST-PRIN-DUE-AMT==
+               ==CURR-2ND-PRIN-DUE-AMT==
+               BY ==MBP-CURR-2ND-PRIN-DUE-AMT==
+               ==CURR-1ST-INT-DUE-AMT==
+               BY ==MBP-CURR-1ST-INT-DUE-AMT==
+               ==CURR-2ND-INT-DUE-AMT==
+               BY ==MBP-CURR-2ND-INT-DUE-AMT==
+               ==CURR-PAYMENT-OPT-4-PRIN-DUE-AMT==
+               BY ==MBP-CURR-PAYMENT-OPT-4-PRIN-DUE-AMT==
+               ==CURR-PAYMENT-OPT-4-INT-DUE-AMT==
+               BY ==MBP-CURR-PAYMENT-OPT-4-INT-DUE-AMT==
+               ==CURR-FULLY-AM-PRIN-DUE-AMT==
+               BY ==MBP-CURR-FULLY-AM-PRIN-DUE-AMT==
+               ==CURR-FULLY-AM-INT-DUE-AMT==
+               BY ==MBP-CURR-FULLY-AM-INT-DUE-AMT==
+               ==PREPAY-PEN-INDIC==
+               BY ==MBP-PREPAY-PEN-INDIC==
+               ==PPP-HDR-CODE==
+               BY ==MBP-PPP-HDR-CODE==
+               ==PPP-PAYOFF-EXPIRE-YR==
+               BY ==MBP-PPP-PAYOFF-EXPIRE-YR==
+               ==PPP-PAYOFF-EXPIRE-MO==
+               BY ==MBP-PPP-PAYOFF-EXPIRE-MO==
+               ==PPP-PAYOFF-EXPIRE-DA==
+               BY ==MBP-PPP-PAYOFF-EXPIRE-DA==
+               ==PPP-PAYOFF-CURTAILMENT-YR==
+               BY ==MBP-PPP-PAYOFF-CURTAILMENT-YR==
+               ==PPP-PAYOFF-CURTAILMENT-MO==
+               BY ==MBP-PPP-PAYOFF-CURTAILMENT-MO==
+               ==PPP-PAYOFF-CURTAILMENT-DA==
+               BY ==MBP-PPP-PAYOFF-CURTAILMENT-DA==
+               ==DRAFT-INDICATOR==
+               BY ==MBP-DRAFT-INDICATOR==
+               ==BILL-DUE-DATE-YR==
+               BY ==MBP-BILL-DUE-DATE-YR==
+               ==BILL-DUE-DATE-MO==
+               BY ==MBP-BILL-DUE-DATE-MO==
+               ==BILL-DUE-DATE-DA==
+               BY ==MBP-BILL-DUE-DATE-DA==
+               ==LATE-CHG-ASSESS-DATE-YR==
+               BY ==MBP-LATE-CHG-ASSESS-DATE-YR==
+               ==LATE-CHG-ASSESS-DATE-MO==
+               BY ==MBP-LATE-CHG-ASSESS-DATE-MO==
+               ==LATE-CHG-ASSESS-DATE-DA==
+               BY ==MBP-LATE-CHG-ASSESS-DATE-DA==
+               ==DAYS-DELQ-NO==
+               BY ==MBP-DAYS-DELQ-NO==
+               ==PAYMENTS-DUE-NO==
+               BY ==MBP-PAYMENTS-DUE-NO==
+               ==BNK1-DEBTOR-SUSP-BAL==
+               BY ==MBP-BNK1-DEBTOR-SUSP-BAL==
+               ==BNK1-TRUST-SUSP-BAL==
+               BY ==MBP-BNK1-TRUST-SUSP-BAL==
+               ==BNK1-POST-1-SUSP-BAL==
+               BY ==MBP-BNK1-POST-1-SUSP-BAL==
+               ==BNK1-POST-2-SUSP-BAL==
+               BY ==MBP-BNK1-POST-2-SUSP-BAL==
+               ==BNK1-POST-PET-SUSP-BAL==
+               BY ==MBP-BNK1-POST-PET-SUSP-BAL==
+               ==PRE-PET-PLAN-DUE-DATE-YR==
+               BY ==MBP-PRE-PET-PLAN-DUE-DATE-YR==
+               ==PRE-PET-PLAN-DUE-DATE-MO==
+               BY ==MBP-PRE-PET-PLAN-DUE-DATE-MO==
+               ==PRE-PET-PLAN-DUE-DATE-DA==
+               BY ==MBP-PRE-PET-PLAN-DUE-DATE-DA==
+               ==PRE-PET-PLAN-PMT-AMT==
+               BY ==MBP-PRE-PET-PLAN-PMT-AMT==
+               ==PRE-PET-CLAIM-AMT==
+               BY ==MBP-PRE-PET-CLAIM-AMT==
+               ==PRE-PET-CONFIRMED-DATE-YR==
+               BY ==MBP-PRE-PET-CONFIRMED-DATE-YR==
+               ==PRE-PET-CONFIRMED-DATE-MO==
+               BY ==MBP-PRE-PET-CONFIRMED-DATE-MO==
+               ==PRE-PET-CONFIRMED-DATE-DA==
+               BY ==MBP-PRE-PET-CONFIRMED-DATE-DA==
+               ==POST1-PLAN-DUE-DATE-YR==
+               BY ==MBP-POST1-PLAN-DUE-DATE-YR==
+               ==POST1-PLAN-DUE-DATE-MO==
+               BY ==MBP-POST1-PLAN-DUE-DATE-MO==
+               ==POST1-PLAN-DUE-DATE-DA==
+               BY ==MBP-POST1-PLAN-DUE-DATE-DA==
+               ==POST1-PLAN-PMT-AMT==
+               BY ==MBP-POST1-PLAN-PMT-AMT==
+               ==POST2-PLAN-DUE-DATE-YR==
+               BY ==MBP-POST2-PLAN-DUE-DATE-YR==
+               ==POST2-PLAN-DUE-DATE-MO==
+               BY ==MBP-POST2-PLAN-DUE-DATE-MO==
+               ==POST2-PLAN-DUE-DATE-DA==
+               BY ==MBP-POST2-PLAN-DUE-DATE-DA==
+               ==POST2-PLAN-PMT-AMT==
+               BY ==MBP-POST2-PLAN-PMT-AMT==
+               ==LOSS-MIT-IND-CD==
+               BY ==MBP-LOSS-MIT-IND-CD==
+               ==LOSS-MIT-STATUS-CD==
+               BY ==MBP-LOSS-MIT-STATUS-CD==
+               ==MASTER-LOSS-MIT-STATUS-CODE==
+               BY ==MBP-MASTER-LOSS-MIT-STATUS-CODE==
+               ==LOSS-MIT-APPRVD-DENIED-DATE-YR==
+               BY ==MBP-LOSS-MIT-APPRVD-DENIED-DATE-YR==
+               ==LOSS-MIT-APPRVD-DENIED-DATE-MO==
+               BY ==MBP-LOSS-MIT-APPRVD-DENIED-DATE-MO==
+               ==LOSS-MIT-APPRVD-DENIED-DATE-DA==
+               BY ==MBP-LOSS-MIT-APPRVD-DENIED-DATE-DA==
+               ==STEP-FLAG-CD==
+               BY ==MBP-STEP-FLAG-CD==
+               ==LOSS-MIT-TEMPLATE-CD==
+               BY ==MBP-LOSS-MIT-TEMPLATE-CD==
+               ==LOSS-MIT-TYPE==
+               BY ==MBP-LOSS-MIT-TYPE==
+               ==FOR1-STATUS-CD==
+               BY ==MBP-FOR1-STATUS-CD==
+               ==FOR1-TEMPLATE-ID-CD==
+               BY ==MBP-FOR1-TEMPLATE-ID-CD==
+               ==FIRST-LEGAL-DATE-YR==
+               BY ==MBP-FIRST-LEGAL-DATE-YR==
+               ==FIRST-LEGAL-DATE-MO==
+               BY ==MBP-FIRST-LEGAL-DATE-MO==
+               ==FIRST-LEGAL-DATE-DA==
+               BY ==MBP-FIRST-LEGAL-DATE-DA==
+               ==FOR1-SALE-DATE-YR==
+               BY ==MBP-FOR1-SALE-DATE-YR==
+               ==FOR1-SALE-DATE-MO==
+               BY ==MBP-FOR1-SALE-DATE-MO==
+               ==FOR1-SALE-DATE-DA==
+               BY ==MBP-FOR1-SALE-DATE-DA==
+               ==REPAY-PLAN-TYPE==
+               BY ==MBP-REPAY-PLAN-TYPE==
+               ==REPAY-PLAN-STATUS-CD==
+               BY ==MBP-REPAY-PLAN-STATUS-CD==
+               ==REPAY-PLAN-STATUS-CD-DATE-YR==
+               BY ==MBP-REPAY-PLAN-STATUS-CD-DATE-YR==
+               ==REPAY-PLAN-STATUS-CD-DATE-MO==
+               BY ==MBP-REPAY-PLAN-STATUS-CD-DATE-MO==
+               ==REPAY-PLAN-STATUS-CD-DATE-DA==
+               BY ==MBP-REPAY-PLAN-STATUS-CD-DATE-DA==
+               ==REPAY-PLAN-START-DATE-YR==
+               BY ==MBP-REPAY-PLAN-START-DATE-YR==
+               ==REPAY-PLAN-START-DATE-MO==
+               BY ==MBP-REPAY-PLAN-START-DATE-MO==
+               ==REPAY-PLAN-START-DATE-DA==
+               BY ==MBP-REPAY-PLAN-START-DATE-DA==
+               ==REPAY-PLAN-END-DATE-YR==
+               BY ==MBP-REPAY-PLAN-END-DATE-YR==
+               ==REPAY-PLAN-END-DATE-MO==
+               BY ==MBP-REPAY-PLAN-END-DATE-MO==
+               ==REPAY-PLAN-END-DATE-DA==
+               BY ==MBP-REPAY-PLAN-END-DATE-DA==
+               ==REPAY-PLAN-NXT-DUE-DATE-YR==
+               BY ==MBP-REPAY-PLAN-NXT-DUE-DATE-YR==
+               ==REPAY-PLAN-NXT-DUE-DATE-MO==
+               BY ==MBP-REPAY-PLAN-NXT-DUE-DATE-MO==
+               ==REPAY-PLAN-NXT-DUE-DATE-DA==
+               BY ==MBP-REPAY-PLAN-NXT-DUE-DATE-DA==
+               ==REPAY-PLAN-NXT-DUE-AMT==
+               BY ==MBP-REPAY-PLAN-NXT-DUE-AMT==
+               ==PAYMENTS-INSIDE-PLAN-CODE==
+               BY ==MBP-PAYMENTS-INSIDE-PLAN-CODE==
+               ==BANKRUPTCY-STATUS==
+               BY ==MBP-BANKRUPTCY-STATUS==
+               ==PRIN-BAL-LT-PI-IND==
+               BY ==MBP-PRIN-BAL-LT-PI-IND==
+               ==ARM-RATE-PI-NOT-AVAIL-IND==
+               BY ==MBP-ARM-RATE-PI-NOT-AVAIL-IND==
+               ==POST-PET-DLQ-DAYS==
+               BY ==MBP-POST-PET-DLQ-DAYS==
+               ==BNK-DISCHARGE-IND==
+               BY ==MBP-BNK-DISCHARGE-IND==
+               ==BNK-DISCHARGE-DATE==
+               BY ==MBP-BNK-DISCHARGE-DATE==
+               ==BNK-DISCHARGE-YR==
+               BY ==MBP-BNK-DISCHARGE-YR==
+               ==BNK-DISCHARGE-MO==
+               BY ==MBP-BNK-DISCHARGE-MO==
+               ==BNK-DISCHARGE-DA==
+               BY ==MBP-BNK-DISCHARGE-DA==
+               ==PRE-PET-TOTAL-CLAIM-AMT==
+               BY ==MBP-PRE-PET-TOTAL-CLAIM-AMT==
+               ==PRE-PET-PAID-TO-DATE==
+               BY ==MBP-PRE-PET-PAID-TO-DATE==
+               ==PRE-PET-REMAINING-BAL==
+               BY ==MBP-PRE-PET-REMAINING-BAL==
+               ==NO-CHANGE-SCHED-IND==
+               BY ==MBP-NO-CHANGE-SCHED-IND==
+               ==BIWEEKLY-PYMNT-TABLE==
+               BY ==MBP-BIWEEKLY-PYMNT-TABLE==
+               ==BIWK-DUE-DATE==
+               BY ==MBP-BIWK-DUE-DATE==
+               ==BIWK-DUE-YR==
+               BY ==MBP-BIWK-DUE-YR==
+               ==BIWK-DUE-MO==
+               BY ==MBP-BIWK-DUE-MO==
+               ==BIWK-DUE-DA==
+               BY ==MBP-BIWK-DUE-DA==
+               ==BIWK-TOT-PAYMT-AMT==
+               BY ==MBP-BIWK-TOT-PAYMT-AMT==
+               ==BIWK-PRIN-DUE-AMT==
+               BY ==MBP-BIWK-PRIN-DUE-AMT==
+               ==BIWK-INT-DUE-AMT==
+               BY ==MBP-BIWK-INT-DUE-AMT==
+               ==BIWK-ESCROW-MTH==
+               BY ==MBP-BIWK-ESCROW-MTH==
+               ==BIWK-A-H-PREM==
+               BY ==MBP-BIWK-A-H-PREM==
+               ==BIWK-LIFE-PREM==
+               BY ==MBP-BIWK-LIFE-PREM==
+               ==BIWK-REP-RES==
+               BY ==MBP-BIWK-REP-RES==
+               ==BIWK-HUD-PART==
+               BY ==MBP-BIWK-HUD-PART==
+               ==BIWK-L-C-AMT==
+               BY ==MBP-BIWK-L-C-AMT==
+               ==BIWK-MISC-AMT==
+               BY ==MBP-BIWK-MISC-AMT==
+               ==MAT-DATE-LT-BILL-DUE-DATE==
+               BY ==MBP-MAT-DATE-LT-BILL-DUE-DATE==
+               ==BILL-DUE-DATE-MISC-CODE==
+               BY ==MBP-BILL-DUE-DATE-MISC-CODE==
+               ==BORR-EMAIL-ADDRESS==
+               BY ==MBP-BORR-EMAIL-ADDRESS==
+               ==CFPB-NEXT-DRAFT-DATE==
+               BY ==MBP-CFPB-NEXT-DRAFT-DATE==
+               ==CFPB-NEXT-DRAFT-DATE-YR==
+               BY ==MBP-CFPB-NEXT-DRAFT-DATE-YR==
+               ==CFPB-NEXT-DRAFT-DATE-MO==
+               BY ==MBP-CFPB-NEXT-DRAFT-DATE-MO==
+               ==CFPB-NEXT-DRAFT-DATE-DA==
+               BY ==MBP-CFPB-NEXT-DRAFT-DATE-DA==
+               ==CFPB-NEXT-DRAFT-AMT==
+               BY ==MBP-CFPB-NEXT-DRAFT-AMT==
+               ==TPV-DRAFT-ACCT-BAL==
+               BY ==MBP-TPV-DRAFT-ACCT-BAL==
+               ==TPV-DRAFT-BAL-YR==
+               BY ==MBP-TPV-DRAFT-BAL-YR==
+               ==TPV-DRAFT-BAL-MO==
+               BY ==MBP-TPV-DRAFT-BAL-MO==
+               ==TPV-DRAFT-BAL-DA==
+               BY ==MBP-TPV-DRAFT-BAL-DA==
+               ==TPV-DRAFT-LAST-WDRL-YR==
+               BY ==MBP-TPV-DRAFT-LAST-WDRL-YR==
+               ==TPV-DRAFT-LAST-WDRL-MO==
+               BY ==MBP-TPV-DRAFT-LAST-WDRL-MO==
+               ==TPV-DRAFT-LAST-WDRL-DA==
+               BY ==MBP-TPV-DRAFT-LAST-WDRL-DA==
+               ==TPV-DRAFT-NEXT-WDRL-YR==
+               BY ==MBP-TPV-DRAFT-NEXT-WDRL-YR==
+               ==TPV-DRAFT-NEXT-WDRL-MO==
+               BY ==MBP-TPV-DRAFT-NEXT-WDRL-MO==
+               ==TPV-DRAFT-NEXT-WDRL-DA==
+               BY ==MBP-TPV-DRAFT-NEXT-WDRL-DA==
+               ==TPV-DRAFT-LAST-REC-SER-FEE==
+               BY ==MBP-TPV-DRAFT-LAST-REC-SER-FEE==
+               ==CFPB-PREV-POSTED==
+               BY ==MBP-CFPB-PREV-POSTED==
+               ==CFPB-PREV-POSTED-ESCROW==
+               BY ==MBP-CFPB-PREV-POSTED-ESCROW==
+               ==EBPP-CODE==
+               BY ==MBP-EBPP-CODE==
+               ==CFPB-ACQ-DATE==
+               BY ==MBP-CFPB-ACQ-DATE==
+               ==CFPB-ACQ-DATE-YR==
+               BY ==MBP-CFPB-ACQ-DATE-YR==
+               ==CFPB-ACQ-DATE-MO==
+               BY ==MBP-CFPB-ACQ-DATE-MO==
+               ==CFPB-ACQ-DATE-DA==
+               BY ==MBP-CFPB-ACQ-DATE-DA==
+               ==NEXT-IR-CHG-DATE==
+               BY ==MBP-NEXT-IR-CHG-DATE==
+               ==NEXT-IR-CHG-DATE-YR==
+               BY ==MBP-NEXT-IR-CHG-DATE-YR==
+               ==NEXT-IR-CHG-DATE-MO==
+               BY ==MBP-NEXT-IR-CHG-DATE-MO==
+               ==NEXT-IR-CHG-DATE-DA==
+               BY ==MBP-NEXT-IR-CHG-DATE-DA==
+               ==BILL-DUE-DATE-IR==
+               BY ==MBP-BILL-DUE-DATE-IR==
+               ==EFF-NEXT-IR-CHG-DATE==
+               BY ==MBP-EFF-NEXT-IR-CHG-DATE==
+               ==EFF-NEXT-IR-CHG-DATE-YR==
+               BY ==MBP-EFF-NEXT-IR-CHG-DATE-YR==
+               ==EFF-NEXT-IR-CHG-DATE-MO==
+               BY ==MBP-EFF-NEXT-IR-CHG-DATE-MO==
+               ==EFF-NEXT-IR-CHG-DATE-DA==
+               BY ==MBP-EFF-NEXT-IR-CHG-DATE-DA==
+               ==EFF-OFF-SCHD-PEND-DATE-1==
+               BY ==MBP-EFF-OFF-SCHD-PEND-DATE-1==
+               ==EFF-OFF-SCHD-PEND-DATE-1-YR==
+               BY ==MBP-EFF-OFF-SCHD-PEND-DATE-1-YR==
+               ==EFF-OFF-SCHD-PEND-DATE-1-MO==
+               BY ==MBP-EFF-OFF-SCHD-PEND-DATE-1-MO==
+               ==EFF-OFF-SCHD-PEND-DATE-1-DA==
+               BY ==MBP-EFF-OFF-SCHD-PEND-DATE-1-DA==
+               ==NU-PROP-UNIT-NO==
+               BY ==MBP-NU-PROP-UNIT-NO==
+               ==E-CONSENT-CODE==
+               BY ==MBP-E-CONSENT-CODE==
+               ==CEASE-DESIST-STOP==
+               BY ==MBP-CEASE-DESIST-STOP==
+               ==CO-BORR-EMAIL-ADDRESS==
+               BY ==MBP-CO-BORR-EMAIL-ADDRESS==
+               ==CHARGE-OFF-BALANCE==
+               BY ==MBP-CHARGE-OFF-BALANCE==
+               ==CHARGE-OFF-DATE==
+               BY ==MBP-CHARGE-OFF-DATE==
+               ==CHARGE-OFF-YR==
+               BY ==MBP-CHARGE-OFF-YR==
+               ==CHARGE-OFF-MO==
+               BY ==MBP-CHARGE-OFF-MO==
+               ==CHARGE-OFF-DA==
+               BY ==MBP-CHARGE-OFF-DA==
+               ==LITIGATION-STATUS-CD==
+               BY ==MBP-LITIGATION-STATUS-CD==
+               ==ACCEL-DATE==
+               BY ==MBP-ACCEL-DATE==
+               ==ACCEL-YR==
+               BY ==MBP-ACCEL-YR==
+               ==ACCEL-MO==
+               BY ==MBP-ACCEL-MO==
+               ==ACCEL-DA==
+               BY ==MBP-ACCEL-DA==
+               ==ACCEL-AMOUNT==
+               BY ==MBP-ACCEL-AMOUNT==
+               ==ACCEL-REASON-CD==
+               BY ==MBP-ACCEL-REASON-CD==
+               ==ACCEL-INTERST-DUE==
+               BY ==MBP-ACCEL-INTERST-DUE==
+               ==OPT-INS-DATA==
+               BY ==MBP-OPT-INS-DATA==
+               ==PLAN-ID==
+               BY ==MBP-PLAN-ID==
+               ==PLAN-TYPE==
+               BY ==MBP-PLAN-TYPE==
+               ==PLAN-IND==
+               BY ==MBP-PLAN-IND==
+               ==OPT-INS-LINE-1==
+               BY ==MBP-OPT-INS-LINE-1==
+               ==OPT-INS-PHONE==
+               BY ==MBP-OPT-INS-PHONE==
+               ==PREV-DRAFT-AMT==
+               BY ==MBP-PREV-DRAFT-AMT==
+               ==DRAFT-AMT-CHANGED-IND==
+               BY ==MBP-DRAFT-AMT-CHANGED-IND==
+               ==ACCEL-INT-DUE-CALC-AMT==
+               BY ==MBP-ACCEL-INT-DUE-CALC-AMT==
+               ==ACCEL-INT-DUE-CALC-IND==
+               BY ==MBP-ACCEL-INT-DUE-CALC-IND==
+               ==ACCEL-ALLOW-REIN-IND==
+               BY ==MBP-ACCEL-ALLOW-REIN-IND==
+               ==EXPIRE-DT==
+               BY ==MBP-EXPIRE-DT==
+               ==EXPIRE-DT-YR==
+               BY ==MBP-EXPIRE-DT-YR==
+               ==EXPIRE-DT-MO==
+               BY ==MBP-EXPIRE-DT-MO==
+               ==EXPIRE-DT-DA==
+               BY ==MBP-EXPIRE-DT-DA==
+               ==DISASTER-ID==
+               BY ==MBP-DISASTER-ID==
+               ==IMPACT-SEVERITY==
+               BY ==MBP-IMPACT-SEVERITY==
+               ==DISASTER-RELIEF==
+               BY ==MBP-DISASTER-RELIEF==
+               ==FEMA-ASSIST==
+               BY ==MBP-FEMA-ASSIST==
+               ==NON-FEMA-ASSIST==
+               BY ==MBP-NON-FEMA-ASSIST==
+               ==BIF-RSA-ADV-CODE==
+               BY ==MBP-BIF-RSA-ADV-CODE==
+               ==BIF-AS-OF-DATE==
+               BY ==MBP-BIF-AS-OF-DATE==
+               ==BIF-AS-OF-DATE-YR==
+               BY ==MBP-BIF-AS-OF-DATE-YR==
+               ==BIF-AS-OF-DATE-MO==
+               BY ==MBP-BIF-AS-OF-DATE-MO==
+               ==BIF-AS-OF-DATE-DA==
+               BY ==MBP-BIF-AS-OF-DATE-DA==
+               ==BIF-1ST-INTEREST==
+               BY ==MBP-BIF-1ST-INTEREST==
+               ==BIF-2ND-INTEREST==
+               BY ==MBP-BIF-2ND-INTEREST==
+               ==BIF-PAYOFF-FEES==
+               BY ==MBP-BIF-PAYOFF-FEES==
+               ==BIF-TOTAL-AMOUNT-DUE==
+               BY ==MBP-BIF-TOTAL-AMOUNT-DUE==
+               ==PMTDEF-PRIN-BAL==
+               BY ==MBP-PMTDEF-PRIN-BAL==
+               ==PMTDEF-INT-BAL==
+               BY ==MBP-PMTDEF-INT-BAL==
+               ==PMTDEF-FEE-BAL==
+               BY ==MBP-PMTDEF-FEE-BAL==
+               ==PMTDEF-PREVINV-PRIN-BAL==
+               BY ==MBP-PMTDEF-PREVINV-PRIN-BAL==
+               ==PMTDEF-PREVINV-INT-BAL==
+               BY ==MBP-PMTDEF-PREVINV-INT-BAL==
+               ==PMTDEF-CORP-ADV-BAL==
+               BY ==MBP-PMTDEF-CORP-ADV-BAL==
+               ==PMTDEF-ESC-ADV-BAL==
+               BY ==MBP-PMTDEF-ESC-ADV-BAL==
+               ==PMTDEF-TOTAL==
+               BY ==MBP-PMTDEF-TOTAL==
+               ==DLQ-ACQ-IND==
+               BY ==MBP-DLQ-ACQ-IND==
+               ==TOTAL-DEBT-AMT==
+               BY ==MBP-TOTAL-DEBT-AMT==
+               ==CURRENT-CREDITOR-NAME==
+               BY ==MBP-CURRENT-CREDITOR-NAME==
+               ==SHORT-ESCROW-PMT==
+               BY ==MBP-SHORT-ESCROW-PMT==
+               ==PSA-BEGIN-DATE==
+               BY ==MBP-PSA-BEGIN-DATE==
+               ==PSA-BEGIN-DATE-YR==
+               BY ==MBP-PSA-BEGIN-DATE-YR==
+               ==PSA-BEGIN-DATE-MO==
+               BY ==MBP-PSA-BEGIN-DATE-MO==
+               ==PSA-BEGIN-DATE-DA==
+               BY ==MBP-PSA-BEGIN-DATE-DA==
+               ==PSA-END-DATE==
+               BY ==MBP-PSA-END-DATE==
+               ==PSA-END-DATE-YR==
+               BY ==MBP-PSA-END-DATE-YR==
+               ==PSA-END-DATE-MO==
+               BY ==MBP-PSA-END-DATE-MO==
+               ==PSA-END-DATE-DA==
+               BY ==MBP-PSA-END-DATE-DA==
+               ==PSA-CURRENT-BAL==
+               BY ==MBP-PSA-CURRENT-BAL==
+               ==PSA-TERM-DATE==
+               BY ==MBP-PSA-TERM-DATE==
+               ==PSA-TERM-DATE-YR==
+               BY ==MBP-PSA-TERM-DATE-YR==
+               ==PSA-TERM-DATE-MO==
+               BY ==MBP-PSA-TERM-DATE-MO==
+               ==PSA-TERM-DATE-DA==
+               BY ==MBP-PSA-TERM-DATE-DA==
+               ==PSA-TERM-REFUND-AMT==
+               BY ==MBP-PSA-TERM-REFUND-AMT==
+               ==REPAY-PLAN-IND==
+               BY ==MBP-REPAY-PLAN-IND==.
+      *
 
        WORKING-STORAGE SECTION.
 
        copy '/users/devel/mb1500.cbl'.
+      *
+      * the disaster-relief fields mbp.dd.cbl already reserves
+      * (DISASTER-ID / IMPACT-SEVERITY / DISASTER-RELIEF / FEMA-ASSIST
+      * / NON-FEMA-ASSIST / EXPIRE-DT, same names and pictures as that
+      * copybook); mbp.dd.cbl's print record isn't wired in as an
+      * OUT-FILE shape of its own yet - and its field set otherwise
+      * duplicates MB-REC closely enough that COPYing the whole thing
+      * here would make half of MB-REC's own field names ambiguous -
+      * so only the slice this routine is responsible for is declared,
+      * ready to feed the real copybook record once that's wired up
+      *
+       01  DISASTER-PRINT-FIELDS.
+           05  DISASTER-ID                     PIC X(20).
+           05  IMPACT-SEVERITY                 PIC X.
+           05  DISASTER-RELIEF                 PIC X.
+           05  FEMA-ASSIST                     PIC X.
+           05  NON-FEMA-ASSIST                 PIC X.
+           05  EXPIRE-DT.
+               10 EXPIRE-DT-YR                 PIC 9(3) COMP-3.
+               10 EXPIRE-DT-MO                 PIC XX.
+               10 EXPIRE-DT-DA                 PIC XX.
+           05  WS-RPT-ACCOUNT                  PIC 9(13).
+           05  WS-RPT-EXPIRE-YR                PIC 9(3).
+           05  WS-SSN-EXCEPT-REASON            PIC X(19).
+      *
+      * the PSA (Pooling & Servicing Agreement) fields mbp.dd.cbl
+      * reserves for investor reporting - same reasoning as
+      * DISASTER-PRINT-FIELDS above, declared rather than COPYing the
+      * whole mbp.dd.cbl record
+      *
+       01  PSA-PRINT-FIELDS.
+           05  PSA-BEGIN-DATE.
+               10 PSA-BEGIN-DATE-YR            PIC 9(3) COMP-3.
+               10 PSA-BEGIN-DATE-MO            PIC XX.
+               10 PSA-BEGIN-DATE-DA            PIC XX.
+           05  PSA-END-DATE.
+               10 PSA-END-DATE-YR              PIC 9(3) COMP-3.
+               10 PSA-END-DATE-MO              PIC XX.
+               10 PSA-END-DATE-DA              PIC XX.
+           05  PSA-CURRENT-BAL                 PIC S9(7)V99 COMP-3.
+           05  PSA-TERM-DATE.
+               10 PSA-TERM-DATE-YR             PIC 9(3) COMP-3.
+               10 PSA-TERM-DATE-MO             PIC XX.
+               10 PSA-TERM-DATE-DA             PIC XX.
+           05  PSA-TERM-REFUND-AMT             PIC S9(7)V99 COMP-3.
+           05  WS-RPT-PSA-BEGIN-YR             PIC 9(3).
+           05  WS-RPT-PSA-CURRENT-BAL          PIC ZZZ,ZZZ,ZZ9.99-.
+           05  WS-RPT-PSA-TERM-REFUND-AMT      PIC ZZZ,ZZZ,ZZ9.99-.
+      *
+      * the charge-off/litigation fields mbp.dd.cbl reserves - same
+      * reasoning as DISASTER-PRINT-FIELDS above, declared rather than
+      * COPYing the whole mbp.dd.cbl record; CHARGEOFF-NOTICE-SW is
+      * this program's own addition, not part of mbp.dd.cbl, and is
+      * what a downstream print stream would check to substitute a
+      * special notice for the normal coupon/statement
+      *
+       01  CHARGEOFF-PRINT-FIELDS.
+           05  CHARGE-OFF-BALANCE              PIC S9(9)V99 COMP-3.
+           05  CHARGE-OFF-DATE.
+               10 CHARGE-OFF-YR                PIC 9(3) COMP-3.
+               10 CHARGE-OFF-MO                PIC XX.
+               10 CHARGE-OFF-DA                PIC XX.
+           05  LITIGATION-STATUS-CD            PIC X(2).
+           05  CHARGEOFF-NOTICE-SW             PIC X VALUE 'N'.
+               88 CHARGEOFF-NOTICE-REQUIRED    VALUE 'Y'.
+           05  WS-RPT-CHARGEOFF-BAL            PIC ZZZ,ZZZ,ZZ9.99-.
+      *
+      * the repayment-plan fields mbp.dd.cbl reserves - same reasoning
+      * as DISASTER-PRINT-FIELDS above, declared rather than COPYing
+      * the whole mbp.dd.cbl record; the WS-REPAYPLAN-* day-count
+      * fields below are this program's own addition, following the
+      * same 360/30-day approximation CORPADV1 uses to age a date
+      * against today, used here to tell whether the plan's next
+      * scheduled payment date has already passed
+      *
+       01  REPAYPLAN-PRINT-FIELDS.
+           05  REPAY-PLAN-TYPE                 PIC X(2).
+           05  REPAY-PLAN-STATUS-CD            PIC X(1).
+               88 REPAY-PLAN-ACTIVE                   VALUE 'A'.
+           05  REPAY-PLAN-NXT-DUE-DATE-YR      PIC S9(3) COMP-3.
+           05  REPAY-PLAN-NXT-DUE-DATE-MO      PIC S9(2).
+           05  REPAY-PLAN-NXT-DUE-DATE-DA      PIC S9(2).
+           05  REPAY-PLAN-NXT-DUE-AMT          PIC S9(9)V9(2) COMP-3.
+           05  WS-REPAYPLAN-DUE-DAYS           PIC S9(9) COMP-3 VALUE 0.
+           05  WS-REPAYPLAN-AGE-DAYS           PIC S9(9) COMP-3 VALUE 0.
+           05  WS-REPAYPLAN-DELQ-TOTAL         PIC S9(11)V99 COMP-3.
+           05  WS-RPT-REPAYPLAN-NXT-DUE-MO     PIC 9(2).
+           05  WS-RPT-REPAYPLAN-NXT-DUE-DA     PIC 9(2).
+           05  WS-RPT-REPAYPLAN-NXT-DUE-YR     PIC 9(3).
+           05  WS-RPT-REPAYPLAN-NXT-DUE-AMT    PIC ZZZ,ZZZ,ZZ9.99-.
+      *
+      * the TPV (third-party-verified) draft fields mbp.dd.cbl reserves
+      * - same reasoning as DISASTER-PRINT-FIELDS above, declared
+      * rather than COPYing the whole mbp.dd.cbl record.  mb1500.cbl
+      * never picked up source fields for the balance/last-withdrawal/
+      * next-withdrawal values (MB1500-NEXT-DRAFT-AMT and its
+      * neighbors are still commented out of the extract layout over
+      * in mb1500.cbl), so TPV-DRAFT-ACCT-BAL and the WDRL date/amount
+      * fields below stay at their initialized zeros/spaces until the
+      * extract is widened to actually carry them.  MB-DRAFT-IND is
+      * on the extract today, though, so the reconciliation this
+      * build can do now is account-level: a loan flagged as
+      * draft-enrolled that never shows up at all in this cycle's
+      * tran750/recon750 feed (TRAN750-TABLE, loaded from TRAN750-FILE
+      * at startup the same way SSN-MASK-TABLE is) gets caught instead
+      * of only surfacing once the loan is already delinquent
+      *
+       01  TPV-PRINT-FIELDS.
+           05  TPV-DRAFT-ACCT-BAL              PIC S9(6)V99 COMP-3.
+           05  TPV-DRAFT-LAST-WDRL-YR          PIC S9(3) COMP-3.
+           05  TPV-DRAFT-LAST-WDRL-MO          PIC XX.
+           05  TPV-DRAFT-LAST-WDRL-DA          PIC XX.
+           05  TPV-DRAFT-NEXT-WDRL-YR          PIC S9(3) COMP-3.
+           05  TPV-DRAFT-NEXT-WDRL-MO          PIC XX.
+           05  TPV-DRAFT-NEXT-WDRL-DA          PIC XX.
+           05  TPV-DRAFT-LAST-REC-SER-FEE      PIC S9(2)V99 COMP-3.
+           05  WS-TPV-DRAFT-ACCT-NO            PIC 9(13).
 
        01  VARIABLES.
            05  IN1-PATH.
-               10 FILLER               PIC X(14)
+               10 IN1-PREFIX           PIC X(14)
                   VALUE '/users/public/'.
                10 IN1-NAME             PIC X(64).
            05  OUT-PATH.
-               10 FILLER               PIC X(14)
+               10 OUT-PREFIX           PIC X(14)
                   VALUE '/users/public/'.
                10 OUT-NAME             PIC X(64).
+           05  WS-ENV-IN-PATH          PIC X(14) VALUE SPACES.
+           05  WS-ENV-OUT-PATH         PIC X(14) VALUE SPACES.
+           05  CD-PATH                 PIC X(40)
+               VALUE '/users/public/clntdsp.tab'.
+           05  CD-STATUS               PIC X(2)  VALUE SPACES.
+           05  CD-EOF-SW               PIC X(1)  VALUE 'N'.
+               88  CD-EOF                        VALUE 'Y'.
+           05  WS-CD-COUNT             PIC S9(4) COMP VALUE 0.
+           05  CD-FOUND-SW             PIC X(1)  VALUE 'N'.
+               88  CD-FOUND                      VALUE 'Y'.
+           05  CW-PATH                 PIC X(40)
+               VALUE '/users/public/clntwid.tab'.
+           05  CW-STATUS               PIC X(2)  VALUE SPACES.
+           05  CW-EOF-SW               PIC X(1)  VALUE 'N'.
+               88  CW-EOF                        VALUE 'Y'.
+           05  WS-CW-COUNT             PIC S9(4) COMP VALUE 0.
+           05  CW-FOUND-SW             PIC X(1)  VALUE 'N'.
+               88  CW-FOUND                      VALUE 'Y'.
+           05  SSN-MASK-PATH           PIC X(40)
+               VALUE '/users/public/ssnmask.tab'.
+           05  SSN-MASK-STATUS         PIC X(2)  VALUE SPACES.
+           05  SM-EOF-SW               PIC X(1)  VALUE 'N'.
+               88  SM-EOF                        VALUE 'Y'.
+           05  WS-SM-COUNT             PIC S9(4) COMP VALUE 0.
+           05  SM-FOUND-SW             PIC X(1)  VALUE 'N'.
+               88  SM-FOUND                      VALUE 'Y'.
+           05  WS-SSN-MASK-QUOT        PIC 9(5)  VALUE 0.
+           05  TRAN750-PATH            PIC X(40)
+               VALUE '/users/public/tran750.tab'.
+           05  TRAN750-STATUS          PIC X(2)  VALUE SPACES.
+           05  T750-EOF-SW             PIC X(1)  VALUE 'N'.
+               88  T750-EOF                      VALUE 'Y'.
+           05  WS-T750-COUNT           PIC S9(4) COMP VALUE 0.
+           05  T750-FOUND-SW           PIC X(1)  VALUE 'N'.
+               88  T750-FOUND                    VALUE 'Y'.
+           05  CHKPT-PATH.
+               10 CHKPT-PREFIX         PIC X(14)
+                  VALUE '/users/public/'.
+               10 CHKPT-NAME           PIC X(64).
+           05  CKPT-STATUS             PIC X(2)  VALUE SPACES.
+           05  WS-RESTART-COUNT        PIC 9(7)  VALUE 0.
+           05  CKPT-RESTART-SW         PIC X(1)  VALUE 'N'.
+               88  CKPT-RESTART                  VALUE 'Y'.
+           05  TOTALS-PATH             PIC X(40)
+               VALUE '/users/public/out/setmb2000.tot'.
+           05  DISASTER-RPT-PATH.
+               10 DISASTER-RPT-PREFIX   PIC X(14)
+                  VALUE '/users/public/'.
+               10 DISASTER-RPT-NAME     PIC X(64).
+           05  PSA-RPT-PATH.
+               10 PSA-RPT-PREFIX        PIC X(14)
+                  VALUE '/users/public/'.
+               10 PSA-RPT-NAME          PIC X(64).
+           05  CHGOFF-RPT-PATH.
+               10 CHGOFF-RPT-PREFIX     PIC X(14)
+                  VALUE '/users/public/'.
+               10 CHGOFF-RPT-NAME       PIC X(64).
+           05  REPAYPLAN-RPT-PATH.
+               10 REPAYPLAN-RPT-PREFIX  PIC X(14)
+                  VALUE '/users/public/'.
+               10 REPAYPLAN-RPT-NAME    PIC X(64).
+           05  ECONSENT-RPT-PATH.
+               10 ECONSENT-RPT-PREFIX   PIC X(14)
+                  VALUE '/users/public/'.
+               10 ECONSENT-RPT-NAME     PIC X(64).
+           05  EXCEPT-RPT-PATH.
+               10 EXCEPT-RPT-PREFIX     PIC X(14)
+                  VALUE '/users/public/'.
+               10 EXCEPT-RPT-NAME       PIC X(64).
+           05  MODHIST-RPT-PATH.
+               10 MODHIST-RPT-PREFIX    PIC X(14)
+                  VALUE '/users/public/'.
+               10 MODHIST-RPT-NAME      PIC X(64).
+           05  POCKET-RPT-PATH.
+               10 POCKET-RPT-PREFIX     PIC X(14)
+                  VALUE '/users/public/'.
+               10 POCKET-RPT-NAME       PIC X(64).
+           05  CLO-PATH                PIC X(40)
+               VALUE '/users/public/clntlay.tab'.
+           05  CLO-STATUS              PIC X(2)  VALUE SPACES.
+           05  CLO-EOF-SW              PIC X(1)  VALUE 'N'.
+               88  CLO-EOF                       VALUE 'Y'.
+           05  WS-CLO-COUNT            PIC S9(4) COMP VALUE 0.
+           05  CLO-FOUND-SW            PIC X(1)  VALUE 'N'.
+               88  CLO-FOUND                     VALUE 'Y'.
+           05  MBP-OUT-PATH.
+               10 MBP-OUT-PREFIX        PIC X(14)
+                  VALUE '/users/public/'.
+               10 MBP-OUT-NAME          PIC X(64).
+           05  MBP-LAYOUT-CTR          PIC 9(7)  VALUE 0.
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
            05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  REJECT-CTR              PIC 9(7)  VALUE 0.
+           05  DISASTER-CTR            PIC 9(7)  VALUE 0.
+           05  PSA-CTR                 PIC 9(7)  VALUE 0.
+           05  CHGOFF-CTR              PIC 9(7)  VALUE 0.
+           05  REPAYPLAN-CTR           PIC 9(7)  VALUE 0.
+           05  ECONSENT-CTR            PIC 9(7)  VALUE 0.
+           05  EXCEPT-CTR              PIC 9(7)  VALUE 0.
+           05  MODHIST-CTR             PIC 9(7)  VALUE 0.
+           05  WS-MODHIST-MOD-YY       PIC 9(3)  VALUE 0.
+           05  WS-MODHIST-TRIAL-START-YY PIC 9(3)  VALUE 0.
+           05  WS-MODHIST-TRIAL-END-YY PIC 9(3)  VALUE 0.
+           05  NOHANDLER-CTR           PIC 9(7)  VALUE 0.
+           05  BAD-DATE-CTR            PIC 9(7)  VALUE 0.
+           05  WS-BAD-DATE-TAG         PIC X(12) VALUE SPACES.
+           05  WS-BAD-DATE-YY          PIC 9(3)  VALUE 0.
+           05  SUPPRESSED-CTR          PIC 9(7)  VALUE 0.
+      *
+      * MB-SUPPRESSION-FLAG (mbf's MB-MBFIVAR2-FIELDS) is a general
+      * non-zero-reason-code suppression switch - distinct from the
+      * charge-off-specific CHARGEOFF-NOTICE-SW above - that, like
+      * that switch, keeps a loan's normal statement from going out;
+      * SUPPRESSED-LOAN-SW is this program's own flag recording that
+      * either one fired, for the suppressed-loan audit trail
+      *
+           05  SUPPRESSED-LOAN-SW      PIC X VALUE 'N'.
+               88 SUPPRESSED-LOAN               VALUE 'Y'.
+           05  WS-SUPPRESS-REASON      PIC X(20) VALUE SPACES.
+           05  WS-SUPPRESS-FLAG-DISP   PIC ----9.
+      *
+      * trial-modification tickler - MB1100-TRIAL-MOD-END-YY/END-MMDD
+      * is read straight off the extract, same as the disaster and
+      * repayment-plan checks above, so the tickler fires for every
+      * client regardless of which servicer-specific fields got built;
+      * WS-TRIAL-END-DAYS uses the same 360/30 day-count approximation
+      * as WS-CURR-DAYS and WS-REPAYPLAN-DUE-DAYS above
+      *
+           05  TICKLER-CTR             PIC 9(7)  VALUE 0.
+           05  WS-TRIAL-END-DAYS       PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TRIAL-DAYS-LEFT      PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TRIAL-DAYS-DISP      PIC ----9.
+           05  WS-TRIAL-END-MM         PIC 9(2) VALUE 0.
+           05  WS-TRIAL-END-DD         PIC 9(2) VALUE 0.
+      *
+      * ARM rate/payment-change tickler - MB-ARM-IR-YY/MB-ARM-PI-CHG-YY
+      * are the same converted dates written to MB-REC, read back off
+      * the record so the tickler runs after BUILD-CNP-MBILL-RECORD
+      * has populated them for every client; same 360/30 day-count
+      * approximation as WS-TRIAL-END-DAYS above, and the same
+      * EXCEPT-RPT-FILE exception line any other tickler uses
+      *
+           05  ARM-TICKLER-CTR         PIC 9(7)  VALUE 0.
+           05  TPVRECON-CTR            PIC 9(7)  VALUE 0.
+           05  TOTDUE-CTR              PIC 9(7)  VALUE 0.
+           05  WS-TOTAL-DUE-CHECK      PIC S9(11)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-DUE-DIFF       PIC S9(11)V99 COMP-3 VALUE 0.
+           05  WS-TOTAL-DUE-TOLERANCE  PIC S9(7)V99 COMP-3 VALUE 1.00.
+           05  WS-TOTAL-DUE-DISP       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  WS-CHECK-DUE-DISP       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  WS-ARM-CHG-DAYS         PIC S9(9) COMP-3 VALUE 0.
+           05  WS-ARM-DAYS-LEFT        PIC S9(9) COMP-3 VALUE 0.
+           05  WS-ARM-DAYS-DISP        PIC ----9.
+           05  WS-ARM-CHG-YY2          PIC 9(2) VALUE 0.
+           05  WS-ARM-CHG-MM           PIC 9(2) VALUE 0.
+           05  WS-ARM-CHG-DD           PIC 9(2) VALUE 0.
+           05  WS-ARM-CHG-TAG          PIC X(4)  VALUE SPACES.
+      *
+      * in-run duplicate check - keyed client/loan/rec-no, the same key
+      * CHECK-CLIENT and the report lines already use to identify a
+      * record; a repeat of a key already seen earlier in this run is
+      * dropped (not written) and logged instead of being mailed twice
+      *
+           05  DUP-CTR                 PIC 9(7)  VALUE 0.
+           05  DUP-FOUND-SW            PIC X(1)  VALUE 'N'.
+               88  DUP-FOUND                     VALUE 'Y'.
+           05  WS-DUP-COUNT            PIC S9(8) COMP VALUE 0.
+      *
+      * language-preference / form-selection audit - MB1100-MTGR-LANG-
+      * PREF is read straight off the extract, same as the trial-mod
+      * tickler above, so it covers every client regardless of which
+      * MB-MTGR-LANG-PREF-populating path ran; WS-LANG-FORM-CODE is
+      * this program's stand-in for the real print-form catalog until
+      * one is wired in client by client
+      *
+           05  LANGFORM-CTR            PIC 9(7)  VALUE 0.
+           05  WS-LANG-FORM-CODE       PIC X(6)  VALUE SPACES.
+      *
+      * tallies how many records carried each distinct insert pocket
+      * code this run, for the mail production control report -
+      * "find or add" against this table the same way CORPADV1's
+      * AGING-TABLE tallies corp-adv balances by client/reason
+      *
+           05  WS-POCKET-TALLY-COUNT   PIC S9(4) COMP VALUE 0.
+           05  POCKET-TALLY-FOUND-SW   PIC X(1)  VALUE 'N'.
+               88  POCKET-TALLY-FOUND            VALUE 'Y'.
+           05  WS-POCKET-CODE          PIC X.
+      *
+      * today's date, used to age a repayment plan's next scheduled
+      * payment date against today; 360-day years / 30-day months, the
+      * same mainframe approximation CORPADV1 uses to age corp-adv
+      * balances, is close enough to tell a due date has passed
+      *
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-CC          PIC 9(2).
+               10  WS-CURR-YY          PIC 9(2).
+               10  WS-CURR-MM          PIC 9(2).
+               10  WS-CURR-DD          PIC 9(2).
+           05  WS-CURR-DAYS            PIC S9(9) COMP-3 VALUE 0.
+           05  WS-LOAN-WIDTH-WARN-CTR  PIC 9(7)  VALUE 0.
+           05  SSN-WARN-CTR            PIC 9(7)  VALUE 0.
            05  EOF-SW                  PIC 9(1)  VALUE 0.
+           05  REJECT-SW               PIC X(1)  VALUE 'N'.
+               88  REJECT-THIS-REC               VALUE 'Y'.
            05  ANSWER                  PIC X(1).
            05  SWITCH                  PIC X(1)  VALUE 'N'.
            05  SUB                     PIC S9(3) VALUE 0.
@@ -55,6 +1578,9 @@
                10  FILLER              PIC X.
                10  WS-CLIENT-3         PIC X(3).
            05  WS-JOB                  PIC X(7).
+           05  WS-RUN-MODE              PIC X(10) VALUE SPACES.
+               88  DRY-RUN-MODE                   VALUES 'DRYRUN'
+                                                          'VALIDATE'.
            05  DISPLAY-COUNT           PIC 9(5)  COMP-3 VALUE 0.
            05  I                       PIC S9(4) COMP.
            05  WS-LOAN-DIGITS          PIC 9(2)  VALUE 0.
@@ -84,32 +1610,156 @@
                10  OUT-MM              PIC X(2).
                10  OUT-DD              PIC X(2).
 
+       01  CLIENT-DISPATCH-TABLE.
+           05  CD-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-CD-COUNT
+                   INDEXED BY CD-IDX.
+               10  CD-CLIENT           PIC X(4).
+               10  CD-HANDLER          PIC X(1).
+                   88  CD-HANDLER-10-DIGIT        VALUE '1'.
+                   88  CD-HANDLER-7-DIGIT         VALUE '2'.
+
+       01  CLIENT-WIDTH-TABLE.
+           05  CW-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-CW-COUNT
+                   INDEXED BY CW-IDX.
+               10  CW-CLIENT           PIC X(4).
+               10  CW-WIDTH            PIC 9(2).
+
+       01  CLIENT-LAYOUT-TABLE.
+           05  CLO-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-CLO-COUNT
+                   INDEXED BY CLO-IDX.
+               10  CLO-CLIENT          PIC X(4).
+               10  CLO-LAYOUT          PIC X(1).
+                   88  CLO-LAYOUT-IS-MBP          VALUE 'P'.
+
+       01  SSN-MASK-TABLE.
+           05  SM-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-SM-COUNT
+                   INDEXED BY SM-IDX.
+               10  SM-CLIENT           PIC X(4).
+
+       01  TRAN750-TABLE.
+           05  T750-ENTRY OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON WS-T750-COUNT
+                   INDEXED BY T750-IDX.
+               10  T750-ACCOUNT        PIC 9(13).
+               10  T750-POST-DATE      PIC 9(8).
+
+       01  POCKET-TALLY-TABLE.
+           05  POCKET-TALLY-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-POCKET-TALLY-COUNT
+                   INDEXED BY POCKET-TALLY-IDX.
+               10  POCKET-TALLY-CODE       PIC X.
+               10  POCKET-TALLY-QTY        PIC 9(7) VALUE 0.
+
+       01  DUP-CHECK-TABLE.
+           05  DUP-ENTRY OCCURS 1 TO 20000 TIMES
+                   DEPENDING ON WS-DUP-COUNT
+                   INDEXED BY DUP-IDX.
+               10  DUP-CLIENT              PIC X(3).
+               10  DUP-LOAN-NO              PIC S9(13) COMP-3.
+               10  DUP-REC-NO               PIC 9(3).
+
        PROCEDURE DIVISION.
       *
        A010-MAIN-LINE.
            DISPLAY SPACES UPON CRT.
            ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
            UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
-               INTO WS-CLIENT IN1-NAME WS-JOB.
+               INTO WS-CLIENT IN1-NAME WS-JOB WS-RUN-MODE.
            DISPLAY SPACES UPON CRT.
            DISPLAY '* * * * * B E G I N   S E T M B 2 0 0 0 . C B L'
                UPON CRT AT 1401.
            DISPLAY 'F O R   Client ' UPON CRT AT 1455.
            DISPLAY WS-CLIENT UPON CRT AT 1470.
+           IF DRY-RUN-MODE
+               DISPLAY '* * * *   D R Y   R U N  -  N O   O U T P U T'
+                   UPON CRT AT 1501.
+           PERFORM GET-ENVIRONMENT-PATHS.
 
            IF WS-CLIENT = SPACES OR IN1-NAME = SPACES
                DISPLAY '!!!! ENTER CLIENT NUMBER'
                    UPON CRT AT 2301
                DISPLAY '!!!!   AND FILE NAME ON COMMAND LINE !!!!'
                    UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           IF WS-CLIENT-3 NOT NUMERIC
+               DISPLAY '!!!! CLIENT NUMBER ON COMMAND LINE IS NOT'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   NUMERIC - ' WS-CLIENT UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
                STOP RUN.
            MOVE IN1-NAME TO OUT-NAME.
            INSPECT OUT-NAME REPLACING ALL 'pp.asc' BY 'p.set '.
            INSPECT OUT-NAME REPLACING ALL 'p.asc ' BY 'p.set '.
            INSPECT OUT-NAME REPLACING ALL 'p.all ' BY 'p.set '.
            INSPECT OUT-NAME REPLACING ALL '.bil'   BY '.set'.
+           MOVE OUT-NAME TO CHKPT-NAME.
+           INSPECT CHKPT-NAME REPLACING ALL '.set' BY '.ckp'.
+           MOVE OUT-NAME TO DISASTER-RPT-NAME.
+           INSPECT DISASTER-RPT-NAME REPLACING ALL '.set' BY '.dis'.
+           MOVE OUT-NAME TO PSA-RPT-NAME.
+           INSPECT PSA-RPT-NAME REPLACING ALL '.set' BY '.psa'.
+           MOVE OUT-NAME TO CHGOFF-RPT-NAME.
+           INSPECT CHGOFF-RPT-NAME REPLACING ALL '.set' BY '.cho'.
+           MOVE OUT-NAME TO REPAYPLAN-RPT-NAME.
+           INSPECT REPAYPLAN-RPT-NAME REPLACING ALL '.set' BY '.rpp'.
+           MOVE OUT-NAME TO ECONSENT-RPT-NAME.
+           INSPECT ECONSENT-RPT-NAME REPLACING ALL '.set' BY '.ech'.
+           MOVE OUT-NAME TO EXCEPT-RPT-NAME.
+           INSPECT EXCEPT-RPT-NAME REPLACING ALL '.set' BY '.exc'.
+           MOVE OUT-NAME TO MODHIST-RPT-NAME.
+           INSPECT MODHIST-RPT-NAME REPLACING ALL '.set' BY '.mod'.
+           MOVE OUT-NAME TO POCKET-RPT-NAME.
+           INSPECT POCKET-RPT-NAME REPLACING ALL '.set' BY '.pkt'.
+           MOVE OUT-NAME TO MBP-OUT-NAME.
+           INSPECT MBP-OUT-NAME REPLACING ALL '.set' BY '.mbp'.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-CURR-DAYS =
+               (WS-CURR-YY * 360) + (WS-CURR-MM * 30) + WS-CURR-DD.
+           PERFORM LOAD-CLIENT-DISPATCH-TABLE.
+           PERFORM LOAD-CLIENT-WIDTH-TABLE.
+           PERFORM LOAD-CLIENT-LAYOUT-TABLE.
+           PERFORM LOAD-SSN-MASK-TABLE.
+           PERFORM LOAD-TRAN750-TABLE.
+           IF NOT DRY-RUN-MODE
+               PERFORM CHECK-FOR-RESTART.
            OPEN INPUT IN1-FILE.
-           OPEN OUTPUT OUT-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! INPUT FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           IF DRY-RUN-MODE
+               CONTINUE
+           ELSE
+           IF CKPT-RESTART
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND DISASTER-RPT-FILE
+               OPEN EXTEND PSA-RPT-FILE
+               OPEN EXTEND CHGOFF-RPT-FILE
+               OPEN EXTEND REPAYPLAN-RPT-FILE
+               OPEN EXTEND ECONSENT-RPT-FILE
+               OPEN EXTEND EXCEPT-RPT-FILE
+               OPEN EXTEND MODHIST-RPT-FILE
+               OPEN EXTEND POCKET-RPT-FILE
+               OPEN EXTEND MBP-OUT-FILE
+               PERFORM SKIP-TO-RESTART-POINT
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT DISASTER-RPT-FILE
+               OPEN OUTPUT PSA-RPT-FILE
+               OPEN OUTPUT CHGOFF-RPT-FILE
+               OPEN OUTPUT REPAYPLAN-RPT-FILE
+               OPEN OUTPUT ECONSENT-RPT-FILE
+               OPEN OUTPUT EXCEPT-RPT-FILE
+               OPEN OUTPUT MODHIST-RPT-FILE
+               OPEN OUTPUT POCKET-RPT-FILE
+               OPEN OUTPUT MBP-OUT-FILE.
            PERFORM READ-MBILL.
            IF MB1100-LOAN-NO-7 NUMERIC
                MOVE 7               TO WS-LOAN-DIGITS
@@ -117,29 +1767,238 @@
            IF MB1100-LOAN-NO-6 NUMERIC
                MOVE 6               TO WS-LOAN-DIGITS
            ELSE
-               MOVE 13              TO WS-LOAN-DIGITS.
-           PERFORM CHECK-CLIENT.
+           IF MB1100-LOAN-NO NUMERIC
+               MOVE 13              TO WS-LOAN-DIGITS
+           ELSE
+               MOVE 13              TO WS-LOAN-DIGITS
+               ADD 1                TO WS-LOAN-WIDTH-WARN-CTR
+               DISPLAY '!!!! LOAN NUMBER IS NOT A VALID 6, 7, OR 13'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   DIGIT VALUE - DEFAULTING TO 13'
+                   UPON CRT AT 2401.
+           DISPLAY 'LOAN NUMBER WIDTH DETECTED AS ' UPON CRT.
+           DISPLAY WS-LOAN-DIGITS UPON CRT.
+           PERFORM FIND-CLIENT-WIDTH-ENTRY.
+           IF CW-FOUND AND CW-WIDTH (CW-IDX) NOT = WS-LOAN-DIGITS
+               DISPLAY '!!!! DETECTED LOAN NUMBER WIDTH DOES NOT MATCH'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   EXPECTED WIDTH FOR THIS CLIENT - STOP'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
            PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
            PERFORM END-RTN.
 
+       GET-ENVIRONMENT-PATHS.
+      *
+      * the /users/public/ prefixes are only defaults; a site that
+      * wants the extract and the .set output somewhere else can
+      * override them without a recompile
+      *
+           ACCEPT WS-ENV-IN-PATH FROM ENVIRONMENT 'SETMB2000-IN-PATH'.
+           IF WS-ENV-IN-PATH NOT = SPACES
+               MOVE WS-ENV-IN-PATH      TO IN1-PREFIX.
+           ACCEPT WS-ENV-OUT-PATH FROM ENVIRONMENT 'SETMB2000-OUT-PATH'.
+           IF WS-ENV-OUT-PATH NOT = SPACES
+               MOVE WS-ENV-OUT-PATH     TO OUT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO CHKPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO DISASTER-RPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO PSA-RPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO CHGOFF-RPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO REPAYPLAN-RPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO ECONSENT-RPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO EXCEPT-RPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO MODHIST-RPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO POCKET-RPT-PREFIX
+               MOVE WS-ENV-OUT-PATH     TO MBP-OUT-PREFIX.
+
+       CHECK-FOR-RESTART.
+      *
+      * a checkpoint file left behind by a prior run that didn't
+      * reach END-RTN means this run should pick up where that one
+      * left off rather than reprocessing the whole extract
+      *
+           MOVE 'N'                    TO CKPT-RESTART-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF CKPT-STATUS = '00'
+                   MOVE CKPT-REC            TO WS-RESTART-COUNT
+                   MOVE 'Y'                 TO CKPT-RESTART-SW
+                   DISPLAY 'RESTARTING AFTER RECORD ' UPON CRT AT 2001
+                   DISPLAY WS-RESTART-COUNT UPON CRT AT 2026
+               END-IF
+               CLOSE CHECKPOINT-FILE.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM READ-MBILL
+               UNTIL REC-CTR NOT LESS THAN WS-RESTART-COUNT
+               OR EOF-SW = 1.
+
+       WRITE-CHECKPOINT.
+           MOVE REC-CTR                TO CKPT-REC.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
        CHECK-CLIENT.
+      *
+      * a client mismatch on a single record is rejected and logged;
+      * it no longer aborts the run, since one bad record on a large
+      * extract shouldn't cost every other record on the file.
+      *
+           MOVE 'N'                    TO REJECT-SW.
            IF MB1100-CLIENT-NO <> WS-CLIENT-3
+               ADD 1                    TO REJECT-CTR
+               MOVE 'Y'                 TO REJECT-SW
                DISPLAY WS-CLIENT-3 'COMMAND LINE CLIENT IS '
                    UPON CRT AT 1801
                DISPLAY MB1100-CLIENT-NO 'FILE CLIENT IS         '
                    UPON CRT AT 1901
                DISPLAY 'FILE / COMMAND LINE CLIENT NUMBER MISMATCH'
                    UPON CRT AT 2301
-               CLOSE OUT-FILE
-               OPEN OUTPUT OUT-FILE
-               PERFORM END-RTN.
+               DISPLAY REC-CTR 'RECORD REJECTED, CONTINUING   '
+                   UPON CRT AT 2401
+               PERFORM WRITE-REJECT-EXCEPT-LINE.
+
+       WRITE-REJECT-EXCEPT-LINE.
+           MOVE MB1100-LOAN-NO             TO WS-RPT-ACCOUNT.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '   FILE / COMMAND LINE CLIENT NUMBER MISMATCH, '
+                                        DELIMITED BY SIZE
+                  'FILE CLIENT '        DELIMITED BY SIZE
+                  MB1100-CLIENT-NO      DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+       CHECK-FOR-DUPLICATE.
+      *
+      * client + loan + rec-no is the same key CHECK-CLIENT and the
+      * report lines use to identify a record; if that key was already
+      * seen earlier in this run the repeat is dropped and logged
+      * instead of going out as a second statement for the same loan
+      *
+           MOVE 'N'                    TO DUP-FOUND-SW.
+           IF WS-DUP-COUNT > 0
+               SET DUP-IDX TO 1
+               SEARCH DUP-ENTRY
+                   AT END
+                       MOVE 'N'        TO DUP-FOUND-SW
+                   WHEN DUP-CLIENT (DUP-IDX) = MB1100-CLIENT-NO
+                    AND DUP-LOAN-NO (DUP-IDX) = MB1100-LOAN-NO
+                    AND DUP-REC-NO (DUP-IDX) = MB1100-REC-NO
+                       MOVE 'Y'        TO DUP-FOUND-SW
+               END-SEARCH.
+           IF DUP-FOUND
+               ADD 1                   TO DUP-CTR
+               DISPLAY MB1100-CLIENT-NO 'DUPLICATE RECORD SKIPPED, LOAN'
+                   UPON CRT AT 2501
+               DISPLAY REC-CTR 'RECORD, CONTINUING            '
+                   UPON CRT AT 2601
+           ELSE
+               IF WS-DUP-COUNT < 20000
+                   ADD 1               TO WS-DUP-COUNT
+                   SET DUP-IDX TO WS-DUP-COUNT
+                   MOVE MB1100-CLIENT-NO TO DUP-CLIENT (DUP-IDX)
+                   MOVE MB1100-LOAN-NO   TO DUP-LOAN-NO (DUP-IDX)
+                   MOVE MB1100-REC-NO    TO DUP-REC-NO (DUP-IDX)
+               END-IF
+           END-IF.
+
+       SET-JOB-RETURN-CODE.
+      *
+      * 0 = clean, 4 = warnings only, 8 = one or more rejected records
+      *
+           MOVE 0                      TO RETURN-CODE.
+           IF WS-LOAN-WIDTH-WARN-CTR NOT = 0 OR SSN-WARN-CTR NOT = 0
+               MOVE 4                  TO RETURN-CODE.
+           IF REJECT-CTR NOT = 0 OR DUP-CTR NOT = 0
+               MOVE 8                  TO RETURN-CODE.
 
        END-RTN.
            DISPLAY "FINAL TOTALS FOR:" UPON CRT AT 0915.
            DISPLAY WS-CLIENT UPON CRT AT 0949.
            DISPLAY REC-CTR  "TOTAL          ="  UPON  CRT AT  1125.
+           DISPLAY REJECT-CTR "REJECTED       ="  UPON CRT AT 1225.
+           IF WS-LOAN-WIDTH-WARN-CTR NOT = 0
+               DISPLAY WS-LOAN-WIDTH-WARN-CTR
+                   "LOAN WIDTH WARNING - VERIFY LAYOUT"
+                   UPON CRT AT 1325.
+           IF SSN-WARN-CTR NOT = 0
+               DISPLAY SSN-WARN-CTR
+                   "NON-NUMERIC SSN/CO-SSN WARNINGS"
+                   UPON CRT AT 1425.
+           DISPLAY DISASTER-CTR "LOANS IN ACTIVE DISASTER RELIEF ="
+               UPON CRT AT 1525.
+           DISPLAY PSA-CTR "LOANS WITH PSA DATA            ="
+               UPON CRT AT 1625.
+           DISPLAY CHGOFF-CTR "CHARGE-OFF/LITIGATION NOTICES  ="
+               UPON CRT AT 1725.
+           DISPLAY REPAYPLAN-CTR "BROKEN REPAYMENT PLANS         ="
+               UPON CRT AT 1825.
+           DISPLAY ECONSENT-CTR "E-CONSENT/EBPP HISTORY LINES   ="
+               UPON CRT AT 1925.
+           DISPLAY EXCEPT-CTR "EXCEPTIONS LOGGED              ="
+               UPON CRT AT 2025.
+           IF BAD-DATE-CTR NOT = 0
+               DISPLAY BAD-DATE-CTR
+                   "UNCONVERTIBLE DATE FIELDS LOGGED"
+                   UPON CRT AT 2125.
+           DISPLAY SUPPRESSED-CTR "LOANS SUPPRESSED FROM NORMAL STMT="
+               UPON CRT AT 2225.
+           DISPLAY TICKLER-CTR "TRIAL-MOD TICKLERS LOGGED      ="
+               UPON CRT AT 2325.
+           DISPLAY DUP-CTR "DUPLICATE RECORDS SKIPPED      ="
+               UPON CRT AT 2425.
+           DISPLAY LANGFORM-CTR "NON-ENGLISH LANGUAGE FORMS     ="
+               UPON CRT AT 2525.
+           DISPLAY MODHIST-CTR "MODIFICATION-HISTORY LINES     ="
+               UPON CRT AT 2625.
+           DISPLAY NOHANDLER-CTR "NO CLIENT HANDLER              ="
+               UPON CRT AT 2725.
+           DISPLAY ARM-TICKLER-CTR "ARM RATE/PMT CHG TICKLERS      ="
+               UPON CRT AT 2825.
+           DISPLAY TPVRECON-CTR "TPV DRAFT NO-POST EXCEPTIONS   ="
+               UPON CRT AT 2925.
+           DISPLAY MBP-LAYOUT-CTR "MBP LAYOUT RECORDS WRITTEN     ="
+               UPON CRT AT 3025.
+           DISPLAY TOTDUE-CTR "TOTAL-DUE RECONCILIATION EXCEPT ="
+               UPON CRT AT 3125.
+           PERFORM WRITE-POCKET-SUMMARY-LINES.
+           PERFORM SET-JOB-RETURN-CODE.
+           IF DRY-RUN-MODE
+               DISPLAY 'D R Y   R U N   C O M P L E T E'
+                   UPON CRT AT 1525
+               CLOSE IN1-FILE
+               STOP RUN.
+           MOVE 0                      TO CKPT-REC.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+           MOVE SPACES                  TO TOTALS-REC.
+           MOVE WS-CLIENT               TO TOT-CLIENT.
+           MOVE WS-JOB                  TO TOT-JOB.
+           MOVE WS-CURRENT-DATE         TO TOT-RUN-DATE.
+           MOVE REC-CTR                 TO TOT-REC-CTR.
+           MOVE REJECT-CTR              TO TOT-REJECT-CTR.
+           MOVE DUP-CTR                 TO TOT-DUP-CTR.
+           OPEN EXTEND TOTALS-FILE.
+           WRITE TOTALS-REC.
+           CLOSE TOTALS-FILE.
            CLOSE IN1-FILE.
            CLOSE OUT-FILE.
+           CLOSE DISASTER-RPT-FILE.
+           CLOSE PSA-RPT-FILE.
+           CLOSE CHGOFF-RPT-FILE.
+           CLOSE REPAYPLAN-RPT-FILE.
+           CLOSE ECONSENT-RPT-FILE.
+           CLOSE EXCEPT-RPT-FILE.
+           CLOSE MODHIST-RPT-FILE.
+           CLOSE POCKET-RPT-FILE.
+           CLOSE MBP-OUT-FILE.
            STOP RUN.
 
        READ-MBILL.
@@ -148,18 +2007,364 @@
               ADD 1 TO REC-CTR
               MOVE IN1-REC TO MB1100-REC.
 
+       LOAD-CLIENT-DISPATCH-TABLE.
+      * CLIENT-DISPATCH-FILE is an optional control file; a site that
+      * hasn't staged one simply gets no dispatch overrides, the same
+      * as a client not being listed in one that was staged
+           OPEN INPUT CLIENT-DISPATCH-FILE.
+           IF CD-STATUS NOT = '00'
+               MOVE 'Y'                   TO CD-EOF-SW
+           ELSE
+               PERFORM READ-CD-REC
+               PERFORM UNTIL CD-EOF
+                  ADD 1                      TO WS-CD-COUNT
+                  SET CD-IDX TO WS-CD-COUNT
+                  MOVE CD-REC-CLIENT         TO CD-CLIENT (CD-IDX)
+                  MOVE CD-REC-HANDLER        TO CD-HANDLER (CD-IDX)
+                  PERFORM READ-CD-REC
+               END-PERFORM
+               CLOSE CLIENT-DISPATCH-FILE.
+
+       READ-CD-REC.
+           READ CLIENT-DISPATCH-FILE AT END MOVE 'Y' TO CD-EOF-SW.
+
+       LOAD-CLIENT-WIDTH-TABLE.
+      * CLIENT-WIDTH-FILE is an optional control file; a site that
+      * hasn't staged one simply gets no per-client width sanity check,
+      * the same as a client not being listed in one that was staged
+           OPEN INPUT CLIENT-WIDTH-FILE.
+           IF CW-STATUS NOT = '00'
+               MOVE 'Y'                   TO CW-EOF-SW
+           ELSE
+               PERFORM READ-CW-REC
+               PERFORM UNTIL CW-EOF
+                  ADD 1                      TO WS-CW-COUNT
+                  SET CW-IDX TO WS-CW-COUNT
+                  MOVE CW-REC-CLIENT         TO CW-CLIENT (CW-IDX)
+                  MOVE CW-REC-WIDTH          TO CW-WIDTH (CW-IDX)
+                  PERFORM READ-CW-REC
+               END-PERFORM
+               CLOSE CLIENT-WIDTH-FILE.
+
+       READ-CW-REC.
+           READ CLIENT-WIDTH-FILE AT END MOVE 'Y' TO CW-EOF-SW.
+
+       FIND-CLIENT-WIDTH-ENTRY.
+           MOVE 'N'                 TO CW-FOUND-SW.
+           IF WS-CW-COUNT > 0
+              SET CW-IDX TO 1
+              SEARCH CW-ENTRY
+                 AT END
+                    MOVE 'N'        TO CW-FOUND-SW
+                 WHEN CW-CLIENT (CW-IDX) = WS-CLIENT
+                    MOVE 'Y'        TO CW-FOUND-SW
+              END-SEARCH.
+
+       FIND-CLIENT-DISPATCH-ENTRY.
+           MOVE 'N'                 TO CD-FOUND-SW.
+           IF WS-CD-COUNT > 0
+              SET CD-IDX TO 1
+              SEARCH CD-ENTRY
+                 AT END
+                    MOVE 'N'        TO CD-FOUND-SW
+                 WHEN CD-CLIENT (CD-IDX) = WS-CLIENT
+                    MOVE 'Y'        TO CD-FOUND-SW
+              END-SEARCH.
+
+       LOAD-CLIENT-LAYOUT-TABLE.
+      * CLIENT-LAYOUT-FILE is an optional control file; a site that
+      * hasn't staged one simply gets no clients dispatched to the
+      * mbp.dd.cbl layout, the same as a client not being listed in
+      * one that was staged
+           OPEN INPUT CLIENT-LAYOUT-FILE.
+           IF CLO-STATUS NOT = '00'
+               MOVE 'Y'                   TO CLO-EOF-SW
+           ELSE
+               PERFORM READ-CLO-REC
+               PERFORM UNTIL CLO-EOF
+                  ADD 1                      TO WS-CLO-COUNT
+                  SET CLO-IDX TO WS-CLO-COUNT
+                  MOVE CLO-REC-CLIENT        TO CLO-CLIENT (CLO-IDX)
+                  MOVE CLO-REC-LAYOUT        TO CLO-LAYOUT (CLO-IDX)
+                  PERFORM READ-CLO-REC
+               END-PERFORM
+               CLOSE CLIENT-LAYOUT-FILE.
+
+       READ-CLO-REC.
+           READ CLIENT-LAYOUT-FILE AT END MOVE 'Y' TO CLO-EOF-SW.
+
+       FIND-CLIENT-LAYOUT-ENTRY.
+           MOVE 'N'                 TO CLO-FOUND-SW.
+           IF WS-CLO-COUNT > 0
+              SET CLO-IDX TO 1
+              SEARCH CLO-ENTRY
+                 AT END
+                    MOVE 'N'        TO CLO-FOUND-SW
+                 WHEN CLO-CLIENT (CLO-IDX) = WS-CLIENT
+                    MOVE 'Y'        TO CLO-FOUND-SW
+              END-SEARCH.
+
+       LOAD-SSN-MASK-TABLE.
+      * SSN-MASK-FILE is an optional control file; a site that hasn't
+      * staged one simply gets no clients masked, the same as a client
+      * not being listed in one that was staged
+           OPEN INPUT SSN-MASK-FILE.
+           IF SSN-MASK-STATUS NOT = '00'
+               MOVE 'Y'                   TO SM-EOF-SW
+           ELSE
+               PERFORM READ-SM-REC
+               PERFORM UNTIL SM-EOF
+                  ADD 1                      TO WS-SM-COUNT
+                  SET SM-IDX TO WS-SM-COUNT
+                  MOVE SM-REC                TO SM-CLIENT (SM-IDX)
+                  PERFORM READ-SM-REC
+               END-PERFORM
+               CLOSE SSN-MASK-FILE.
+
+       READ-SM-REC.
+           READ SSN-MASK-FILE AT END MOVE 'Y' TO SM-EOF-SW.
+
+       FIND-SSN-MASK-ENTRY.
+           MOVE 'N'                 TO SM-FOUND-SW.
+           IF WS-SM-COUNT > 0
+              SET SM-IDX TO 1
+              SEARCH SM-ENTRY
+                 AT END
+                    MOVE 'N'        TO SM-FOUND-SW
+                 WHEN SM-CLIENT (SM-IDX) = WS-CLIENT
+                    MOVE 'Y'        TO SM-FOUND-SW
+              END-SEARCH.
+
+       LOAD-TRAN750-TABLE.
+      * TRAN750-FILE is an optional control file; a site that hasn't
+      * staged one simply gets no posted-draft cross-reference, the
+      * same as an account not being listed in one that was staged
+           OPEN INPUT TRAN750-FILE.
+           IF TRAN750-STATUS NOT = '00'
+               MOVE 'Y'                   TO T750-EOF-SW
+           ELSE
+               PERFORM READ-T750-REC
+               PERFORM UNTIL T750-EOF
+                  ADD 1                      TO WS-T750-COUNT
+                  SET T750-IDX TO WS-T750-COUNT
+                  MOVE TRAN750-ACCOUNT     TO T750-ACCOUNT (T750-IDX)
+                  MOVE TRAN750-POST-DATE   TO T750-POST-DATE (T750-IDX)
+                  PERFORM READ-T750-REC
+               END-PERFORM
+               CLOSE TRAN750-FILE.
+
+       READ-T750-REC.
+           READ TRAN750-FILE AT END MOVE 'Y' TO T750-EOF-SW.
+
+      * matched on account only - tran750/recon750 carries the posted
+      * draft amount and date, but mb1500.cbl never picked up a
+      * companion scheduled-withdrawal-date field to compare it
+      * against (see TPV-PRINT-FIELDS below), so the check this
+      * supports is "did a draft post for this account at all this
+      * cycle", not a date-for-date match
+       FIND-TRAN750-ENTRY.
+           MOVE 'N'                 TO T750-FOUND-SW.
+           IF WS-T750-COUNT > 0
+              SET T750-IDX TO 1
+              SEARCH T750-ENTRY
+                 AT END
+                    MOVE 'N'        TO T750-FOUND-SW
+                 WHEN T750-ACCOUNT (T750-IDX) = WS-TPV-DRAFT-ACCT-NO
+                    MOVE 'Y'        TO T750-FOUND-SW
+              END-SEARCH.
+
       ******************************************
       *        START MAIN SECTION              *
       ******************************************
 
        001-MAIN.
+           PERFORM CHECK-CLIENT.
+           IF REJECT-THIS-REC
+              PERFORM READ-MBILL
+              GO TO 001-MAIN-EXIT.
+           PERFORM CHECK-FOR-DUPLICATE.
+           IF DUP-FOUND
+              PERFORM READ-MBILL
+              GO TO 001-MAIN-EXIT.
            IF (WS-CLIENT = '0133' OR '0173')
            AND MB1100-BOA-GENERATED = 'G'
               PERFORM BUILD-BOA-MBILL-RECORD
            ELSE
               PERFORM BUILD-CNP-MBILL-RECORD
               PERFORM BUILD-ALLTEL-SERVICER-FIELDS
-              PERFORM BUILD-ALLTEL-HMP-FIELDS.
+              PERFORM BUILD-ALLTEL-HMP-FIELDS
+              PERFORM BUILD-MODHIST-FIELDS.
+           PERFORM BUILD-DISASTER-FIELDS.
+           PERFORM BUILD-PSA-FIELDS.
+           PERFORM BUILD-CHARGEOFF-FIELDS.
+           PERFORM BUILD-REPAYPLAN-FIELDS.
+           PERFORM BUILD-ECONSENT-HISTORY.
+           PERFORM BUILD-EMAIL-ENROLL-CHECK.
+           PERFORM BUILD-POCKET-FIELDS.
+           PERFORM BUILD-SUPPRESSION-CHECK.
+           PERFORM BUILD-TRIAL-MOD-TICKLER.
+           PERFORM BUILD-ARM-TICKLER.
+           PERFORM BUILD-TPV-RECON-FIELDS.
+           PERFORM BUILD-LANG-FORM-CHECK.
+           PERFORM BUILD-SCRA-FIELDS.
+      *
+      * clients whose only per-client work is the generic account
+      * reformat are data-driven from CLIENT-DISPATCH-TABLE (loaded
+      * from CD-PATH at startup) instead of being named here one by
+      * one; onboarding another such client only needs a new row in
+      * that control file, not a recompile.  clients with real custom
+      * fields still get their own BUILD-nnnn-FIELDS paragraph below.
+      *
+           PERFORM FIND-CLIENT-DISPATCH-ENTRY.
+           IF CD-FOUND AND CD-HANDLER-10-DIGIT (CD-IDX)
+              PERFORM BUILD-GENERIC-10-FIELDS
+           ELSE
+           IF CD-FOUND AND CD-HANDLER-7-DIGIT (CD-IDX)
+              PERFORM BUILD-GENERIC-7-FIELDS
+           ELSE
+              PERFORM DISPATCH-CUSTOM-CLIENT.
+      *
+      * pass SERVICER on command-line
+      * so that each servicer's special fields
+      * can be added as needed  ?????
+      *
+           MOVE MB1100-TRAN-KEY        TO MB-TRAN-KEY.
+           MOVE MB1100-TRAN-COUNT      TO MB-TRAN-COUNT.
+           MOVE WS-JOB              TO MB-JOB.
+           MOVE REC-CTR             TO MB-SEQ.
+           IF NOT DRY-RUN-MODE
+              IF CHARGEOFF-NOTICE-REQUIRED
+                 PERFORM WRITE-CHGOFF-RPT-LINE
+              ELSE
+              IF SUPPRESSED-LOAN
+                 PERFORM WRITE-SUPPRESSED-LOAN-EXCEPT-LINE
+              ELSE
+                 PERFORM FIND-CLIENT-LAYOUT-ENTRY
+                 IF CLO-FOUND AND CLO-LAYOUT-IS-MBP (CLO-IDX)
+                    ADD 1                TO MBP-LAYOUT-CTR
+                    PERFORM BUILD-MBP-RECORD
+                    WRITE COBOL-LAYOUT
+                 ELSE
+                    WRITE MB-REC
+                 END-IF
+              END-IF.
+           IF DISPLAY-COUNT = 1000
+              DISPLAY REC-CTR  'TOTAL       -> ' UPON CRT AT 1125
+              IF NOT DRY-RUN-MODE
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
+              MOVE 0 TO DISPLAY-COUNT.
+           ADD 1 TO DISPLAY-COUNT.
+           PERFORM READ-MBILL.
+       001-MAIN-EXIT.
+           EXIT.
+
+      *
+      * builds the mbp.dd.cbl COBOL-LAYOUT record for a client
+      * dispatched to that layout by CLIENT-LAYOUT-TABLE, in place of
+      * MB-REC.  only
+      * the fields with a clean, confirmed match to something MB-REC
+      * already carries are populated here - identity, name/address,
+      * SSN, and the core payment/balance/delinquency/YTD amounts, plus
+      * the disaster/PSA/charge-off/repayment-plan/TPV groups this
+      * program already builds for MB-REC's own benefit.  every field
+      * name in mbp.dd.cbl collides with something already declared in
+      * this program (MB-REC's own copybook, or one of the print-field
+      * staging groups below), so the whole copybook is pulled in under
+      * a blanket MBP- prefix via COPY REPLACING - see the FD above.
+      * large sections of COBOL-LAYOUT - the loss-mitigation/bankruptcy
+      * POC blocks, BIF fields, PMTDEF fields, CFPB fields, OPT-INS-DATA,
+      * off-schedule-pending blocks, the second-lien fields, and the
+      * BIWEEKLY-PYMNT-TABLE (still unpopulated on the MB-REC side too -
+      * see BUILD-ALLTEL-HMP-FIELDS) - have no source data on this
+      * extract at all and are left at their initialized spaces/zeros.
+      * MBP-MB-NAME-ADD-1 only gets the first 30 characters of
+      * MB-BILL-NAME; MBP-MB-NAME-ADD-2 through -5 have no MB-REC
+      * equivalent and stay blank.  ARM/due-date fields are also left
+      * unmapped - mbp.dd.cbl carries them as packed-decimal years
+      * (MBP-MB-DUE-YY and friends) while MB-REC carries the same dates
+      * as display-text YYYY/MM/DD, and a mechanical MOVE between the
+      * two would convert '2026' into a meaningless binary value rather
+      * than the year 2026
+      *
+       BUILD-MBP-RECORD.
+           MOVE SPACES                     TO COBOL-LAYOUT.
+           MOVE MB-CLIENT                  TO MBP-MB-CLIENT-NO.
+           MOVE MB-BILL-NAME (1:30)        TO MBP-MB-NAME-ADD-1.
+           MOVE MB-BILL-CITY (1:21)        TO MBP-MB-CITY.
+           MOVE MB-BILL-STATE              TO MBP-MB-STATE.
+           MOVE MB-ZIP-5                   TO MBP-MB-ZIP.
+           MOVE MB-ZIP-4                   TO MBP-MB-ZIP-4.
+           MOVE MB-SSN                     TO MBP-MB-SS-NO.
+           MOVE MB-CO-SSN                  TO MBP-MB-CO-SS-NO.
+           MOVE MB-PAYMENT-AMOUNT          TO MBP-MB-TOT-PYMT.
+           MOVE MB-FIRST-P-I               TO MBP-MB-FIRST-P-I.
+           MOVE MB-TOTAL-AMOUNT-DUE        TO MBP-MB-TOTAL-DUE.
+           MOVE MB-DELQ-P-I                TO MBP-MB-DELQ-P-I.
+           MOVE MB-DELQ-ESC                TO MBP-MB-DELQ-ESC.
+           MOVE MB-DELQ-L-C                TO MBP-MB-DELQ-L-C.
+           MOVE MB-DELQ-INS                TO MBP-MB-DELQ-INS.
+           MOVE MB-DELQ-OTHER              TO MBP-MB-DELQ-OTHER.
+           MOVE MB-INTEREST-YTD            TO MBP-MB-INTEREST-YTD.
+           MOVE DISASTER-ID                TO MBP-DISASTER-ID.
+           MOVE IMPACT-SEVERITY            TO MBP-IMPACT-SEVERITY.
+           MOVE DISASTER-RELIEF            TO MBP-DISASTER-RELIEF.
+           MOVE FEMA-ASSIST                TO MBP-FEMA-ASSIST.
+           MOVE NON-FEMA-ASSIST            TO MBP-NON-FEMA-ASSIST.
+           MOVE EXPIRE-DT-YR               TO MBP-EXPIRE-DT-YR.
+           MOVE EXPIRE-DT-MO               TO MBP-EXPIRE-DT-MO.
+           MOVE EXPIRE-DT-DA               TO MBP-EXPIRE-DT-DA.
+           MOVE PSA-BEGIN-DATE-YR          TO MBP-PSA-BEGIN-DATE-YR.
+           MOVE PSA-BEGIN-DATE-MO          TO MBP-PSA-BEGIN-DATE-MO.
+           MOVE PSA-BEGIN-DATE-DA          TO MBP-PSA-BEGIN-DATE-DA.
+           MOVE PSA-END-DATE-YR            TO MBP-PSA-END-DATE-YR.
+           MOVE PSA-END-DATE-MO            TO MBP-PSA-END-DATE-MO.
+           MOVE PSA-END-DATE-DA            TO MBP-PSA-END-DATE-DA.
+           MOVE PSA-CURRENT-BAL            TO MBP-PSA-CURRENT-BAL.
+           MOVE PSA-TERM-DATE-YR           TO MBP-PSA-TERM-DATE-YR.
+           MOVE PSA-TERM-DATE-MO           TO MBP-PSA-TERM-DATE-MO.
+           MOVE PSA-TERM-DATE-DA           TO MBP-PSA-TERM-DATE-DA.
+           MOVE PSA-TERM-REFUND-AMT        TO MBP-PSA-TERM-REFUND-AMT.
+           MOVE CHARGE-OFF-BALANCE         TO MBP-CHARGE-OFF-BALANCE.
+           MOVE CHARGE-OFF-YR              TO MBP-CHARGE-OFF-YR.
+           MOVE CHARGE-OFF-MO              TO MBP-CHARGE-OFF-MO.
+           MOVE CHARGE-OFF-DA              TO MBP-CHARGE-OFF-DA.
+           MOVE LITIGATION-STATUS-CD       TO MBP-LITIGATION-STATUS-CD.
+           MOVE REPAY-PLAN-TYPE            TO MBP-REPAY-PLAN-TYPE.
+           MOVE REPAY-PLAN-STATUS-CD       TO MBP-REPAY-PLAN-STATUS-CD.
+           MOVE REPAY-PLAN-NXT-DUE-DATE-YR
+                                   TO MBP-REPAY-PLAN-NXT-DUE-DATE-YR.
+           MOVE REPAY-PLAN-NXT-DUE-DATE-MO
+                                   TO MBP-REPAY-PLAN-NXT-DUE-DATE-MO.
+           MOVE REPAY-PLAN-NXT-DUE-DATE-DA
+                                   TO MBP-REPAY-PLAN-NXT-DUE-DATE-DA.
+           MOVE REPAY-PLAN-NXT-DUE-AMT
+                                   TO MBP-REPAY-PLAN-NXT-DUE-AMT.
+           MOVE TPV-DRAFT-ACCT-BAL         TO MBP-TPV-DRAFT-ACCT-BAL.
+           MOVE TPV-DRAFT-LAST-WDRL-YR
+                                   TO MBP-TPV-DRAFT-LAST-WDRL-YR.
+           MOVE TPV-DRAFT-LAST-WDRL-MO
+                                   TO MBP-TPV-DRAFT-LAST-WDRL-MO.
+           MOVE TPV-DRAFT-LAST-WDRL-DA
+                                   TO MBP-TPV-DRAFT-LAST-WDRL-DA.
+           MOVE TPV-DRAFT-NEXT-WDRL-YR
+                                   TO MBP-TPV-DRAFT-NEXT-WDRL-YR.
+           MOVE TPV-DRAFT-NEXT-WDRL-MO
+                                   TO MBP-TPV-DRAFT-NEXT-WDRL-MO.
+           MOVE TPV-DRAFT-NEXT-WDRL-DA
+                                   TO MBP-TPV-DRAFT-NEXT-WDRL-DA.
+           MOVE TPV-DRAFT-LAST-REC-SER-FEE
+                                   TO MBP-TPV-DRAFT-LAST-REC-SER-FEE.
+
+       BUILD-GENERIC-10-FIELDS.
+           MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
+           MOVE WS-ACCOUNT-10             TO MB-OTHER-ACCOUNT.
+
+       BUILD-GENERIC-7-FIELDS.
+           MOVE MB-ACCOUNT                TO WS-ACCOUNT-7.
+           MOVE WS-ACCOUNT-7              TO MB-OTHER-ACCOUNT.
+
+       DISPATCH-CUSTOM-CLIENT.
            IF WS-CLIENT = '0140'
               PERFORM BUILD-0140-FIELDS
            ELSE
@@ -172,61 +2377,67 @@
            IF WS-CLIENT = '0310'
               PERFORM BUILD-0310-FIELDS
            ELSE
-           IF WS-CLIENT = '0255'
-              PERFORM BUILD-0255-FIELDS
-           ELSE
-           IF WS-CLIENT = '0547'
-              PERFORM BUILD-0547-FIELDS
-           ELSE
            IF WS-CLIENT = '0346'
               PERFORM BUILD-0346-FIELDS
            ELSE
-           IF WS-CLIENT = '0513'
-              PERFORM BUILD-0513-FIELDS
-           ELSE
-           IF WS-CLIENT = '0596'
-              PERFORM BUILD-0596-FIELDS
-           ELSE
-           IF WS-CLIENT = '0588'
-              PERFORM BUILD-0588-FIELDS
-           ELSE
            IF WS-CLIENT = '0102'
               PERFORM BUILD-0102-FIELDS
            ELSE
            IF WS-CLIENT = '0415'
               PERFORM BUILD-0415-FIELDS
            ELSE
-           IF WS-CLIENT = '0733'
-              PERFORM BUILD-0733-FIELDS
-           ELSE
            IF WS-CLIENT = '0503'
               PERFORM BUILD-0503-FIELDS
            ELSE
            IF WS-CLIENT = '0281'
               PERFORM BUILD-0281-FIELDS
            ELSE
-      *     IF WS-CLIENT = '0976'
-      *        PERFORM BUILD-0976-FIELDS              
-      *     ELSE
            IF WS-CLIENT = '0628'
-              PERFORM BUILD-0628-FIELDS.
+              PERFORM BUILD-0628-FIELDS
+           ELSE
+              PERFORM FLAG-NO-CLIENT-HANDLER.
+
       *
-      * pass SERVICER on command-line
-      * so that each servicer's special fields
-      * can be added as needed  ?????
+      * client isn't in CLIENT-DISPATCH-TABLE and doesn't match any of
+      * the hardcoded WS-CLIENT values above either - MB-REC still
+      * gets written with the common CNP/Alltel/HMP fields, but with
+      * none of that client's own fields populated, and until now
+      * nothing said so.  log it as an EXCEPT-RPT-FILE line the same
+      * way every other silent-gap condition in this program does, so
+      * a typo'd or brand-new client code shows up instead of just
+      * looking like a normal, fully-handled record.
       *
-           MOVE MB1100-TRAN-KEY        TO MB-TRAN-KEY.
-           MOVE MB1100-TRAN-COUNT      TO MB-TRAN-COUNT.
-           MOVE WS-JOB              TO MB-JOB.
-           MOVE REC-CTR             TO MB-SEQ.
-           WRITE MB-REC.
-           IF DISPLAY-COUNT = 1000
-              DISPLAY REC-CTR  'TOTAL       -> ' UPON CRT AT 1125
-              MOVE 0 TO DISPLAY-COUNT.
-           ADD 1 TO DISPLAY-COUNT.
-           PERFORM READ-MBILL.
-       001-MAIN-EXIT.
-           EXIT.
+       FLAG-NO-CLIENT-HANDLER.
+           ADD 1                       TO NOHANDLER-CTR
+           ADD 1                       TO EXCEPT-CTR
+           DISPLAY REC-CTR 'NO CLIENT-SPECIFIC HANDLER FOR CLIENT '
+               WS-CLIENT UPON CRT AT 2201
+           IF NOT DRY-RUN-MODE
+               PERFORM WRITE-NOHANDLER-EXCEPT-LINE
+           END-IF.
+
+       WRITE-NOHANDLER-EXCEPT-LINE.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '   NO CLIENT-SPECIFIC HANDLER FOR CLIENT '
+                                        DELIMITED BY SIZE
+                  WS-CLIENT             DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+       WRITE-SSN-EXCEPT-LINE.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '   '                 DELIMITED BY SIZE
+                  WS-SSN-EXCEPT-REASON  DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
 
        BUILD-CNP-MBILL-RECORD.
            MOVE SPACES              TO MB-REC.
@@ -240,9 +2451,25 @@
            IF WS-LOAN-DIGITS = 6
                MOVE MB1100-LOAN-NO-6    TO MB-ACCOUNT.
            IF MB1100-SS-NO NUMERIC
-               MOVE MB1100-SS-NO        TO MB-SSN.
+               MOVE MB1100-SS-NO        TO MB-SSN
+               MOVE MB1100-SS-NO        TO MB-SSN-FULL
+           ELSE
+               ADD 1                    TO SSN-WARN-CTR
+               DISPLAY REC-CTR 'NON-NUMERIC SSN ON ACCOUNT '
+                   MB-ACCOUNT UPON CRT AT 2301
+               MOVE 'NON-NUMERIC SSN'    TO WS-SSN-EXCEPT-REASON
+               PERFORM WRITE-SSN-EXCEPT-LINE.
            IF MB1100-CO-SS-NO NUMERIC
-               MOVE MB1100-CO-SS-NO     TO MB-CO-SSN.
+               MOVE MB1100-CO-SS-NO     TO MB-CO-SSN
+               MOVE MB1100-CO-SS-NO     TO MB-CO-SSN-FULL
+           ELSE
+           IF MB1100-CO-SS-NO NOT = SPACES AND NOT = ZEROS
+               ADD 1                    TO SSN-WARN-CTR
+               DISPLAY REC-CTR 'NON-NUMERIC CO-SSN ON ACCOUNT '
+                   MB-ACCOUNT UPON CRT AT 2401
+               MOVE 'NON-NUMERIC CO-SSN' TO WS-SSN-EXCEPT-REASON
+               PERFORM WRITE-SSN-EXCEPT-LINE.
+           PERFORM MASK-SSN-IF-REQUIRED.
            MOVE MB1100-BILL-ADDR-FOREIGN TO MB-FOREIGN-ADDRESS.
            MOVE MB1100-NAME-ADD-1       TO MB-BILL-NAME.
            MOVE MB1100-NAME-ADD-2       TO MB-BILL-LINE-2.
@@ -388,12 +2615,25 @@
            MOVE MB1100-DELQ-OTHER       TO MB-DELQ-OTHER.
            MOVE MB1100-INT-DUE          TO MB-INTEREST-DUE.
            MOVE MB1100-TOTAL-DUE        TO MB-TOTAL-AMOUNT-DUE.
-      *     COMPUTE MB-TOTAL-AMOUNT-DUE = MB-DELQ-P-I
-      *                                     + MB-DELQ-ESC
-      *                                     + MB-DELQ-L-C
-      *                                     + MB-DELQ-INS
-      *                                     + MB-DELQ-OTHER.
-      * ???                                + MB-INTEREST-DUE.
+      *
+      * MB1100-TOTAL-DUE comes straight off the servicing extract as
+      * the authoritative total-past-due figure.  cross-check it here
+      * against the sum of the five delinquency buckets this program
+      * already carries (MB-DELQ-P-I/ESC/L-C/INS/OTHER) and log any
+      * mismatch bigger than a rounding penny to EXCEPT-RPT-FILE
+      * instead of letting it pass silently.  MB-INTEREST-DUE (the
+      * current period's own billed interest, not yet delinquent) is
+      * deliberately left out of the check sum - it's a separate
+      * figure carried on its own, and folding it in would flag every
+      * loan with ordinary current-period interest due as a
+      * reconciliation failure
+      *
+           COMPUTE WS-TOTAL-DUE-CHECK = MB-DELQ-P-I
+                                       + MB-DELQ-ESC
+                                       + MB-DELQ-L-C
+                                       + MB-DELQ-INS
+                                       + MB-DELQ-OTHER.
+           PERFORM CHECK-TOTAL-DUE-RECON.
            MOVE MB1100-PRIN-YTD         TO MB-PRIN-YTD.
            MOVE MB1100-INTEREST-YTD     TO MB-INTEREST-YTD.
            MOVE MB1100-TAXES-YTD        TO MB-TAXES-YTD.
@@ -427,6 +2667,24 @@
            MOVE MB1100-FOR1-STATUS-CD     TO MB-FOR1-STATUS-CD.
            MOVE MB1100-BNK-DISCHARGE-IND  TO MB-BNK-DISCHARGE-IND.
 
+      *
+      * clients in SSN-MASK-TABLE (loaded from SSN-MASK-PATH at
+      * startup) get MB-SSN/MB-CO-SSN - the fields that actually get
+      * printed - truncated to the last 4 digits; MB-SSN-FULL/
+      * MB-CO-SSN-FULL carry the untouched number regardless, for
+      * internal reconciliation
+      *
+       MASK-SSN-IF-REQUIRED.
+           PERFORM FIND-SSN-MASK-ENTRY.
+           IF SM-FOUND
+               DIVIDE MB-SSN BY 10000 GIVING WS-SSN-MASK-QUOT
+                   REMAINDER MB-SSN
+               IF MB1100-CO-SS-NO NUMERIC
+                   DIVIDE MB-CO-SSN BY 10000 GIVING WS-SSN-MASK-QUOT
+                       REMAINDER MB-CO-SSN
+               END-IF
+           END-IF.
+
        CONVERT-YYMMDD.
            MOVE WS-YY               TO OUT-YY.
            IF OUT-YY >50
@@ -443,7 +2701,9 @@
               MOVE WS-MM            TO OUT-MM
               MOVE WS-DD            TO OUT-DD
            ELSE
-              MOVE SPACES           TO OUT-YYYYMMDD.
+              MOVE SPACES           TO OUT-YYYYMMDD
+              MOVE 'PYMMDD'         TO WS-BAD-DATE-TAG
+              PERFORM LOG-BAD-DATE.
 
        CONVERT-PYMM.
            IF WS-PY NUMERIC
@@ -451,9 +2711,39 @@
               ADD 1900              TO OUT-YY
               MOVE WS-MM            TO OUT-MM
            ELSE
-              MOVE SPACES           TO OUT-YYYYMMDD.
+              MOVE SPACES           TO OUT-YYYYMMDD
+              MOVE 'PYMM'           TO WS-BAD-DATE-TAG
+              PERFORM LOG-BAD-DATE.
+
+       LOG-BAD-DATE.
+           ADD 1                       TO BAD-DATE-CTR
+           ADD 1                       TO EXCEPT-CTR.
+           IF NOT DRY-RUN-MODE
+      * WS-PY holds the raw packed year that failed the NUMERIC test;
+      * it is moved to a PIC 9 DISPLAY work field so the exception
+      * line shows printable digits instead of the raw packed bytes.
+      * WS-MM/WS-DD are plain DISPLAY bytes in the same source layout
+      * and are safe to log as received.
+               MOVE WS-PY                  TO WS-BAD-DATE-YY
+               MOVE MB-ACCOUNT             TO WS-RPT-ACCOUNT
+               MOVE SPACES                 TO EXCEPT-RPT-REC
+               STRING WS-CLIENT         DELIMITED BY SIZE
+                      '  '              DELIMITED BY SIZE
+                      WS-RPT-ACCOUNT    DELIMITED BY SIZE
+                      '   BADDATE  CONVERT-' DELIMITED BY SIZE
+                      WS-BAD-DATE-TAG   DELIMITED BY SIZE
+                      ' RAW VALUE YY='  DELIMITED BY SIZE
+                      WS-BAD-DATE-YY    DELIMITED BY SIZE
+                      ' MM='            DELIMITED BY SIZE
+                      WS-MM             DELIMITED BY SIZE
+                      ' DD='            DELIMITED BY SIZE
+                      WS-DD             DELIMITED BY SIZE
+                   INTO EXCEPT-RPT-REC
+               WRITE EXCEPT-RPT-REC
+           END-IF.
 
        BUILD-ALLTEL-SERVICER-FIELDS.
+           SET MB-SERVICER-IS-ALLTEL       TO TRUE.
            MOVE MB1100-DIST-TYPE           TO MB-DIST-TYPE.
            MOVE MB1100-MAN                 TO MB-MAN.
            MOVE MB1100-2ND-MAN             TO MB-2ND-MAN.
@@ -569,6 +2859,644 @@
            MOVE MB1100-OFF-SCHD-PEND-PI
                                  TO MB-OFF-SCHD-PEND-PI.
 
+      *
+      * dated snapshot of a loan's current modification, same "one
+      * dated line per run" approach as BUILD-ECONSENT-HISTORY above -
+      * MB1100-MODIFICATION/MB-HMP-FIELDS only ever carry the latest
+      * modification, so a loan modified, defaulted, and modified
+      * again leaves no trace of the earlier one anywhere in the
+      * extract or the print record; a retained series of dated
+      * MODHIST-RPT-FILE copies is where that timeline lives instead,
+      * the run's date carried in MODHIST-RPT-NAME the same way the
+      * other *-RPT-NAME fields are
+      *
+       BUILD-MODHIST-FIELDS.
+           IF MB1100-MODIFICATION-STATUS NOT = SPACES
+           OR MB1100-MODIFICATION-YY NOT = 0
+               ADD 1                       TO MODHIST-CTR
+               IF NOT DRY-RUN-MODE
+                   PERFORM WRITE-MODHIST-LINE
+               END-IF
+           END-IF.
+
+       WRITE-MODHIST-LINE.
+           MOVE SPACES                     TO MODHIST-RPT-REC.
+           MOVE MB-ACCOUNT                  TO WS-RPT-ACCOUNT.
+           MOVE MB1100-MODIFICATION-YY      TO WS-MODHIST-MOD-YY.
+           MOVE MB1100-TRIAL-MOD-START-YY   TO WS-MODHIST-TRIAL-START-YY.
+           MOVE MB1100-TRIAL-MOD-END-YY     TO WS-MODHIST-TRIAL-END-YY.
+           STRING WS-CLIENT              DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT         DELIMITED BY SIZE
+                  '   AS-OF '            DELIMITED BY SIZE
+                  WS-CURR-MM             DELIMITED BY SIZE
+                  '/'                    DELIMITED BY SIZE
+                  WS-CURR-DD             DELIMITED BY SIZE
+                  '/'                    DELIMITED BY SIZE
+                  WS-CURR-YY             DELIMITED BY SIZE
+                  '   STATUS '           DELIMITED BY SIZE
+                  MB1100-MODIFICATION-STATUS DELIMITED BY SIZE
+                  '   TYPE '             DELIMITED BY SIZE
+                  MB1100-MODIFICATION-TYPE  DELIMITED BY SIZE
+                  '   MOD-DT '           DELIMITED BY SIZE
+                  WS-MODHIST-MOD-YY         DELIMITED BY SIZE
+                  MB1100-MODIFICATION-MMDD  DELIMITED BY SIZE
+                  '   TRIAL-START '      DELIMITED BY SIZE
+                  WS-MODHIST-TRIAL-START-YY   DELIMITED BY SIZE
+                  MB1100-TRIAL-MOD-START-MMDD DELIMITED BY SIZE
+                  '   TRIAL-END '        DELIMITED BY SIZE
+                  WS-MODHIST-TRIAL-END-YY     DELIMITED BY SIZE
+                  MB1100-TRIAL-MOD-END-MMDD   DELIMITED BY SIZE
+               INTO MODHIST-RPT-REC.
+           WRITE MODHIST-RPT-REC.
+
+      *
+      * pulls disaster/forbearance status off the servicing extract
+      * into the mbp.dd.cbl print-record fields reserved for it, and
+      * logs a summary line for any loan currently in an active
+      * disaster program; runs for every client, not just the ones
+      * with their own BUILD-nnnn-FIELDS paragraph, since disaster
+      * relief isn't a client-specific condition
+      *
+       BUILD-DISASTER-FIELDS.
+           MOVE MB1500-DISASTER-ID         TO DISASTER-ID.
+           MOVE MB1500-IMPACT-SEVERITY     TO IMPACT-SEVERITY.
+           MOVE MB1500-DISASTER-RELIEF     TO DISASTER-RELIEF.
+           MOVE MB1500-FEMA-ASSIST         TO FEMA-ASSIST.
+           MOVE MB1500-NON-FEMA-ASSIST     TO NON-FEMA-ASSIST.
+           MOVE MB1500-DISASTER-EXP-DATE   TO EXPIRE-DT.
+           IF DISASTER-RELIEF = 'Y'
+               ADD 1                       TO DISASTER-CTR
+               IF NOT DRY-RUN-MODE
+                   PERFORM WRITE-DISASTER-RPT-LINE
+               END-IF
+           END-IF.
+
+       WRITE-DISASTER-RPT-LINE.
+           MOVE SPACES                     TO DISASTER-RPT-REC.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE EXPIRE-DT-YR               TO WS-RPT-EXPIRE-YR.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT       DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  DISASTER-ID          DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  IMPACT-SEVERITY      DELIMITED BY SIZE
+                  '   FEMA-'           DELIMITED BY SIZE
+                  FEMA-ASSIST          DELIMITED BY SIZE
+                  '   NON-FEMA-'       DELIMITED BY SIZE
+                  NON-FEMA-ASSIST      DELIMITED BY SIZE
+                  '   EXPIRES '        DELIMITED BY SIZE
+                  EXPIRE-DT-MO         DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  EXPIRE-DT-DA         DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  WS-RPT-EXPIRE-YR     DELIMITED BY SIZE
+               INTO DISASTER-RPT-REC.
+           WRITE DISASTER-RPT-REC.
+
+      *
+      * pulls PSA (pooling & servicing agreement) begin/end/term dates
+      * and payoff/refund amounts off the servicing extract into the
+      * mbp.dd.cbl print-record fields reserved for them, and logs a
+      * summary line for any loan carrying PSA data, so investor
+      * reporting can be produced straight out of this pipeline
+      * instead of compiled by hand; runs for every client, same as
+      * BUILD-DISASTER-FIELDS, since PSA coverage isn't client-specific
+      *
+       BUILD-PSA-FIELDS.
+           MOVE MB1500-PSA-BEGIN-DATE      TO PSA-BEGIN-DATE.
+           MOVE MB1500-PSA-END-DATE        TO PSA-END-DATE.
+           MOVE MB1500-PSA-CURRENT-BAL     TO PSA-CURRENT-BAL.
+           MOVE MB1500-PSA-TERM-DATE       TO PSA-TERM-DATE.
+           MOVE MB1500-PSA-TERM-REFUND-AMT TO PSA-TERM-REFUND-AMT.
+           IF PSA-BEGIN-DATE-YR NOT = 0
+               ADD 1                       TO PSA-CTR
+               IF NOT DRY-RUN-MODE
+                   PERFORM WRITE-PSA-RPT-LINE
+               END-IF
+           END-IF.
+
+       WRITE-PSA-RPT-LINE.
+           MOVE SPACES                     TO PSA-RPT-REC.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE PSA-BEGIN-DATE-YR          TO WS-RPT-PSA-BEGIN-YR.
+           MOVE PSA-CURRENT-BAL            TO WS-RPT-PSA-CURRENT-BAL.
+           MOVE PSA-TERM-REFUND-AMT        TO WS-RPT-PSA-TERM-REFUND-AMT.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT       DELIMITED BY SIZE
+                  '   PSA BEGIN '      DELIMITED BY SIZE
+                  PSA-BEGIN-DATE-MO    DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  PSA-BEGIN-DATE-DA    DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  WS-RPT-PSA-BEGIN-YR  DELIMITED BY SIZE
+                  '   BALANCE '        DELIMITED BY SIZE
+                  WS-RPT-PSA-CURRENT-BAL DELIMITED BY SIZE
+                  '   TERM REFUND '    DELIMITED BY SIZE
+                  WS-RPT-PSA-TERM-REFUND-AMT DELIMITED BY SIZE
+               INTO PSA-RPT-REC.
+           WRITE PSA-RPT-REC.
+
+      *
+      * pulls charge-off balance/date and litigation status off the
+      * servicing extract into the mbp.dd.cbl print-record fields
+      * reserved for them, and sets CHARGEOFF-NOTICE-SW so 001-MAIN
+      * suppresses the normal WRITE MB-REC for this loan in favor of
+      * a line on CHGOFF-RPT-FILE - the list a downstream print
+      * stream substitutes a special charge-off/litigation notice
+      * from instead of the standard coupon/statement; runs for
+      * every client, same as BUILD-DISASTER-FIELDS
+      *
+       BUILD-CHARGEOFF-FIELDS.
+           MOVE MB1500-CHARGE-OFF-BALANCE     TO CHARGE-OFF-BALANCE.
+           MOVE MB1500-CHARGE-OFF-DATE        TO CHARGE-OFF-DATE.
+           MOVE MB1500-LITIGATION-STATUS-CD   TO LITIGATION-STATUS-CD.
+           MOVE 'N'                           TO CHARGEOFF-NOTICE-SW.
+           IF CHARGE-OFF-BALANCE > 0 OR LITIGATION-STATUS-CD NOT = SPACES
+               MOVE 'Y'                       TO CHARGEOFF-NOTICE-SW
+               ADD 1                          TO CHGOFF-CTR
+           END-IF.
+
+       WRITE-CHGOFF-RPT-LINE.
+           MOVE SPACES                     TO CHGOFF-RPT-REC.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE CHARGE-OFF-BALANCE         TO WS-RPT-CHARGEOFF-BAL.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT       DELIMITED BY SIZE
+                  '   CHARGE-OFF BAL '  DELIMITED BY SIZE
+                  WS-RPT-CHARGEOFF-BAL DELIMITED BY SIZE
+                  '   LITIGATION-CD '  DELIMITED BY SIZE
+                  LITIGATION-STATUS-CD DELIMITED BY SIZE
+                  '   NORMAL STATEMENT SUPPRESSED' DELIMITED BY SIZE
+               INTO CHGOFF-RPT-REC.
+           WRITE CHGOFF-RPT-REC.
+
+      *
+      * pulls repayment-plan status off the servicing extract into the
+      * mbp.dd.cbl print-record fields reserved for it, and cross-
+      * checks an active plan's next scheduled payment date against
+      * today and against the loan's current delinquent balance
+      * (MB-DELQ-P-I / MB-DELQ-OTHER, already moved by
+      * BUILD-CNP-MBILL-RECORD / BUILD-BOA-MBILL-RECORD above); a plan
+      * whose due date has passed while the loan is still delinquent
+      * is logged to REPAYPLAN-RPT-FILE for loss mitigation follow-up
+      * instead of waiting for the loan to re-age into foreclosure
+      * referral; runs for every client, same as BUILD-DISASTER-FIELDS
+      *
+       BUILD-REPAYPLAN-FIELDS.
+           MOVE MB1500-REPAY-PLAN-TYPE        TO REPAY-PLAN-TYPE.
+           MOVE MB1500-REPAY-PLAN-STATUS-CD   TO REPAY-PLAN-STATUS-CD.
+           MOVE MB1500-REPAY-PLAN-NXT-DUE-YY
+                                       TO REPAY-PLAN-NXT-DUE-DATE-YR.
+           MOVE MB1500-REPAY-PLAN-NXT-DUE-MM
+                                       TO REPAY-PLAN-NXT-DUE-DATE-MO.
+           MOVE MB1500-REPAY-PLAN-NXT-DUE-DD
+                                       TO REPAY-PLAN-NXT-DUE-DATE-DA.
+           MOVE MB1500-REPAY-PLAN-NXT-DUE-AMT TO REPAY-PLAN-NXT-DUE-AMT.
+           IF REPAY-PLAN-ACTIVE
+               COMPUTE WS-REPAYPLAN-DUE-DAYS =
+                   (REPAY-PLAN-NXT-DUE-DATE-YR * 360)
+                 + (REPAY-PLAN-NXT-DUE-DATE-MO * 30)
+                 +  REPAY-PLAN-NXT-DUE-DATE-DA
+               COMPUTE WS-REPAYPLAN-AGE-DAYS =
+                   WS-CURR-DAYS - WS-REPAYPLAN-DUE-DAYS
+               COMPUTE WS-REPAYPLAN-DELQ-TOTAL =
+                   MB-DELQ-P-I + MB-DELQ-OTHER
+               IF WS-REPAYPLAN-AGE-DAYS > 0
+               AND WS-REPAYPLAN-DELQ-TOTAL > 0
+                   ADD 1                       TO REPAYPLAN-CTR
+                   IF NOT DRY-RUN-MODE
+                       PERFORM WRITE-REPAYPLAN-RPT-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-REPAYPLAN-RPT-LINE.
+           MOVE SPACES                     TO REPAYPLAN-RPT-REC.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE REPAY-PLAN-NXT-DUE-DATE-MO
+                                       TO WS-RPT-REPAYPLAN-NXT-DUE-MO.
+           MOVE REPAY-PLAN-NXT-DUE-DATE-DA
+                                       TO WS-RPT-REPAYPLAN-NXT-DUE-DA.
+           MOVE REPAY-PLAN-NXT-DUE-DATE-YR
+                                       TO WS-RPT-REPAYPLAN-NXT-DUE-YR.
+           MOVE REPAY-PLAN-NXT-DUE-AMT TO WS-RPT-REPAYPLAN-NXT-DUE-AMT.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT       DELIMITED BY SIZE
+                  '   PLAN '           DELIMITED BY SIZE
+                  REPAY-PLAN-TYPE      DELIMITED BY SIZE
+                  '   DUE '            DELIMITED BY SIZE
+                  WS-RPT-REPAYPLAN-NXT-DUE-MO DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  WS-RPT-REPAYPLAN-NXT-DUE-DA DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  WS-RPT-REPAYPLAN-NXT-DUE-YR DELIMITED BY SIZE
+                  '   AMT '            DELIMITED BY SIZE
+                  WS-RPT-REPAYPLAN-NXT-DUE-AMT DELIMITED BY SIZE
+                  '   PLAN BROKEN - STILL DELINQUENT' DELIMITED BY SIZE
+               INTO REPAYPLAN-RPT-REC.
+           WRITE REPAYPLAN-RPT-REC.
+
+      *
+      * dated snapshot of a loan's e-consent/EBPP enrollment values -
+      * reads MB1500-E-CONSENT/MB1500-EBPP-IND straight off the
+      * servicing extract, same as the general per-record checks
+      * above, rather than the MB-E-CONSENT/MB-EBPP-IND output fields,
+      * since those are only populated on the CNP/Alltel path and this
+      * history needs to cover every client; this program keeps no
+      * prior-run state of its own (see also BUILD-REPAYPLAN-FIELDS'
+      * comment on the same limitation), so "history" here means one
+      * dated line per run, with the run's date carried in ECONSENT-
+      * RPT-NAME the same way the other *-RPT-NAME fields are - a
+      * retained series of these files, one per run, is this job's
+      * history of when a given enrollment value was seen
+      *
+       BUILD-ECONSENT-HISTORY.
+           IF MB1500-E-CONSENT NOT = SPACES
+           OR MB1500-EBPP-IND NOT = SPACES
+               ADD 1                       TO ECONSENT-CTR
+               IF NOT DRY-RUN-MODE
+                   PERFORM WRITE-ECONSENT-HIST-LINE
+               END-IF
+           END-IF.
+
+       WRITE-ECONSENT-HIST-LINE.
+           MOVE SPACES                     TO ECONSENT-RPT-REC.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT       DELIMITED BY SIZE
+                  '   AS-OF '          DELIMITED BY SIZE
+                  WS-CURR-MM           DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  WS-CURR-DD           DELIMITED BY SIZE
+                  '/'                  DELIMITED BY SIZE
+                  WS-CURR-YY           DELIMITED BY SIZE
+                  '   E-CONSENT '      DELIMITED BY SIZE
+                  MB1500-E-CONSENT     DELIMITED BY SIZE
+                  '   EBPP-IND '       DELIMITED BY SIZE
+                  MB1500-EBPP-IND      DELIMITED BY SIZE
+               INTO ECONSENT-RPT-REC.
+           WRITE ECONSENT-RPT-REC.
+
+      *
+      * a loan with a usable borrower e-mail address on file but still
+      * showing a paper EBPP-IND (anything but 'EB') is an enrollment
+      * opportunity billing is missing - logs one EXCEPT-RPT-FILE line
+      * per such loan instead of requiring someone to cross a separate
+      * e-mail-capture report against the billing extract by hand
+      *
+       BUILD-EMAIL-ENROLL-CHECK.
+           IF MB1500-BORR-EMAIL-ADDR NOT = SPACES
+           AND NOT MB1500-EBPP-ENROLLED
+               ADD 1                       TO EXCEPT-CTR
+               IF NOT DRY-RUN-MODE
+                   PERFORM WRITE-EMAIL-ENROLL-EXCEPT-LINE
+               END-IF
+           END-IF.
+
+       WRITE-EMAIL-ENROLL-EXCEPT-LINE.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT       DELIMITED BY SIZE
+                  '   EMAILNOTENR  EMAIL '   DELIMITED BY SIZE
+                  MB1500-BORR-EMAIL-ADDR DELIMITED BY SIZE
+                  '  EBPP-IND '       DELIMITED BY SIZE
+                  MB1500-EBPP-IND      DELIMITED BY SIZE
+                  '  NOT ENROLLED'    DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+      *
+      * the dual-computation check for BUILD-CNP-MBILL-RECORD's
+      * MB-TOTAL-AMOUNT-DUE - see the comment there
+      *
+       CHECK-TOTAL-DUE-RECON.
+           COMPUTE WS-TOTAL-DUE-DIFF =
+               MB-TOTAL-AMOUNT-DUE - WS-TOTAL-DUE-CHECK.
+           IF WS-TOTAL-DUE-DIFF < 0
+               COMPUTE WS-TOTAL-DUE-DIFF = WS-TOTAL-DUE-DIFF * -1
+           END-IF.
+           IF WS-TOTAL-DUE-DIFF > WS-TOTAL-DUE-TOLERANCE
+               ADD 1                       TO TOTDUE-CTR
+               ADD 1                       TO EXCEPT-CTR
+               IF NOT DRY-RUN-MODE
+                   PERFORM WRITE-TOTAL-DUE-EXCEPT-LINE
+               END-IF
+           END-IF.
+
+       WRITE-TOTAL-DUE-EXCEPT-LINE.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE MB-TOTAL-AMOUNT-DUE        TO WS-TOTAL-DUE-DISP.
+           MOVE WS-TOTAL-DUE-CHECK         TO WS-CHECK-DUE-DISP.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT       DELIMITED BY SIZE
+                  '   TOTALDUE  EXTRACT ' DELIMITED BY SIZE
+                  WS-TOTAL-DUE-DISP    DELIMITED BY SIZE
+                  '  DELQ-SUM '       DELIMITED BY SIZE
+                  WS-CHECK-DUE-DISP   DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+      *
+      * Production control report of print/mail insert pocket usage,
+      * tallying the volume per pocket code seen across the run.  The
+      * codes themselves are mirrored onto MB-POCKET-TABLE as a REDEFINES
+      * of MB-POCKET-1 thru MB-POCKET-7 so they can be walked in a loop
+      * instead of seven separate IF's.  One summary line per distinct
+      * code is written at end of job - see WRITE-POCKET-SUMMARY-LINES.
+      *
+       BUILD-POCKET-FIELDS.
+           PERFORM VARYING MB-POCKET-IDX FROM 1 BY 1
+                   UNTIL MB-POCKET-IDX > 7
+               IF MB-POCKET-ENTRY (MB-POCKET-IDX) NOT = SPACE
+                   MOVE MB-POCKET-ENTRY (MB-POCKET-IDX)
+                                           TO WS-POCKET-CODE
+                   PERFORM FIND-OR-ADD-POCKET-ENTRY
+               END-IF
+           END-PERFORM.
+
+       FIND-OR-ADD-POCKET-ENTRY.
+           MOVE 'N'                    TO POCKET-TALLY-FOUND-SW.
+           IF WS-POCKET-TALLY-COUNT > 0
+               SET POCKET-TALLY-IDX TO 1
+               SEARCH POCKET-TALLY-ENTRY
+                   AT END
+                       MOVE 'N'        TO POCKET-TALLY-FOUND-SW
+                   WHEN POCKET-TALLY-CODE (POCKET-TALLY-IDX) =
+                                                       WS-POCKET-CODE
+                       MOVE 'Y'        TO POCKET-TALLY-FOUND-SW
+               END-SEARCH.
+           IF NOT POCKET-TALLY-FOUND
+               ADD 1                   TO WS-POCKET-TALLY-COUNT
+               SET POCKET-TALLY-IDX TO WS-POCKET-TALLY-COUNT
+               MOVE WS-POCKET-CODE     TO
+                                   POCKET-TALLY-CODE (POCKET-TALLY-IDX)
+               MOVE 0                  TO
+                                   POCKET-TALLY-QTY (POCKET-TALLY-IDX)
+           END-IF.
+           ADD 1                       TO
+                                   POCKET-TALLY-QTY (POCKET-TALLY-IDX).
+
+       WRITE-POCKET-SUMMARY-LINES.
+           IF NOT DRY-RUN-MODE
+               PERFORM VARYING POCKET-TALLY-IDX FROM 1 BY 1
+                       UNTIL POCKET-TALLY-IDX > WS-POCKET-TALLY-COUNT
+                   MOVE SPACES             TO POCKET-RPT-REC
+                   STRING WS-CLIENT        DELIMITED BY SIZE
+                          '  POCKET CODE '  DELIMITED BY SIZE
+                          POCKET-TALLY-CODE (POCKET-TALLY-IDX)
+                                           DELIMITED BY SIZE
+                          '  COUNT '       DELIMITED BY SIZE
+                          POCKET-TALLY-QTY (POCKET-TALLY-IDX)
+                                           DELIMITED BY SIZE
+                       INTO POCKET-RPT-REC
+                   WRITE POCKET-RPT-REC
+               END-PERFORM
+           END-IF.
+
+      *
+      * suppressed-loan audit - a loan is suppressed from its normal
+      * statement either because BUILD-CHARGEOFF-FIELDS already set
+      * CHARGEOFF-NOTICE-SW, or because the extract itself carries a
+      * non-zero MB-SUPPRESSION-FLAG reason code; either way it is
+      * logged here so the two suppression paths show up in one place
+      *
+       BUILD-SUPPRESSION-CHECK.
+           MOVE 'N'                        TO SUPPRESSED-LOAN-SW.
+           IF CHARGEOFF-NOTICE-REQUIRED
+               ADD 1                       TO SUPPRESSED-CTR
+           ELSE
+           IF MB-SUPPRESSION-FLAG NOT = 0
+               MOVE 'Y'                    TO SUPPRESSED-LOAN-SW
+               MOVE 'SUPPRESSION FLAG'     TO WS-SUPPRESS-REASON
+               ADD 1                       TO SUPPRESSED-CTR
+               ADD 1                       TO EXCEPT-CTR
+           END-IF.
+
+       WRITE-SUPPRESSED-LOAN-EXCEPT-LINE.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE MB-SUPPRESSION-FLAG        TO WS-SUPPRESS-FLAG-DISP.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '   SUPPRESSED  '     DELIMITED BY SIZE
+                  WS-SUPPRESS-REASON    DELIMITED BY SIZE
+                  '  FLAG '             DELIMITED BY SIZE
+                  WS-SUPPRESS-FLAG-DISP DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+      *
+      * flags a loan-modification trial period that is within 30 days
+      * of its scheduled end, or already past it, so loss mitigation
+      * can follow up on conversion to a permanent mod before the
+      * trial payment plan simply lapses; a loan with no trial-mod
+      * data on the extract (END-YY = 0) is not in a trial and skipped
+      *
+       BUILD-TRIAL-MOD-TICKLER.
+           IF MB1100-TRIAL-MOD-END-YY NOT = 0
+               MOVE MB1100-TRIAL-MOD-END-MMDD (1:2) TO WS-TRIAL-END-MM
+               MOVE MB1100-TRIAL-MOD-END-MMDD (3:2) TO WS-TRIAL-END-DD
+               COMPUTE WS-TRIAL-END-DAYS =
+                   (MB1100-TRIAL-MOD-END-YY * 360)
+                 + (WS-TRIAL-END-MM * 30)
+                 +  WS-TRIAL-END-DD
+               COMPUTE WS-TRIAL-DAYS-LEFT =
+                   WS-TRIAL-END-DAYS - WS-CURR-DAYS
+               IF WS-TRIAL-DAYS-LEFT NOT > 30
+                   ADD 1                   TO TICKLER-CTR
+                   ADD 1                   TO EXCEPT-CTR
+                   IF NOT DRY-RUN-MODE
+                       PERFORM WRITE-TRIAL-MOD-TICKLER-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-TRIAL-MOD-TICKLER-LINE.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE WS-TRIAL-DAYS-LEFT         TO WS-TRIAL-DAYS-DISP.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '   TRIALMOD  DAYS LEFT ' DELIMITED BY SIZE
+                  WS-TRIAL-DAYS-DISP    DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+      *
+      * ARM rate/payment change tickler - regulatory notice lead times
+      * mean a reset can't just wait to show up on the next statement;
+      * flags the rate-change date and the payment-change date
+      * separately since a loan can carry either one without the
+      * other, within the widest lead-time window (90 days) so a
+      * single EXCEPT-RPT-FILE pass covers the 45/60/90-day notice
+      * tiers - WS-ARM-DAYS-LEFT in the logged line is what the notice
+      * team checks against whichever of the three actually applies;
+      * MB-ARM-IR-YY/MB-ARM-PI-CHG-YY spaces or zero means that change
+      * date isn't on the extract for this loan and is skipped
+      *
+       BUILD-ARM-TICKLER.
+           IF MB-ARM-IR-YY NOT = SPACES AND NOT = '0000'
+               MOVE MB-ARM-IR-YY (3:2)      TO WS-ARM-CHG-YY2
+               MOVE MB-ARM-IR-MM            TO WS-ARM-CHG-MM
+               MOVE MB-ARM-IR-DD            TO WS-ARM-CHG-DD
+               COMPUTE WS-ARM-CHG-DAYS =
+                   (WS-ARM-CHG-YY2 * 360)
+                 + (WS-ARM-CHG-MM * 30)
+                 +  WS-ARM-CHG-DD
+               COMPUTE WS-ARM-DAYS-LEFT =
+                   WS-ARM-CHG-DAYS - WS-CURR-DAYS
+               IF WS-ARM-DAYS-LEFT NOT > 90
+                   MOVE 'RATE'              TO WS-ARM-CHG-TAG
+                   ADD 1                    TO ARM-TICKLER-CTR
+                   ADD 1                    TO EXCEPT-CTR
+                   IF NOT DRY-RUN-MODE
+                       PERFORM WRITE-ARM-TICKLER-LINE
+                   END-IF
+               END-IF
+           END-IF.
+           IF MB-ARM-PI-CHG-YY NOT = SPACES AND NOT = '0000'
+               MOVE MB-ARM-PI-CHG-YY (3:2)  TO WS-ARM-CHG-YY2
+               MOVE MB-ARM-PI-CHG-MM        TO WS-ARM-CHG-MM
+               MOVE MB-ARM-PI-CHG-DD        TO WS-ARM-CHG-DD
+               COMPUTE WS-ARM-CHG-DAYS =
+                   (WS-ARM-CHG-YY2 * 360)
+                 + (WS-ARM-CHG-MM * 30)
+                 +  WS-ARM-CHG-DD
+               COMPUTE WS-ARM-DAYS-LEFT =
+                   WS-ARM-CHG-DAYS - WS-CURR-DAYS
+               IF WS-ARM-DAYS-LEFT NOT > 90
+                   MOVE 'PMT'               TO WS-ARM-CHG-TAG
+                   ADD 1                    TO ARM-TICKLER-CTR
+                   ADD 1                    TO EXCEPT-CTR
+                   IF NOT DRY-RUN-MODE
+                       PERFORM WRITE-ARM-TICKLER-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-ARM-TICKLER-LINE.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE WS-ARM-DAYS-LEFT           TO WS-ARM-DAYS-DISP.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '   ARM-CHG '         DELIMITED BY SIZE
+                  WS-ARM-CHG-TAG        DELIMITED BY SIZE
+                  '  DAYS LEFT '        DELIMITED BY SIZE
+                  WS-ARM-DAYS-DISP      DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+      *
+      * TPV draft-withdrawal reconciliation - MB-DRAFT-IND is all the
+      * extract carries for this today (see TPV-PRINT-FIELDS above for
+      * why the balance/last-next-withdrawal fields stay unpopulated),
+      * so this checks the one thing that's actually knowable: an
+      * account enrolled in TPV draft that has no posted transaction
+      * at all in this cycle's TRAN750-TABLE feed
+      *
+       BUILD-TPV-RECON-FIELDS.
+           MOVE 0                      TO TPV-DRAFT-ACCT-BAL.
+           MOVE 0                      TO TPV-DRAFT-LAST-WDRL-YR.
+           MOVE SPACES                 TO TPV-DRAFT-LAST-WDRL-MO.
+           MOVE SPACES                 TO TPV-DRAFT-LAST-WDRL-DA.
+           MOVE 0                      TO TPV-DRAFT-NEXT-WDRL-YR.
+           MOVE SPACES                 TO TPV-DRAFT-NEXT-WDRL-MO.
+           MOVE SPACES                 TO TPV-DRAFT-NEXT-WDRL-DA.
+           MOVE 0                      TO TPV-DRAFT-LAST-REC-SER-FEE.
+           IF MB-DRAFT-IND NOT = SPACE
+               MOVE MB-ACCOUNT              TO WS-TPV-DRAFT-ACCT-NO
+               PERFORM FIND-TRAN750-ENTRY
+               IF NOT T750-FOUND
+                   ADD 1                    TO TPVRECON-CTR
+                   ADD 1                    TO EXCEPT-CTR
+                   IF NOT DRY-RUN-MODE
+                       PERFORM WRITE-TPV-RECON-EXCEPT-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-TPV-RECON-EXCEPT-LINE.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '   TPV DRAFT ENROLLED, NO TRAN750 POST THIS CYCLE'
+                                        DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+      *
+      * logs which print-form code was selected for any loan with a
+      * non-English mortgagor language preference, for client language-
+      * access compliance audits; a blank or English preference needs
+      * no form override and is not logged
+      *
+       BUILD-LANG-FORM-CHECK.
+           MOVE SPACES                 TO WS-LANG-FORM-CODE.
+           IF MB1100-MTGR-LANG-PREF NOT = SPACES
+           AND MB1100-MTGR-LANG-PREF NOT = 'EN'
+               EVALUATE MB1100-MTGR-LANG-PREF
+                   WHEN 'SP'
+                       MOVE 'SPFORM'   TO WS-LANG-FORM-CODE
+                   WHEN 'FR'
+                       MOVE 'FRFORM'   TO WS-LANG-FORM-CODE
+                   WHEN 'VN'
+                       MOVE 'VNFORM'   TO WS-LANG-FORM-CODE
+                   WHEN 'CH'
+                       MOVE 'CHFORM'   TO WS-LANG-FORM-CODE
+                   WHEN OTHER
+                       MOVE 'OTFORM'   TO WS-LANG-FORM-CODE
+               END-EVALUATE
+               ADD 1                   TO LANGFORM-CTR
+               ADD 1                   TO EXCEPT-CTR
+               IF NOT DRY-RUN-MODE
+                   PERFORM WRITE-LANG-FORM-EXCEPT-LINE
+               END-IF
+           END-IF.
+
+       WRITE-LANG-FORM-EXCEPT-LINE.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE SPACES                     TO EXCEPT-RPT-REC.
+           STRING WS-CLIENT             DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '   LANGFORM  PREF '  DELIMITED BY SIZE
+                  MB1100-MTGR-LANG-PREF DELIMITED BY SIZE
+                  '  FORM '             DELIMITED BY SIZE
+                  WS-LANG-FORM-CODE     DELIMITED BY SIZE
+               INTO EXCEPT-RPT-REC.
+           WRITE EXCEPT-RPT-REC.
+
+      *
+      * SCRA (Servicemembers Civil Relief Act) interest-rate relief -
+      * carried on the shared MB1100-REC for any client, so this runs
+      * for every loan rather than only client 0277's BUILD-0277-
+      * FIELDS; 0277 still gets its own MB-0277-SCRA-xxx copy below
+      * for whatever print processing already reads those fields
+      *
+       BUILD-SCRA-FIELDS.
+           MOVE MB1100-SCRA-F              TO MB-SCRA-F.
+           MOVE MB1100-SCRA-DATE-3         TO MB-SCRA-DATE-3.
+           MOVE MB1100-SCRA-DATE-4         TO MB-SCRA-DATE-4.
+           MOVE MB1100-SCRA-BILLING-INTEREST
+                                            TO MB-SCRA-BILLING-INTEREST.
+
        BUILD-0140-FIELDS.
            MOVE MB1100-0140-OPT-OUT-CODE   TO MB-0140-OPT-OUT-CODE.
            MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
@@ -617,10 +3545,6 @@
            MOVE MB1500-CO-BORR-EMAIL-ADDR TO
                                           MB-REMITTANCE-IMB-CODE.
 
-       BUILD-0733-FIELDS.
-           MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
-           MOVE WS-ACCOUNT-10             TO MB-OTHER-ACCOUNT.
-
        BUILD-0503-FIELDS.
            MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
            MOVE WS-ACCOUNT-10             TO MB-OTHER-ACCOUNT.
@@ -681,19 +3605,6 @@
            IF MB1500-0310-LANGUAGE-CODE = 'LF'
               MOVE 'LPP'                TO MB-FLEXFIELD3.
 
-       BUILD-0255-FIELDS.
-           MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
-           MOVE WS-ACCOUNT-10             TO MB-OTHER-ACCOUNT.
-          
-       BUILD-0976-FIELDS.
-           MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
-           MOVE WS-ACCOUNT-10             TO MB-OTHER-ACCOUNT.
-      ***   MOVE MB1500-DRAFT-IND          TO MB-DRAFT-IND.
-                            
-
-       BUILD-0547-FIELDS.
-           MOVE MB-ACCOUNT                TO WS-ACCOUNT-7.
-           MOVE WS-ACCOUNT-7              TO MB-OTHER-ACCOUNT.
 
        BUILD-0346-FIELDS.
            MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
@@ -705,18 +3616,6 @@
            MOVE MB1500-FOR1-SALE-DATE-DA  TO
                                           MB-FOR1-SALE-DATE-DA.
 
-       BUILD-0513-FIELDS.
-           MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
-           MOVE WS-ACCOUNT-10             TO MB-OTHER-ACCOUNT.
-
-       BUILD-0596-FIELDS.
-           MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
-           MOVE WS-ACCOUNT-10             TO MB-OTHER-ACCOUNT.
-
-       BUILD-0588-FIELDS.
-           MOVE MB-ACCOUNT                TO WS-ACCOUNT-10.
-           MOVE WS-ACCOUNT-10             TO MB-OTHER-ACCOUNT.
-
        BUILD-0277-FIELDS.
            MOVE MB1100-INTEREST-DUE       TO MB-0277-INTEREST-DUE.
            MOVE MB1100-SCRA-F             TO MB-0277-SCRA-F.
@@ -771,4 +3670,60 @@
            MOVE OUT-YY              TO  MB-STATEMENT-YY.
            MOVE OUT-MM              TO  MB-STATEMENT-MM.
            MOVE OUT-DD              TO  MB-STATEMENT-DD.
+      *
+      * payment/balance/delinquency/YTD fields, same MB1100 source
+      * fields and same MB-REC targets BUILD-CNP-MBILL-RECORD uses -
+      * this path used to leave them all at the MOVE SPACES default
+      *
+           MOVE MB1100-FIRST-PRIN-BAL   TO MB-FIRST-PRIN-BAL.
+           MOVE MB1100-2ND-PRIN-BAL     TO MB-2ND-PRIN-BAL.
+           MOVE MB1100-ESCROW-BAL       TO MB-ESCROW-BAL.
+           MOVE MB1100-ESC-ADV-BAL      TO MB-ESCROW-ADVANCE-BAL.
+           MOVE MB1100-SUSPENSE-BAL     TO MB-SUSPENSE-BAL.
+           MOVE MB1100-RES-ESCROW       TO MB-RES-ESCROW.
+           MOVE MB1100-REP-RES-BAL      TO MB-REP-RES-BAL.
+           MOVE MB1100-ACCRUED-LATE-CHG TO MB-ACCRUED-LATE-CHG.
+           MOVE MB1100-DEFERRED-INT     TO MB-DEFERRED-INT.
+           MOVE MB1100-NSF-BAL          TO MB-NSF-BAL.
+           MOVE MB1100-OTHER-FEES       TO MB-OTHER-FEES.
+           MOVE MB1100-TOT-PYMT         TO MB-PAYMENT-AMOUNT
+                                       MB-PLANET-AMOUNT.
+           MOVE MB1100-FIRST-P-I        TO MB-FIRST-P-I.
+           MOVE MB1100-2ND-P-I          TO MB-2ND-P-I.
+           MOVE MB1100-ESC-MTH          TO MB-ESCROW-PAYMENT.
+           MOVE MB1100-COUNTY-TAX       TO MB-COUNTY-TAX.
+           MOVE MB1100-CITY-TAX         TO MB-CITY-TAX.
+           MOVE MB1100-HAZ-PREM         TO MB-HAZ-PREM.
+           MOVE MB1100-MIP              TO MB-MIP.
+           MOVE MB1100-LIEN             TO MB-LIEN.
+           MOVE MB1100-O-S-SPREAD       TO MB-O-S-SPREAD.
+           MOVE MB1100-A-H-PREM         TO MB-A-H-PREM.
+           MOVE MB1100-LIFE-PREM        TO MB-LIFE-PREM.
+           MOVE MB1100-REP-RES          TO MB-REP-RES.
+           MOVE MB1100-MISC-AMT         TO MB-MISC-AMT.
+           MOVE MB1100-HUD-PART         TO MB-HUD-PART.
+           MOVE MB1100-BSC-AMT          TO MB-BSC-AMT.
+           MOVE MB1100-L-C-AMT          TO MB-L-C-AMT.
+           MOVE MB1100-DELQ-P-I         TO MB-DELQ-P-I.
+           MOVE MB1100-DELQ-ESC         TO MB-DELQ-ESC.
+           MOVE MB1100-DELQ-L-C         TO MB-DELQ-L-C.
+           MOVE MB1100-DELQ-INS         TO MB-DELQ-INS.
+           MOVE MB1100-DELQ-OTHER       TO MB-DELQ-OTHER.
+           MOVE MB1100-INT-DUE          TO MB-INTEREST-DUE.
+           MOVE MB1100-TOTAL-DUE        TO MB-TOTAL-AMOUNT-DUE.
+           COMPUTE WS-TOTAL-DUE-CHECK = MB-DELQ-P-I
+                                       + MB-DELQ-ESC
+                                       + MB-DELQ-L-C
+                                       + MB-DELQ-INS
+                                       + MB-DELQ-OTHER.
+           PERFORM CHECK-TOTAL-DUE-RECON.
+           MOVE MB1100-PRIN-YTD         TO MB-PRIN-YTD.
+           MOVE MB1100-INTEREST-YTD     TO MB-INTEREST-YTD.
+           MOVE MB1100-TAXES-YTD        TO MB-TAXES-YTD.
+           MOVE MB1100-HAZARD-YTD       TO MB-HAZARD-YTD.
+           MOVE MB1100-MIP-YTD          TO MB-MIP-YTD.
+           MOVE MB1100-LIEN-YTD         TO MB-LIEN-YTD.
+           MOVE MB1100-L-C-YTD          TO MB-L-C-YTD.
+           MOVE MB1100-INT-PAID         TO MB-LAST-YEAR-INT-PAID.
+           MOVE MB1100-TAXES-PAID       TO MB-LAST-YEAR-TAXES-PAID.
 
