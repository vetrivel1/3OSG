@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PMTDEF1.
+       AUTHOR.      ej.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * mb1s.extract.dd.cbl layout - the only extract carrying the
+      * PMTDEF-RSN/TY/AM/BA/EFF-DT payment-deferral fields today
+           SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN1-STATUS.
+      * deferral summary, one line per client/reason-code combination
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
+                  ORGANIZATION RECORD SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IN1-FILE
+           RECORD CONTAINS 4000 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS IN1-REC.
+       01 IN1-REC                      PIC X(4000).
+
+       FD OUT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+
+       copy '/users/devel/mb1s.cbl'.
+
+       01  VARIABLES.
+           05  IN1-PATH.
+               10 IN1-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN1-NAME             PIC X(64).
+           05  OUT-PATH.
+               10 OUT-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 OUT-NAME             PIC X(64).
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(100).
+           05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  PMTDEF-CTR              PIC 9(7)  VALUE 0.
+           05  EOF-SW                  PIC 9(1)  VALUE 0.
+      *
+      * one table entry per client/reason-code combination seen in the
+      * extract, holding the deferred amount/balance running totals -
+      * same find-or-add SEARCH idiom CORPADV1's AGING-TABLE uses;
+      * mbp.dd.cbl separately reserves a PMTDEF-PRIN-BAL/INT-BAL/
+      * FEE-BAL/TOTAL breakdown for investor reporting, but nothing in
+      * this codebase populates that breakdown from any source extract
+      * today, so this report totals the PMTDEF-AM/PMTDEF-BA fields the
+      * mb1s extract actually carries
+      *
+           05  WS-PD-COUNT             PIC S9(4) COMP VALUE 0.
+           05  PD-FOUND-SW             PIC X(1)  VALUE 'N'.
+               88  PD-FOUND                      VALUE 'Y'.
+           05  PMTDEF-TABLE.
+               10  PD-ENTRY OCCURS 200 TIMES INDEXED BY PD-IDX.
+                   15  PD-CLIENT           PIC S9(4).
+                   15  PD-REASON           PIC X(4).
+                   15  PD-TYPE             PIC XX.
+                   15  PD-COUNT            PIC 9(7) VALUE 0.
+                   15  PD-TOTAL-AM         PIC S9(11)V99 COMP-3
+                                            VALUE 0.
+                   15  PD-TOTAL-BA         PIC S9(11)V99 COMP-3
+                                            VALUE 0.
+
+       01  REPORT-TOTALS.
+           05  RT-CLIENT               PIC ----9.
+           05  RT-TOTAL-AM             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  RT-TOTAL-BA             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+      *
+       A010-MAIN-LINE.
+           DISPLAY SPACES UPON CRT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
+               INTO IN1-NAME OUT-NAME.
+           DISPLAY '* * * * B E G I N   P M T D E F 1 . C B L'
+               UPON CRT AT 1401.
+           IF IN1-NAME = SPACES OR OUT-NAME = SPACES
+               DISPLAY '!!!! ENTER INPUT FILE AND OUTPUT FILE'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   ON COMMAND LINE !!!!'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT IN1-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! INPUT FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM READ-EXTRACT.
+           PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
+           PERFORM WRITE-PMTDEF-REPORT.
+           PERFORM END-RTN.
+
+       READ-EXTRACT.
+           READ IN1-FILE INTO COBOL-LAYOUT AT END MOVE 1 TO EOF-SW.
+           IF EOF-SW = 0
+               ADD 1                   TO REC-CTR.
+
+       001-MAIN.
+           IF PMTDEF-RSN = SPACES
+               PERFORM READ-EXTRACT
+               GO TO 001-MAIN-EXIT.
+           ADD 1                       TO PMTDEF-CTR
+           PERFORM FIND-OR-ADD-PMTDEF-ENTRY
+           MOVE PMTDEF-TY              TO PD-TYPE (PD-IDX)
+           ADD 1                       TO PD-COUNT (PD-IDX)
+           ADD PMTDEF-AM               TO PD-TOTAL-AM (PD-IDX)
+           ADD PMTDEF-BA               TO PD-TOTAL-BA (PD-IDX)
+           PERFORM READ-EXTRACT.
+       001-MAIN-EXIT.
+           EXIT.
+
+       FIND-OR-ADD-PMTDEF-ENTRY.
+           MOVE 'N'                    TO PD-FOUND-SW.
+           IF WS-PD-COUNT > 0
+               SET PD-IDX TO 1
+               SEARCH PD-ENTRY
+                   AT END
+                       MOVE 'N'        TO PD-FOUND-SW
+                   WHEN PD-CLIENT (PD-IDX) = mb-client-no AND
+                        PD-REASON (PD-IDX) = PMTDEF-RSN
+                       MOVE 'Y'        TO PD-FOUND-SW
+               END-SEARCH.
+           IF NOT PD-FOUND
+               ADD 1                   TO WS-PD-COUNT
+               SET PD-IDX TO WS-PD-COUNT
+               MOVE mb-client-no       TO PD-CLIENT (PD-IDX)
+               MOVE PMTDEF-RSN         TO PD-REASON (PD-IDX).
+
+       WRITE-PMTDEF-REPORT.
+           MOVE 'PAYMENT-DEFERRAL SUMMARY BY CLIENT / REASON'
+               TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'CLIENT  REASON  TYPE  COUNT  DEFERRED AMOUNT' &
+                '         DEFERRED BALANCE'
+               TO OUT-REC.
+           WRITE OUT-REC.
+           IF WS-PD-COUNT > 0
+               PERFORM WRITE-PMTDEF-LINE
+                   VARYING PD-IDX FROM 1 BY 1
+                   UNTIL PD-IDX > WS-PD-COUNT.
+
+       WRITE-PMTDEF-LINE.
+           MOVE PD-CLIENT (PD-IDX)     TO RT-CLIENT.
+           MOVE PD-TOTAL-AM (PD-IDX)   TO RT-TOTAL-AM.
+           MOVE PD-TOTAL-BA (PD-IDX)   TO RT-TOTAL-BA.
+           MOVE SPACES                 TO OUT-REC.
+           STRING RT-CLIENT             DELIMITED BY SIZE
+                  '    '                DELIMITED BY SIZE
+                  PD-REASON (PD-IDX)    DELIMITED BY SIZE
+                  '    '                DELIMITED BY SIZE
+                  PD-TYPE (PD-IDX)      DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  PD-COUNT (PD-IDX)     DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  RT-TOTAL-AM           DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  RT-TOTAL-BA           DELIMITED BY SIZE
+               INTO OUT-REC.
+           WRITE OUT-REC.
+
+       END-RTN.
+           DISPLAY 'FINAL TOTALS FOR PMTDEF1' UPON CRT AT 0915.
+           DISPLAY REC-CTR  'EXTRACT RECORDS READ       =' UPON CRT
+               AT 1125.
+           DISPLAY PMTDEF-CTR 'RECORDS WITH A DEFERRAL  =' UPON CRT
+               AT 1225.
+           MOVE 0                      TO RETURN-CODE.
+           CLOSE IN1-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
