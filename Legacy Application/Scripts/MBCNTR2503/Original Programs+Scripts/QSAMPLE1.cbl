@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  QSAMPLE1.
+       AUTHOR.      ej.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SETMB2000's own output - the MB-REC billing extract - read
+      * back in here so the quality-sample fields it carries (but
+      * never populates a print stream from in this codebase) can be
+      * audited independently of whatever consumes OUT-FILE for print
+           SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN1-STATUS.
+      * sample-selection audit report, one line per sampled loan plus
+      * a reason-code summary at the end
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
+                  ORGANIZATION RECORD SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IN1-FILE
+           RECORD CONTAINS 2116 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MB-REC.
+       copy '/users/devel/mb2000.cbl'.
+      *
+       FD OUT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  VARIABLES.
+           05  IN1-PATH.
+               10 IN1-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN1-NAME             PIC X(64).
+           05  OUT-PATH.
+               10 OUT-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 OUT-NAME             PIC X(64).
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(100).
+           05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  SAMPLE-CTR              PIC 9(7)  VALUE 0.
+           05  EOF-SW                  PIC 9(1)  VALUE 0.
+           05  WS-RPT-ACCOUNT          PIC X(10) VALUE SPACES.
+      *
+      * one table entry per distinct sample-reason code seen, counted
+      * as records are read and reported at end of job - same
+      * find-or-add SEARCH idiom used by CORPADV1's AGING-TABLE
+      *
+           05  WS-SR-COUNT             PIC S9(4) COMP VALUE 0.
+           05  SR-FOUND-SW             PIC X(1)  VALUE 'N'.
+               88  SR-FOUND                      VALUE 'Y'.
+           05  SAMPLE-REASON-TABLE.
+               10  SR-ENTRY OCCURS 100 TIMES INDEXED BY SR-IDX.
+                   15  SR-REASON           PIC 99.
+                   15  SR-QTY              PIC 9(7) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       A010-MAIN-LINE.
+           DISPLAY SPACES UPON CRT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
+               INTO IN1-NAME OUT-NAME.
+           DISPLAY '* * * * B E G I N   Q S A M P L E 1 . C B L'
+               UPON CRT AT 1401.
+           IF IN1-NAME = SPACES OR OUT-NAME = SPACES
+               DISPLAY '!!!! ENTER INPUT FILE AND OUTPUT FILE'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   ON COMMAND LINE !!!!'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT IN1-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! INPUT FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM READ-EXTRACT.
+           PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
+           PERFORM WRITE-SAMPLE-SUMMARY.
+           PERFORM END-RTN.
+
+       READ-EXTRACT.
+           READ IN1-FILE AT END MOVE 1 TO EOF-SW.
+           IF EOF-SW = 0
+               ADD 1                   TO REC-CTR.
+
+       001-MAIN.
+           IF MB-STMT-SELECTED-AS-SAMPLE NOT = 'Y'
+               PERFORM READ-EXTRACT
+               GO TO 001-MAIN-EXIT.
+           ADD 1                       TO SAMPLE-CTR
+           PERFORM FIND-OR-ADD-SAMPLE-REASON
+           ADD 1                       TO SR-QTY (SR-IDX)
+           PERFORM WRITE-SAMPLE-DETAIL-LINE
+           PERFORM READ-EXTRACT.
+       001-MAIN-EXIT.
+           EXIT.
+
+       FIND-OR-ADD-SAMPLE-REASON.
+           MOVE 'N'                    TO SR-FOUND-SW.
+           IF WS-SR-COUNT > 0
+               SET SR-IDX TO 1
+               SEARCH SR-ENTRY
+                   AT END
+                       MOVE 'N'        TO SR-FOUND-SW
+                   WHEN SR-REASON (SR-IDX) = MB-SAMPLE-REASON
+                       MOVE 'Y'        TO SR-FOUND-SW
+               END-SEARCH.
+           IF NOT SR-FOUND
+               ADD 1                   TO WS-SR-COUNT
+               SET SR-IDX TO WS-SR-COUNT
+               MOVE MB-SAMPLE-REASON   TO SR-REASON (SR-IDX).
+
+       WRITE-SAMPLE-DETAIL-LINE.
+           MOVE MB-ACCOUNT             TO WS-RPT-ACCOUNT.
+           MOVE SPACES                 TO OUT-REC.
+           STRING WS-RPT-ACCOUNT        DELIMITED BY SIZE
+                  '  REASON '           DELIMITED BY SIZE
+                  MB-SAMPLE-REASON      DELIMITED BY SIZE
+                  '  MSG CODE '         DELIMITED BY SIZE
+                  MB-SAMPLE-MESSAGE-CODE DELIMITED BY SIZE
+               INTO OUT-REC.
+           WRITE OUT-REC.
+
+       WRITE-SAMPLE-SUMMARY.
+           MOVE SPACES                 TO OUT-REC.
+           MOVE 'QUALITY-SAMPLE SELECTION SUMMARY BY REASON CODE'
+               TO OUT-REC.
+           WRITE OUT-REC.
+           IF WS-SR-COUNT > 0
+               PERFORM WRITE-SAMPLE-SUMMARY-LINE
+                   VARYING SR-IDX FROM 1 BY 1
+                   UNTIL SR-IDX > WS-SR-COUNT.
+
+       WRITE-SAMPLE-SUMMARY-LINE.
+           MOVE SPACES                 TO OUT-REC.
+           STRING 'REASON '            DELIMITED BY SIZE
+                  SR-REASON (SR-IDX)   DELIMITED BY SIZE
+                  '  COUNT '           DELIMITED BY SIZE
+                  SR-QTY (SR-IDX)      DELIMITED BY SIZE
+               INTO OUT-REC.
+           WRITE OUT-REC.
+
+       END-RTN.
+           DISPLAY 'FINAL TOTALS FOR QSAMPLE1' UPON CRT AT 0915.
+           DISPLAY REC-CTR  'EXTRACT RECORDS READ   =' UPON CRT AT 1125.
+           DISPLAY SAMPLE-CTR 'LOANS SELECTED AS SAMPLE =' UPON CRT
+               AT 1225.
+           MOVE 0                      TO RETURN-CODE.
+           CLOSE IN1-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
