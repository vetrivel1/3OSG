@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MBWCONV1.
+       AUTHOR.      ej.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * mbw.dd.cbl "w-REC" layout - the alternate client/loan/fee/
+      * payment extract shape, independent of mb1500.cbl's MB1100-REC
+           SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN1-STATUS.
+      * an MB1100-REC-shaped extract, built field by field from w-REC,
+      * suitable to feed into SETMB2000 as its normal IN1-FILE input -
+      * the same MB-REC the rest of the print pipeline already expects
+      * comes out of SETMB2000 unchanged once this is its source
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
+                  ORGANIZATION RECORD SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IN1-FILE
+           RECORD CONTAINS 4000 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS IN1-REC.
+       01 IN1-REC                      PIC X(4000).
+
+       FD OUT-FILE
+           RECORD CONTAINS 1500 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                      PIC X(1500).
+      *
+       WORKING-STORAGE SECTION.
+
+       copy '/users/devel/mbw.cbl'.
+       copy '/users/devel/mb1500.cbl'.
+
+       01  VARIABLES.
+           05  IN1-PATH.
+               10 IN1-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN1-NAME             PIC X(64).
+           05  OUT-PATH.
+               10 OUT-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 OUT-NAME             PIC X(64).
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(100).
+           05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  CONV-CTR                PIC 9(7)  VALUE 0.
+           05  EOF-SW                  PIC 9(1)  VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       A010-MAIN-LINE.
+           DISPLAY SPACES UPON CRT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
+               INTO IN1-NAME OUT-NAME.
+           DISPLAY '* * * * B E G I N   M B W C O N V 1 . C B L'
+               UPON CRT AT 1401.
+           IF IN1-NAME = SPACES OR OUT-NAME = SPACES
+               DISPLAY '!!!! ENTER W-REC INPUT FILE AND MB1100-REC'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   OUTPUT FILE ON COMMAND LINE !!!!'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT IN1-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! INPUT FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM READ-EXTRACT.
+           PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
+           PERFORM END-RTN.
+
+       READ-EXTRACT.
+           READ IN1-FILE INTO w-REC AT END MOVE 1 TO EOF-SW.
+           IF EOF-SW = 0
+               ADD 1                   TO REC-CTR.
+
+       001-MAIN.
+           PERFORM CONVERT-W-REC-TO-MB1100.
+           MOVE MB1100-REC             TO OUT-REC.
+           WRITE OUT-REC.
+           ADD 1                       TO CONV-CTR.
+           PERFORM READ-EXTRACT.
+       001-MAIN-EXIT.
+           EXIT.
+
+      *
+      * field-by-field best-effort mapping of w-REC onto MB1100-REC -
+      * only fields with a clear, unambiguous counterpart on the main
+      * billing extract are carried over; any MB1100-REC field with no
+      * w-REC equivalent (name/address, dates other than prev-paid-
+      * thru, balances, status flags, the fee-activity and corp-adv
+      * detail tables, etc.) is left at its normal initial value, the
+      * same way a field simply not present on a given client's feed
+      * is left alone elsewhere in this system
+      *
+       CONVERT-W-REC-TO-MB1100.
+           MOVE SPACES                 TO MB1100-REC.
+           MOVE mbw-client-no (2:3)    TO MB1100-CLIENT-NO.
+           MOVE mbw-loan               TO MB1100-LOAN-NO.
+           MOVE mbw-rec-code           TO MB1100-REC-CODE.
+           MOVE mbw-rec-no             TO MB1100-REC-NO.
+           MOVE mbw-total-recd         TO MB1100-TOTAL-RECD.
+           MOVE mbw-prin-pd            TO MB1100-PRIN-PD.
+           MOVE mbw-int-pd             TO MB1100-INT-PD.
+           MOVE mbw-escrow-pd          TO MB1100-ESCROW-PD.
+           MOVE mbw-a-h-pd             TO MB1100-A-H-PD.
+           MOVE mbw-life-pd            TO MB1100-LIFE-PD.
+           MOVE mbw-suspense-amt       TO MB1100-SUSPENSE-AMT.
+           MOVE mbw-rep-res            TO MB1100-REP-RES.
+           MOVE mbw-hud-part           TO MB1100-HUD-PART.
+           MOVE mbw-misc-pd            TO MB1100-MISC-AMT.
+           MOVE mbw-2to1-ind           TO MB1100-2-TO-1-IND.
+           MOVE mbw-pp-thru-dt-yy      TO MB1100-PREV-PAID-THRU-YY.
+           MOVE mbw-pp-thru-dt-mm      TO MB1100-PREV-PAID-THRU-MM.
+           MOVE mbw-pp-thru-dt-dd      TO MB1100-PREV-PAID-THRU-DD.
+
+       END-RTN.
+           DISPLAY 'FINAL TOTALS FOR MBWCONV1' UPON CRT AT 0915.
+           DISPLAY REC-CTR  'W-REC RECORDS READ          =' UPON CRT
+               AT 1125.
+           DISPLAY CONV-CTR 'MB1100-REC RECORDS WRITTEN  =' UPON CRT
+               AT 1225.
+           MOVE 0                      TO RETURN-CODE.
+           CLOSE IN1-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
