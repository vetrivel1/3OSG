@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BKRUPT1.
+       AUTHOR.      ej.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * main billing extract - mb1500.cbl / MB1100-REC layout - carries
+      * its own summary bankruptcy fields (BANKRUPT-CODE/BANKRUPTCY-
+      * STATUS/BNK-DISCHARGE-IND)
+           SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN1-STATUS.
+      * bankruptcy detail feed - mbx.dd.cbl / LPSXCFPB-RECORD layout -
+      * carries the fuller filing/discharge/attorney detail for the
+      * same loan, keyed independently of the main extract
+           SELECT BKX-FILE  ASSIGN TO DYNAMIC BKX-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS BKX-STATUS.
+      * cross-reference exceptions between the two
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
+                  ORGANIZATION RECORD SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IN1-FILE
+           RECORD CONTAINS 1500 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS IN1-REC.
+       01 IN1-REC                      PIC X(1500).
+
+       FD BKX-FILE
+           RECORD CONTAINS 600 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS BKX-REC.
+       01 BKX-REC                      PIC X(600).
+
+       FD OUT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+
+       copy '/users/devel/mb1500.cbl'.
+       copy '/users/devel/mbx.cbl'.
+
+       01  VARIABLES.
+           05  IN1-PATH.
+               10 IN1-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN1-NAME             PIC X(64).
+           05  BKX-PATH.
+               10 BKX-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 BKX-NAME             PIC X(64).
+           05  OUT-PATH.
+               10 OUT-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 OUT-NAME             PIC X(64).
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
+           05  BKX-STATUS              PIC X(2)  VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(100).
+           05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  BKX-CTR                 PIC 9(7)  VALUE 0.
+           05  EXCEPT-CTR              PIC 9(7)  VALUE 0.
+           05  BKX-EOF-SW              PIC X(1)  VALUE 'N'.
+               88  BKX-EOF                      VALUE 'Y'.
+           05  EOF-SW                  PIC 9(1)  VALUE 0.
+           05  WS-RPT-ACCOUNT          PIC X(10) VALUE SPACES.
+           05  WS-XREF-REASON          PIC X(48) VALUE SPACES.
+      *
+      * the detail feed is loaded into memory once, keyed by client
+      * plus loan, the same way LOAD-CLIENT-DISPATCH-TABLE in
+      * SETMB2000 loads CLIENT-DISPATCH-TABLE, so each main-extract
+      * record can look its matching detail record up with a SEARCH
+      * instead of re-reading the detail file for every loan
+      *
+           05  WS-BX-COUNT             PIC S9(4) COMP VALUE 0.
+           05  BX-FOUND-SW             PIC X(1)  VALUE 'N'.
+               88  BX-FOUND                      VALUE 'Y'.
+           05  BANKRUPT-XREF-TABLE.
+               10  BX-ENTRY OCCURS 5000 TIMES INDEXED BY BX-IDX.
+                   15  BX-CLIENT           PIC X(3).
+                   15  BX-LOAN             PIC X(7).
+                   15  BX-DISCHARGE-IND    PIC X(2).
+      *
+       PROCEDURE DIVISION.
+      *
+       A010-MAIN-LINE.
+           DISPLAY SPACES UPON CRT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
+               INTO IN1-NAME BKX-NAME OUT-NAME.
+           DISPLAY '* * * * B E G I N   B K R U P T 1 . C B L'
+               UPON CRT AT 1401.
+           IF IN1-NAME = SPACES OR BKX-NAME = SPACES OR OUT-NAME =
+                   SPACES
+               DISPLAY '!!!! ENTER EXTRACT FILE, BANKRUPTCY DETAIL'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   FILE AND OUTPUT FILE ON COMMAND LINE'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT IN1-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! EXTRACT FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT BKX-FILE.
+           IF BKX-STATUS NOT = '00'
+               DISPLAY '!!!! DETAIL FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY BKX-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM LOAD-BANKRUPT-XREF-TABLE.
+           CLOSE BKX-FILE.
+           PERFORM READ-EXTRACT.
+           PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
+           PERFORM END-RTN.
+
+       LOAD-BANKRUPT-XREF-TABLE.
+           PERFORM READ-BKX-REC.
+           PERFORM UNTIL BKX-EOF
+               IF CLIENT-NO NOT = SPACES
+                   ADD 1               TO WS-BX-COUNT
+                   SET BX-IDX TO WS-BX-COUNT
+                   MOVE CLIENT-NO          TO BX-CLIENT (BX-IDX)
+                   MOVE LOAN-NO            TO BX-LOAN (BX-IDX)
+                   MOVE BANKRUPT-CHAP-DISCHARGE-IND TO
+                                       BX-DISCHARGE-IND (BX-IDX)
+               END-IF
+               PERFORM READ-BKX-REC
+           END-PERFORM.
+
+       READ-BKX-REC.
+           READ BKX-FILE INTO LPSXCFPB-RECORD
+               AT END MOVE 'Y'         TO BKX-EOF-SW.
+           IF NOT BKX-EOF
+               ADD 1                   TO BKX-CTR.
+
+       READ-EXTRACT.
+           READ IN1-FILE INTO MB1100-REC AT END MOVE 1 TO EOF-SW.
+           IF EOF-SW = 0
+               ADD 1                   TO REC-CTR.
+
+       001-MAIN.
+           PERFORM FIND-BANKRUPT-XREF-ENTRY.
+           EVALUATE TRUE
+               WHEN MB1100-BANKRUPT-CODE = '00' OR SPACES
+                    AND NOT BX-FOUND
+                   CONTINUE
+               WHEN MB1100-BANKRUPT-CODE NOT = '00' AND
+                    MB1100-BANKRUPT-CODE NOT = SPACES AND
+                    NOT BX-FOUND
+                   ADD 1               TO EXCEPT-CTR
+                   MOVE 'NO DETAIL RECORD ON BANKRUPTCY FEED'
+                       TO WS-XREF-REASON
+                   PERFORM WRITE-XREF-EXCEPT-LINE
+               WHEN BX-FOUND AND MB1100-BNK-DISCHARGE-IND = 'Y'
+                    AND BX-DISCHARGE-IND (BX-IDX) = SPACES
+                   ADD 1               TO EXCEPT-CTR
+                   MOVE
+                   'EXTRACT SHOWS DISCHARGED, DETAIL FEED DOES NOT'
+                       TO WS-XREF-REASON
+                   PERFORM WRITE-XREF-EXCEPT-LINE
+               WHEN BX-FOUND AND MB1100-BNK-DISCHARGE-IND NOT = 'Y'
+                    AND BX-DISCHARGE-IND (BX-IDX) NOT = SPACES
+                   ADD 1               TO EXCEPT-CTR
+                   MOVE
+                   'DETAIL FEED SHOWS DISCHARGED, EXTRACT DOES NOT'
+                       TO WS-XREF-REASON
+                   PERFORM WRITE-XREF-EXCEPT-LINE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           PERFORM READ-EXTRACT.
+       001-MAIN-EXIT.
+           EXIT.
+
+       FIND-BANKRUPT-XREF-ENTRY.
+           MOVE 'N'                    TO BX-FOUND-SW.
+           IF WS-BX-COUNT > 0
+               SET BX-IDX TO 1
+               SEARCH BX-ENTRY
+                   AT END
+                       MOVE 'N'        TO BX-FOUND-SW
+                   WHEN BX-CLIENT (BX-IDX) = MB1100-CLIENT-NO AND
+                        BX-LOAN (BX-IDX) = MB1100-LOAN-NO-7
+                       MOVE 'Y'        TO BX-FOUND-SW
+               END-SEARCH.
+
+       WRITE-XREF-EXCEPT-LINE.
+           MOVE MB1100-LOAN-NO-7       TO WS-RPT-ACCOUNT.
+           MOVE SPACES                 TO OUT-REC.
+           STRING MB1100-CLIENT-NO     DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT       DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-XREF-REASON       DELIMITED BY SIZE
+               INTO OUT-REC.
+           WRITE OUT-REC.
+
+       END-RTN.
+           DISPLAY 'FINAL TOTALS FOR BKRUPT1' UPON CRT AT 0915.
+           DISPLAY REC-CTR   'EXTRACT RECORDS READ        =' UPON CRT
+               AT 1125.
+           DISPLAY BKX-CTR   'DETAIL RECORDS LOADED       =' UPON CRT
+               AT 1225.
+           DISPLAY EXCEPT-CTR 'CROSS-REFERENCE EXCEPTIONS =' UPON CRT
+               AT 1325.
+           MOVE 0                      TO RETURN-CODE.
+           CLOSE IN1-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
