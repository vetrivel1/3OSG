@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  INTRECON1.
+       AUTHOR.      ej.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SETMB2000's own output - the MB-REC billing extract - read
+      * back in here so the interest accumulated on it all year
+      * (MB-INTEREST-YTD) can be checked against what the 1098 feed
+      * says was actually reported to the borrower/IRS
+           SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN1-STATUS.
+      * yelps750's year-end 1098 interest extract (CNP-TI-REC), loaded
+      * into TI1098-TABLE at startup the same way SSN-MASK-FILE and
+      * TRAN750-FILE are, so every MB-REC can be checked against its
+      * matching TI-ACCOUNT entry by a single table lookup
+           SELECT IN2-FILE  ASSIGN TO DYNAMIC IN2-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN2-STATUS.
+      * pre-1098-print reconciliation exceptions, one line per account
+      * where the monthly-accumulated and year-end 1098 interest
+      * figures disagree by more than WS-TOLERANCE-AMT
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
+                  ORGANIZATION RECORD SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IN1-FILE
+           RECORD CONTAINS 2116 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MB-REC.
+       copy '/users/devel/mb2000.cbl'.
+      *
+       FD IN2-FILE
+           RECORD IS VARYING IN SIZE FROM 818 TO 1430 CHARACTERS
+                   DEPENDING ON TI-NUM-PROPERTIES
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CNP-TI-REC.
+       copy '/users/devel/ti750.cbl'.
+      *
+       FD OUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                      PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  VARIABLES.
+           05  IN1-PATH.
+               10 IN1-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN1-NAME             PIC X(64).
+           05  IN2-PATH.
+               10 IN2-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN2-NAME             PIC X(64).
+           05  OUT-PATH.
+               10 OUT-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 OUT-NAME             PIC X(64).
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
+           05  IN2-STATUS              PIC X(2)  VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(100).
+           05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  EXCEPT-CTR              PIC 9(7)  VALUE 0.
+           05  EOF-SW                  PIC 9(1)  VALUE 0.
+           05  TI-EOF-SW               PIC X(1)  VALUE 'N'.
+               88  TI-EOF                        VALUE 'Y'.
+           05  WS-TI-COUNT             PIC S9(4) COMP VALUE 0.
+           05  TI-FOUND-SW             PIC X(1)  VALUE 'N'.
+               88  TI-FOUND                      VALUE 'Y'.
+           05  WS-RPT-ACCOUNT          PIC X(10) VALUE SPACES.
+           05  WS-TOLERANCE-AMT        PIC S9(7)V99 COMP-3 VALUE 1.00.
+           05  WS-MB-INT-YTD-DISP      PIC Z,ZZZ,ZZ9.99- VALUE 0.
+           05  WS-TI-1098-INT-DISP     PIC Z,ZZZ,ZZ9.99- VALUE 0.
+           05  WS-INT-DIFF             PIC S9(11)V99 COMP-3 VALUE 0.
+           05  WS-ACQ-TAG              PIC X(3)  VALUE SPACES.
+      *
+       01  TI1098-TABLE.
+           05  TI1098-ENTRY OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON WS-TI-COUNT
+                   INDEXED BY TI1098-IDX.
+               10  TI1098-ACCOUNT      PIC S9(13) COMP-3.
+               10  TI1098-INT          PIC S9(11)V99 COMP-3.
+               10  TI1098-ACQ-FLAG     PIC X.
+      *
+       PROCEDURE DIVISION.
+      *
+       A010-MAIN-LINE.
+           DISPLAY SPACES UPON CRT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
+               INTO IN1-NAME IN2-NAME OUT-NAME.
+           DISPLAY '* * * * B E G I N   I N T R E C O N 1 . C B L'
+               UPON CRT AT 1401.
+           IF IN1-NAME = SPACES OR IN2-NAME = SPACES OR OUT-NAME = SPACES
+               DISPLAY '!!!! ENTER MB-REC FILE, TI-1098 FILE, AND'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   OUTPUT FILE ON COMMAND LINE !!!!'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT IN1-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! MB-REC FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT IN2-FILE.
+           IF IN2-STATUS NOT = '00'
+               DISPLAY '!!!! TI-1098 FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN2-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LOAD-TI1098-TABLE.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM READ-EXTRACT.
+           PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
+           PERFORM END-RTN.
+
+       READ-EXTRACT.
+           READ IN1-FILE AT END MOVE 1 TO EOF-SW.
+           IF EOF-SW = 0
+               ADD 1                   TO REC-CTR.
+
+       001-MAIN.
+           PERFORM CHECK-1098-RECON.
+           PERFORM READ-EXTRACT.
+       001-MAIN-EXIT.
+           EXIT.
+
+      *
+      * CNP-TI-REC carries one 1098 candidate per account; loaded
+      * once up front the same way SSN-MASK-TABLE/TRAN750-TABLE are
+      * so CHECK-1098-RECON below can look one up with a single SEARCH
+      *
+       LOAD-TI1098-TABLE.
+           PERFORM READ-TI1098-REC.
+           PERFORM UNTIL TI-EOF
+              ADD 1                      TO WS-TI-COUNT
+              SET TI1098-IDX TO WS-TI-COUNT
+              MOVE TI-ACCOUNT            TO TI1098-ACCOUNT (TI1098-IDX)
+              MOVE TI-1098-INT           TO TI1098-INT (TI1098-IDX)
+              MOVE Y-E-ACQ-RPT-FLAG      TO TI1098-ACQ-FLAG (TI1098-IDX)
+              PERFORM READ-TI1098-REC
+           END-PERFORM.
+           CLOSE IN2-FILE.
+
+       READ-TI1098-REC.
+           READ IN2-FILE AT END MOVE 'Y' TO TI-EOF-SW.
+
+       FIND-TI1098-ENTRY.
+           MOVE 'N'                 TO TI-FOUND-SW.
+           IF WS-TI-COUNT > 0
+              SET TI1098-IDX TO 1
+              SEARCH TI1098-ENTRY
+                 AT END
+                    MOVE 'N'        TO TI-FOUND-SW
+                 WHEN TI1098-ACCOUNT (TI1098-IDX) = MB-ACCOUNT
+                    MOVE 'Y'        TO TI-FOUND-SW
+              END-SEARCH.
+
+      *
+      * a loan with no matching TI1098-TABLE entry hasn't had its
+      * year-end 1098 interest loaded yet (off-cycle account, or this
+      * run is ahead of the 1098 extract) and isn't a reconciliation
+      * failure - only accounts present in both feeds get compared
+      *
+       CHECK-1098-RECON.
+           PERFORM FIND-TI1098-ENTRY.
+           IF TI-FOUND
+               COMPUTE WS-INT-DIFF =
+                   MB-INTEREST-YTD - TI1098-INT (TI1098-IDX)
+               IF WS-INT-DIFF < 0
+                   COMPUTE WS-INT-DIFF = WS-INT-DIFF * -1
+               END-IF
+               IF WS-INT-DIFF > WS-TOLERANCE-AMT
+                   ADD 1                TO EXCEPT-CTR
+                   PERFORM WRITE-RECON-EXCEPT-LINE
+               END-IF
+           END-IF.
+
+       WRITE-RECON-EXCEPT-LINE.
+           MOVE MB-ACCOUNT                 TO WS-RPT-ACCOUNT.
+           MOVE MB-INTEREST-YTD            TO WS-MB-INT-YTD-DISP.
+           MOVE TI1098-INT (TI1098-IDX)    TO WS-TI-1098-INT-DISP.
+           MOVE SPACES                     TO WS-ACQ-TAG.
+           IF TI1098-ACQ-FLAG (TI1098-IDX) NOT = SPACE
+               MOVE 'ACQ'                  TO WS-ACQ-TAG
+           END-IF.
+           MOVE SPACES                     TO OUT-REC.
+           STRING MB-CLIENT              DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-RPT-ACCOUNT         DELIMITED BY SIZE
+                  '   YTD '              DELIMITED BY SIZE
+                  WS-MB-INT-YTD-DISP     DELIMITED BY SIZE
+                  '   1098 '             DELIMITED BY SIZE
+                  WS-TI-1098-INT-DISP    DELIMITED BY SIZE
+                  '  '                   DELIMITED BY SIZE
+                  WS-ACQ-TAG             DELIMITED BY SIZE
+               INTO OUT-REC.
+           WRITE OUT-REC.
+
+       END-RTN.
+           DISPLAY 'FINAL TOTALS FOR INTRECON1' UPON CRT AT 0915.
+           DISPLAY REC-CTR  'EXTRACT RECORDS READ       =' UPON CRT
+               AT 1125.
+           DISPLAY WS-TI-COUNT  '1098 RECORDS LOADED        =' UPON CRT
+               AT 1225.
+           DISPLAY EXCEPT-CTR 'RECONCILIATION EXCEPTIONS  =' UPON CRT
+               AT 1325.
+           MOVE 0                      TO RETURN-CODE.
+           CLOSE IN1-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
