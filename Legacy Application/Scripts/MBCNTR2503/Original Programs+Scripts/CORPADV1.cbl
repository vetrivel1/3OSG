@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CORPADV1.
+       AUTHOR.      ej.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * corp-adv source extract - either the mb1s.extract.dd.cbl or
+      * mbw.dd.cbl layout, selected by WS-IN-TYPE on the command line
+           SELECT IN1-FILE  ASSIGN TO DYNAMIC IN1-PATH
+                  ORGANIZATION RECORD SEQUENTIAL
+                  FILE STATUS IS IN1-STATUS.
+      * aging report, one line per client/reason-code combination
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
+                  ORGANIZATION RECORD SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IN1-FILE
+           RECORD CONTAINS 4000 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS IN1-REC.
+       01 IN1-REC                      PIC X(4000).
+
+       FD OUT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                      PIC X(132).
+      *
+
+       WORKING-STORAGE SECTION.
+
+       copy '/users/devel/mb1s.cbl'.
+       copy '/users/devel/mbw.cbl'.
+
+       01  VARIABLES.
+           05  IN1-PATH.
+               10 IN1-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 IN1-NAME             PIC X(64).
+           05  OUT-PATH.
+               10 OUT-PREFIX           PIC X(14)
+                  VALUE '/users/public/'.
+               10 OUT-NAME             PIC X(64).
+           05  IN1-STATUS              PIC X(2)  VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(100).
+           05  WS-CLIENT-FILTER        PIC X(4)  VALUE SPACES.
+           05  WS-IN-TYPE              PIC X(2)  VALUE SPACES.
+               88  IN-TYPE-1S                    VALUE '1S'.
+               88  IN-TYPE-W                     VALUE 'W '.
+           05  REC-CTR                 PIC 9(7)  VALUE 0.
+           05  CORP-ADV-CTR            PIC 9(7)  VALUE 0.
+           05  EOF-SW                  PIC 9(1)  VALUE 0.
+      *
+      * the record's corp-adv fields, normalized out of whichever
+      * extract layout is in play so the rest of the program only
+      * has to deal with one shape
+      *
+           05  WS-REC-CLIENT           PIC X(4)  VALUE SPACES.
+           05  WS-REC-REASON           PIC X(4)  VALUE SPACES.
+           05  WS-REC-DESC             PIC X(16) VALUE SPACES.
+           05  WS-REC-AMOUNT           PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-REC-YY               PIC 9(2)  VALUE 0.
+           05  WS-REC-MM               PIC 9(2)  VALUE 0.
+           05  WS-REC-DD               PIC 9(2)  VALUE 0.
+      *
+      * today's date, used to age each corp-adv record against its
+      * processing date; 360-day years / 30-day months, the usual
+      * mainframe approximation, is close enough for a 30/60/90/120+
+      * aging bucket and avoids needing a real calendar routine
+      *
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-CC          PIC 9(2).
+               10  WS-CURR-YY          PIC 9(2).
+               10  WS-CURR-MM          PIC 9(2).
+               10  WS-CURR-DD          PIC 9(2).
+           05  WS-CURR-DAYS            PIC S9(9) COMP-3 VALUE 0.
+           05  WS-REC-DAYS             PIC S9(9) COMP-3 VALUE 0.
+           05  WS-AGE-DAYS             PIC S9(9) COMP-3 VALUE 0.
+      *
+      * one table entry per client/reason-code combination seen in
+      * the extract, holding the outstanding corp-adv balance bucketed
+      * by age; loaded as records are read, reported at end of job
+      *
+           05  WS-CA-COUNT             PIC S9(4) COMP VALUE 0.
+           05  CA-FOUND-SW             PIC X(1)  VALUE 'N'.
+               88  CA-FOUND                      VALUE 'Y'.
+           05  AGING-TABLE.
+               10  CA-ENTRY OCCURS 200 TIMES INDEXED BY CA-IDX.
+                   15  CA-CLIENT           PIC X(4).
+                   15  CA-REASON           PIC X(4).
+                   15  CA-DESC             PIC X(16).
+                   15  CA-BAL-30           PIC S9(9)V99 COMP-3
+                                            VALUE 0.
+                   15  CA-BAL-60           PIC S9(9)V99 COMP-3
+                                            VALUE 0.
+                   15  CA-BAL-90           PIC S9(9)V99 COMP-3
+                                            VALUE 0.
+                   15  CA-BAL-120-PLUS     PIC S9(9)V99 COMP-3
+                                            VALUE 0.
+           05  WS-GRAND-TOTAL          PIC S9(11)V99 COMP-3 VALUE 0.
+      *
+       01  REPORT-TOTALS.
+           05  RT-BAL-30               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  RT-BAL-60               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  RT-BAL-90               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  RT-BAL-120-PLUS         PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+      *
+       A010-MAIN-LINE.
+           DISPLAY SPACES UPON CRT.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ' '
+               INTO WS-CLIENT-FILTER IN1-NAME WS-IN-TYPE OUT-NAME.
+           DISPLAY '* * * * B E G I N   C O R P A D V 1 . C B L'
+               UPON CRT AT 1401.
+           IF IN1-NAME = SPACES OR OUT-NAME = SPACES
+               DISPLAY '!!!! ENTER CLIENT FILTER, INPUT FILE, TYPE,'
+                   UPON CRT AT 2301
+               DISPLAY '!!!!   AND OUTPUT FILE ON COMMAND LINE !!!!'
+                   UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           IF NOT IN-TYPE-1S AND NOT IN-TYPE-W
+               DISPLAY '!!!! INPUT TYPE MUST BE 1S OR W'
+                   UPON CRT AT 2301
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           IF WS-CLIENT-FILTER = SPACES
+               MOVE 'ALL '             TO WS-CLIENT-FILTER.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-CURR-DAYS =
+               (WS-CURR-YY * 360) + (WS-CURR-MM * 30) + WS-CURR-DD.
+           OPEN INPUT IN1-FILE.
+           IF IN1-STATUS NOT = '00'
+               DISPLAY '!!!! INPUT FILE NOT FOUND OR NOT READABLE'
+                   UPON CRT AT 2301
+               DISPLAY IN1-NAME UPON CRT AT 2401
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM READ-EXTRACT.
+           PERFORM 001-MAIN THRU 001-MAIN-EXIT UNTIL EOF-SW = 1.
+           PERFORM WRITE-AGING-REPORT.
+           PERFORM END-RTN.
+
+       READ-EXTRACT.
+           READ IN1-FILE AT END MOVE 1 TO EOF-SW.
+           IF EOF-SW = 0
+               ADD 1                   TO REC-CTR
+               IF IN-TYPE-1S
+                   MOVE IN1-REC        TO COBOL-LAYOUT
+               ELSE
+                   MOVE IN1-REC        TO W-REC.
+
+       001-MAIN.
+           PERFORM MOVE-CORP-ADV-FIELDS.
+           IF WS-CLIENT-FILTER NOT = 'ALL ' AND
+              WS-REC-CLIENT NOT = WS-CLIENT-FILTER
+               PERFORM READ-EXTRACT
+               GO TO 001-MAIN-EXIT.
+           IF WS-REC-REASON = SPACES
+               PERFORM READ-EXTRACT
+               GO TO 001-MAIN-EXIT.
+           ADD 1                       TO CORP-ADV-CTR
+           PERFORM COMPUTE-AGE-DAYS.
+           PERFORM FIND-OR-ADD-AGING-ENTRY.
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS NOT > 30
+                   ADD WS-REC-AMOUNT   TO CA-BAL-30 (CA-IDX)
+               WHEN WS-AGE-DAYS NOT > 60
+                   ADD WS-REC-AMOUNT   TO CA-BAL-60 (CA-IDX)
+               WHEN WS-AGE-DAYS NOT > 90
+                   ADD WS-REC-AMOUNT   TO CA-BAL-90 (CA-IDX)
+               WHEN OTHER
+                   ADD WS-REC-AMOUNT   TO CA-BAL-120-PLUS (CA-IDX)
+           END-EVALUATE.
+           PERFORM READ-EXTRACT.
+       001-MAIN-EXIT.
+           EXIT.
+
+       MOVE-CORP-ADV-FIELDS.
+           IF IN-TYPE-1S
+               MOVE MB-CLIENT-NO       TO WS-REC-CLIENT
+               MOVE MB-REC-CORP-ADV-REASON TO WS-REC-REASON
+               MOVE MB-REC-CORP-ADV-DESC   TO WS-REC-DESC
+               MOVE MB-NET-DISB        TO WS-REC-AMOUNT
+               MOVE MB-PROC-YY-S       TO WS-REC-YY
+               MOVE MB-PROC-MM-S       TO WS-REC-MM
+               MOVE MB-PROC-DD-S       TO WS-REC-DD
+           ELSE
+               MOVE MBW-CLIENT-NO      TO WS-REC-CLIENT
+               MOVE MBW-REC-CORP-ADV-REASON-CODE      TO WS-REC-REASON
+               MOVE MBW-REC-CORP-ADV-REASON-CODE-DESC TO WS-REC-DESC
+               MOVE MBW-NET-DISB       TO WS-REC-AMOUNT
+               MOVE MBW-PROC-DATE (1:2) TO WS-REC-YY
+               MOVE MBW-PROC-DATE (3:2) TO WS-REC-MM
+               MOVE MBW-PROC-DATE (5:2) TO WS-REC-DD.
+
+       COMPUTE-AGE-DAYS.
+           COMPUTE WS-REC-DAYS =
+               (WS-REC-YY * 360) + (WS-REC-MM * 30) + WS-REC-DD.
+           COMPUTE WS-AGE-DAYS = WS-CURR-DAYS - WS-REC-DAYS.
+           IF WS-AGE-DAYS < 0
+               MOVE 0                  TO WS-AGE-DAYS.
+
+       FIND-OR-ADD-AGING-ENTRY.
+           MOVE 'N'                    TO CA-FOUND-SW.
+           IF WS-CA-COUNT > 0
+               SET CA-IDX TO 1
+               SEARCH CA-ENTRY
+                   AT END
+                       MOVE 'N'        TO CA-FOUND-SW
+                   WHEN CA-CLIENT (CA-IDX) = WS-REC-CLIENT AND
+                        CA-REASON (CA-IDX) = WS-REC-REASON
+                       MOVE 'Y'        TO CA-FOUND-SW
+               END-SEARCH.
+           IF NOT CA-FOUND
+               ADD 1                   TO WS-CA-COUNT
+               SET CA-IDX TO WS-CA-COUNT
+               MOVE WS-REC-CLIENT      TO CA-CLIENT (CA-IDX)
+               MOVE WS-REC-REASON      TO CA-REASON (CA-IDX)
+               MOVE WS-REC-DESC        TO CA-DESC (CA-IDX).
+
+       WRITE-AGING-REPORT.
+           MOVE 'CORPORATE ADVANCE AGING REPORT BY CLIENT / REASON'
+               TO OUT-REC.
+           WRITE OUT-REC.
+           MOVE 'CLIENT  REASON  DESCRIPTION           ' &
+                '0-30          31-60          61-90        120-PLUS'
+               TO OUT-REC.
+           WRITE OUT-REC.
+           IF WS-CA-COUNT > 0
+               PERFORM WRITE-AGING-LINE
+                   VARYING CA-IDX FROM 1 BY 1
+                   UNTIL CA-IDX > WS-CA-COUNT.
+
+       WRITE-AGING-LINE.
+           MOVE CA-BAL-30 (CA-IDX)     TO RT-BAL-30.
+           MOVE CA-BAL-60 (CA-IDX)     TO RT-BAL-60.
+           MOVE CA-BAL-90 (CA-IDX)     TO RT-BAL-90.
+           MOVE CA-BAL-120-PLUS (CA-IDX) TO RT-BAL-120-PLUS.
+           MOVE SPACES                 TO OUT-REC.
+           STRING CA-CLIENT (CA-IDX)    DELIMITED BY SIZE
+                  '    '                DELIMITED BY SIZE
+                  CA-REASON (CA-IDX)    DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  CA-DESC (CA-IDX)      DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  RT-BAL-30             DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  RT-BAL-60             DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  RT-BAL-90             DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  RT-BAL-120-PLUS       DELIMITED BY SIZE
+               INTO OUT-REC.
+           WRITE OUT-REC.
+
+       END-RTN.
+           DISPLAY 'FINAL TOTALS FOR CORPADV1' UPON CRT AT 0915.
+           DISPLAY REC-CTR  'EXTRACT RECORDS READ   =' UPON CRT AT 1125.
+           DISPLAY CORP-ADV-CTR 'CORP-ADV RECORDS AGED =' UPON CRT
+               AT 1225.
+           MOVE 0                      TO RETURN-CODE.
+           CLOSE IN1-FILE.
+           CLOSE OUT-FILE.
+           STOP RUN.
